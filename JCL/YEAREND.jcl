@@ -0,0 +1,23 @@
+//YEAREND  JOB (ACCT01),'FECHAMENTO ANUAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB DE FECHAMENTO DE FIM DE ANO
+//* AUTOR: TUTU
+//* DATA: 09/08/2026
+//*
+//* RODA UMA VEZ POR ANO, DEPOIS DO ULTIMO DAILYJOB DO PERIODO,
+//* APURANDO AS ESTATISTICAS DO ANO (NOTAS, FOLHA DE PAGAMENTO E
+//* CPFS CADASTRADOS) E ACRESCENTANDO UM REGISTRO-RESUMO AO ARQUIVO
+//* HISTORICO ARCHIVE-LOG, MANTIDO INDEFINIDAMENTE PARA AUDITORIA.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=ARQUIVA-ANO
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//HISTNOTA DD DSN=PROD.GRADE.HISTNOTAS,DISP=SHR
+//PAYSLIP  DD DSN=PROD.PAYROLL.PAYSLIPS,DISP=SHR
+//YTDSAL   DD DSN=PROD.PAYROLL.YTDSAL,DISP=SHR
+//CPFMSTR  DD DSN=PROD.CPF.MASTER,DISP=SHR
+//ARCHIVE  DD DSN=PROD.AUDIT.ARCHIVELOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,1))
+//SYSOUT   DD SYSOUT=*
+//*
