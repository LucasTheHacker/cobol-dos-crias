@@ -0,0 +1,70 @@
+//DAILYJOB JOB (ACCT01),'ROTINA DIARIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB STREAM DIARIO: NOTAS, CPF E FOLHA DE PAGAMENTO
+//* AUTOR: TUTU
+//* DATA: 09/08/2026
+//*
+//* SEQUENCIA: GRADACAO DA TURMA -> VALIDACAO DE CPF -> FORMATACAO
+//* DA FOLHA -> RECONCILIACAO ARITMETICA -> RECONCILIACAO DE FIM DE
+//* PERIODO. CADA PASSO SO RODA SE O PASSO ANTERIOR TERMINOU COM
+//* CONDITION CODE MENOR QUE 5.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=CONDICIONAIS-IF,PARM='MODO=2'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTERIN DD DSN=PROD.GRADE.ROSTER,DISP=SHR
+//PARMNOTA DD DSN=PROD.GRADE.PARMNOTA,DISP=SHR
+//STUDMSTR DD DSN=PROD.GRADE.STUDENTMASTER,DISP=SHR
+//CHECKPT  DD DSN=PROD.GRADE.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1))
+//HISTNOTA DD DSN=PROD.GRADE.HISTNOTAS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MASCARACPF,PARM='MODO=2',COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CPFIN    DD DSN=PROD.CPF.INPUT,DISP=SHR
+//CPFREPRT DD DSN=PROD.CPF.REPORT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,1))
+//CPFMSTR  DD DSN=PROD.CPF.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=VIRGULAMASCARA,PARM='MODO=2',COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPIN    DD DSN=PROD.PAYROLL.EMPLOYEES,DISP=SHR
+//PARMSAL  DD DSN=PROD.PAYROLL.PARMSAL,DISP=SHR
+//PAYSLIP  DD DSN=PROD.PAYROLL.PAYSLIPS,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,1))
+//YTDSAL   DD DSN=PROD.PAYROLL.YTDSAL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PROGCOB05,PARM='MODO=2',COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.RECON.TRANSACOES,DISP=SHR
+//TRANSRPT DD DSN=PROD.RECON.REPORT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,1))
+//ACUMDIA  DD DSN=PROD.RECON.ACUMDIA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=RECONCILIACAO-TERMO,COND=(4,LT,STEP040)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//HISTNOTA DD DSN=PROD.GRADE.HISTNOTAS,DISP=SHR
+//PAYSLIP  DD DSN=PROD.PAYROLL.PAYSLIPS,DISP=SHR
+//YTDSAL   DD DSN=PROD.PAYROLL.YTDSAL,DISP=SHR
+//RECONTRM DD DSN=PROD.RECON.TERMO,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//* EXPURGO DE RETENCAO DO CADASTRO DE CPF E DO ACUMULADO DE SALARIO,
+//* RODANDO POR ULTIMO PARA NAO ATRAPALHAR OS PASSOS QUE AINDA
+//* PRECISAM LER CPF-MASTER/YTD-SAL NESTA MESMA EXECUCAO.
+//STEP060  EXEC PGM=PURGA-DADOS,COND=(4,LT,STEP050)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PARMRET  DD DSN=PROD.RETENCAO.PARMRET,DISP=SHR
+//CPFMSTR  DD DSN=PROD.CPF.MASTER,DISP=SHR
+//YTDSAL   DD DSN=PROD.PAYROLL.YTDSAL,DISP=SHR
+//PURGALOG DD DSN=PROD.RETENCAO.PURGALOG,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
