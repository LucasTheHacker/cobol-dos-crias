@@ -0,0 +1,65 @@
+//TESTSUIT JOB (ACCT01),'SUITE DE REGRESSAO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* SUITE DE REGRESSAO EM LOTE DOS PROGRAMAS DE ENSINO
+//* AUTOR: TUTU
+//* DATA: 09/08/2026
+//*
+//* CADA PROGRAMA E EXECUTADO COM ENTRADA ENLATADA (DATASETS DE
+//* TESTE, PREFIXO PROD.TESTE.*) E A SAIDA GRAVADA E COMPARADA PELO
+//* TESTCOMP CONTRA O RESULTADO ESPERADO JA CONFERIDO. UM PASSO DE
+//* COMPARACAO SO RODA SE O PASSO DE GERACAO TERMINOU COM CONDITION
+//* CODE MENOR QUE 5, E CADA CASO E INDEPENDENTE DOS DEMAIS.
+//*****************************************************************
+//*
+//* CASO 1 - MASCARACPF EM LOTE (VALIDO, INVALIDO E DUPLICADO)
+//STEP010  EXEC PGM=MASCARACPF,PARM='MODO=2'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CPFIN    DD DSN=PROD.TESTE.MASCARACPF.CASO1.CPFIN,DISP=SHR
+//CPFREPRT DD DSN=PROD.TESTE.MASCARACPF.CASO1.ATUAL,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(1,1))
+//CPFMSTR  DD DSN=PROD.CPF.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TESTCOMPARE,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACTUAL   DD DSN=PROD.TESTE.MASCARACPF.CASO1.ATUAL,DISP=SHR
+//EXPECTED DD DSN=PROD.TESTE.MASCARACPF.CASO1.ESPERADO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* CASO 2 - OPERADORESARITMETICOS EM LOTE (INCLUI DIVISAO POR ZERO)
+//STEP030  EXEC PGM=PROGCOB05,PARM='MODO=2',COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.TESTE.PROGCOB5.CASO1.TRANSIN,DISP=SHR
+//TRANSRPT DD DSN=PROD.TESTE.PROGCOB5.CASO1.ATUAL,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(1,1))
+//ACUMDIA  DD DSN=PROD.TESTE.PROGCOB5.CASO1.ACUMDIA,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=TESTCOMPARE,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACTUAL   DD DSN=PROD.TESTE.PROGCOB5.CASO1.ATUAL,DISP=SHR
+//EXPECTED DD DSN=PROD.TESTE.PROGCOB5.CASO1.ESPERADO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* CASO 3 - CONDICIONAIS-IF EM LOTE (APROVADO, RECUPERACAO,
+//* EXAME FINAL E REPROVADO)
+//STEP050  EXEC PGM=CONDICIONAIS-IF,PARM='MODO=2',COND=(4,LT,STEP040)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTERIN DD DSN=PROD.TESTE.CONDICIO.CASO1.ROSTERIN,DISP=SHR
+//PARMNOTA DD DSN=PROD.TESTE.CONDICIO.CASO1.PARMNOTA,DISP=SHR
+//STUDMSTR DD DSN=PROD.TESTE.CONDICIO.CASO1.STUDMSTR,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(1,1))
+//CHECKPT  DD DSN=PROD.TESTE.CONDICIO.CASO1.CHECKPT,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(1,1))
+//HISTNOTA DD DSN=PROD.TESTE.CONDICIO.CASO1.ATUAL,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=TESTCOMPARE,COND=(4,LT,STEP050)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACTUAL   DD DSN=PROD.TESTE.CONDICIO.CASO1.ATUAL,DISP=SHR
+//EXPECTED DD DSN=PROD.TESTE.CONDICIO.CASO1.ESPERADO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
