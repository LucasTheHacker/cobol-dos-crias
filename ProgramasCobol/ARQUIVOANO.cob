@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ARQUIVA-ANO.
+       AUTHOR. Tutu.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Fechamento de fim de ano, apurando as mesmas
+      *           estatisticas de turma (HIST-NOTAS) e de folha de
+      *           pagamento (PAYSLIP-OUT / YTD-SAL) que
+      *           RECONCILIACAO-TERMO ja apura a cada periodo, mais a
+      *           contagem de CPFs cadastrados (CPF-MASTER), e
+      *           acrescentando um unico registro-resumo, com a data da
+      *           execucao, ao arquivo historico ARCHIVE-LOG. Ao
+      *           contrario do relatorio de reconciliacao (que e
+      *           regravado a cada periodo), ARCHIVE-LOG e sempre
+      *           aberto em modo EXTEND: cada fim de ano acrescenta o
+      *           seu registro, preservando os anos anteriores para
+      *           fins de auditoria e retencao de longo prazo.
+      *****************************************************************
+      * Alteracoes:
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-NOTAS ASSIGN TO "HIST-NOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYSLIP-IN ASSIGN TO "PAYSLIP-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-SAL-FILE ASSIGN TO "YTD-SAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YS-NOME
+               FILE STATUS IS WRK-YTD-STATUS.
+           SELECT CPF-MASTER ASSIGN TO "CPF-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CPF
+               FILE STATUS IS WRK-CM-STATUS.
+           SELECT ARCHIVE-LOG-OUT ASSIGN TO "ARCHIVE-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-NOTAS
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY HISTNOTA.
+
+       FD  PAYSLIP-IN
+           RECORD CONTAINS 60 CHARACTERS.
+           COPY PAYSLIP.
+
+       FD  YTD-SAL-FILE.
+           COPY YTDSAL.
+
+       FD  CPF-MASTER.
+           COPY CPFMSTR.
+
+       FD  ARCHIVE-LOG-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY ARCHLOG.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77 WRK-QTD-APROVADO     PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-EXAME        PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-RECUPERACAO  PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-REPROVADO    PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-OUTROS       PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-INSTRUTORES  PIC 9(05)      VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA      PIC 9(08)V99   VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA-ED   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QTD-CPF          PIC 9(07)      VALUE ZEROS.
+       77 WRK-QTD-ED           PIC ZZZZZZ9    VALUE ZEROS.
+       77 WRK-LINHA            PIC X(80)      VALUE SPACES.
+       77 WRK-YTD-STATUS       PIC X(02)      VALUE '00'.
+       77 WRK-CM-STATUS        PIC X(02)      VALUE '00'.
+       77 WRK-FIM-HIST         PIC X(01)      VALUE 'N'.
+           88 FIM-HIST                        VALUE 'S'.
+       77 WRK-FIM-PAYSLIP      PIC X(01)      VALUE 'N'.
+           88 FIM-PAYSLIP                     VALUE 'S'.
+       77 WRK-FIM-CPF          PIC X(01)      VALUE 'N'.
+           88 FIM-CPF                         VALUE 'S'.
+       01 WRK-DATA-EXEC.
+           05 WRK-ANO-EXEC      PIC 9(04)     VALUE ZEROS.
+           05 WRK-MES-EXEC      PIC 9(02)     VALUE ZEROS.
+           05 WRK-DIA-EXEC      PIC 9(02)     VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-APURAR-NOTAS THRU 2000-EXIT.
+           PERFORM 3000-APURAR-FOLHA THRU 3000-EXIT.
+           PERFORM 4000-APURAR-CPF THRU 4000-EXIT.
+           PERFORM 5000-GRAVAR-ARQUIVO THRU 5000-EXIT.
+           PERFORM 6000-FINALIZAR THRU 6000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-INICIALIZAR - Apura a data de hoje e abre o arquivo
+      * historico em modo EXTEND, preservando os registros de anos
+      * anteriores.
+      *****************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           OPEN EXTEND ARCHIVE-LOG-OUT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-APURAR-NOTAS - Le o transcript HIST-NOTAS gravado pelos
+      * programas de gradacao e conta quantos alunos cairam em cada
+      * resultado no ano, exatamente como RECONCILIACAO-TERMO ja faz a
+      * cada periodo.
+      *****************************************************************
+       2000-APURAR-NOTAS.
+           OPEN INPUT HIST-NOTAS.
+           PERFORM 2100-LER-HIST-NOTAS THRU 2100-EXIT.
+           PERFORM UNTIL FIM-HIST
+              IF HN-MATRICULA(1:7) = "TRAILER"
+                 CONTINUE
+              ELSE
+                 EVALUATE HN-RESULTADO
+                    WHEN "APROVADO"
+                       ADD 1 TO WRK-QTD-APROVADO
+                    WHEN "EXAME FINAL"
+                       ADD 1 TO WRK-QTD-EXAME
+                    WHEN "RECUPERACAO"
+                       ADD 1 TO WRK-QTD-RECUPERACAO
+                    WHEN "REPROVADO"
+                       ADD 1 TO WRK-QTD-REPROVADO
+                    WHEN OTHER
+                       ADD 1 TO WRK-QTD-OUTROS
+                 END-EVALUATE
+              END-IF
+              PERFORM 2100-LER-HIST-NOTAS THRU 2100-EXIT
+           END-PERFORM.
+           CLOSE HIST-NOTAS.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-HIST-NOTAS.
+           READ HIST-NOTAS
+               AT END SET FIM-HIST TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-APURAR-FOLHA - Le os contracheques gravados em PAYSLIP-OUT
+      * e soma ao total do ano o acumulado de cada instrutor, buscado
+      * em YTD-SAL pelo nome.
+      *****************************************************************
+       3000-APURAR-FOLHA.
+           OPEN INPUT PAYSLIP-IN.
+           OPEN INPUT YTD-SAL-FILE.
+           PERFORM 3100-LER-PAYSLIP THRU 3100-EXIT.
+           PERFORM UNTIL FIM-PAYSLIP
+              IF PO-NOME(1:7) = "TRAILER" OR PO-NOME(1:6) = "HEADER"
+                 CONTINUE
+              ELSE
+                 ADD 1 TO WRK-QTD-INSTRUTORES
+                 PERFORM 3200-SOMAR-YTD-INSTRUTOR THRU 3200-EXIT
+              END-IF
+              PERFORM 3100-LER-PAYSLIP THRU 3100-EXIT
+           END-PERFORM.
+           CLOSE PAYSLIP-IN.
+           CLOSE YTD-SAL-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-PAYSLIP.
+           READ PAYSLIP-IN
+               AT END SET FIM-PAYSLIP TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-SOMAR-YTD-INSTRUTOR.
+           MOVE PO-NOME TO YS-NOME.
+           READ YTD-SAL-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  ADD YS-TOTAL-ANO TO WRK-TOTAL-FOLHA
+           END-READ.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-APURAR-CPF - Percorre CPF-MASTER do inicio ao fim apenas
+      * contando quantos CPFs estao cadastrados, sem alterar o arquivo.
+      *****************************************************************
+       4000-APURAR-CPF.
+           OPEN INPUT CPF-MASTER.
+           IF WRK-CM-STATUS = '35'
+              DISPLAY 'CPF-MASTER NAO EXISTE - CONTAGEM ZERADA'
+           ELSE
+              MOVE LOW-VALUES TO CM-CPF
+              START CPF-MASTER KEY IS NOT LESS THAN CM-CPF
+                  INVALID KEY SET FIM-CPF TO TRUE
+              END-START
+              PERFORM 4100-LER-CPF-PROXIMO THRU 4100-EXIT
+              PERFORM UNTIL FIM-CPF
+                 ADD 1 TO WRK-QTD-CPF
+                 PERFORM 4100-LER-CPF-PROXIMO THRU 4100-EXIT
+              END-PERFORM
+              CLOSE CPF-MASTER
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-LER-CPF-PROXIMO.
+           READ CPF-MASTER NEXT RECORD
+               AT END SET FIM-CPF TO TRUE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-GRAVAR-ARQUIVO - Acrescenta ao arquivo historico o
+      * registro-resumo deste fechamento de ano, com a data da execucao
+      * e as estatisticas apuradas acima.
+      *****************************************************************
+       5000-GRAVAR-ARQUIVO.
+           STRING "FECHAMENTO DE ANO EM " DELIMITED BY SIZE
+                  WRK-DATA-EXEC           DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-APROVADO TO WRK-QTD-ED.
+           STRING "  APROVADOS: "         DELIMITED BY SIZE
+                  WRK-QTD-ED              DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-EXAME TO WRK-QTD-ED.
+           STRING "  EXAME FINAL: "       DELIMITED BY SIZE
+                  WRK-QTD-ED              DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-RECUPERACAO TO WRK-QTD-ED.
+           STRING "  RECUPERACAO: "       DELIMITED BY SIZE
+                  WRK-QTD-ED              DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-REPROVADO TO WRK-QTD-ED.
+           STRING "  REPROVADOS: "        DELIMITED BY SIZE
+                  WRK-QTD-ED              DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-INSTRUTORES TO WRK-QTD-ED.
+           MOVE WRK-TOTAL-FOLHA TO WRK-TOTAL-FOLHA-ED.
+           STRING "  INSTRUTORES: "       DELIMITED BY SIZE
+                  WRK-QTD-ED              DELIMITED BY SIZE
+                  "  TOTAL FOLHA NO ANO: " DELIMITED BY SIZE
+                  WRK-TOTAL-FOLHA-ED      DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-CPF TO WRK-QTD-ED.
+           STRING "  CPFS CADASTRADOS: "  DELIMITED BY SIZE
+                  WRK-QTD-ED              DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+
+           MOVE SPACES TO ARCHIVE-LOG-REC.
+           WRITE ARCHIVE-LOG-REC.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6000-FINALIZAR - Fecha o arquivo historico.
+      *****************************************************************
+       6000-FINALIZAR.
+           CLOSE ARCHIVE-LOG-OUT.
+           DISPLAY "FECHAMENTO DE ANO ARQUIVADO EM ARCHIVE-LOG".
+       6000-EXIT.
+           EXIT.
