@@ -1,46 +1,282 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  ESTRUTURACAO.
-       AUTHOR. Arthur. 
+       AUTHOR. Arthur.
       *****************************************************************
       * Autor: Tutu
       * Data: 08/01/2024
       * Objetivo: ESTRUTURACAO
       ******************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - Modo lote sobre ROSTER-IN e totais de turma
+      *                    (APROVADO/RECUPERACAO/REPROVADO) impressos
+      *                    em 0003-FINALIZAR.
+      * 09/08/2026 Tutu - Termina com GOBACK em vez de STOP RUN, para
+      *                    poder ser chamado pelo menu operacional
+      *                    (MENU-PRINCIPAL).
+      * 09/08/2026 Tutu - Locale decimal e nome da instituicao passam a
+      *                    vir dos copybooks comuns DECPONTO e INSTCFG,
+      *                    em vez de fixos neste programa.
+      * 09/08/2026 Tutu - Faixa de nota (0-10) conferida por uma unica
+      *                    rotina comum (0001-C-VALIDAR-FAIXA), chamada
+      *                    tanto na captura interativa quanto em
+      *                    0002-B-PROCESSAR-ALUNO, para o modo lote nao
+      *                    aceitar mais nota corrompida do roster sem
+      *                    conferencia.
+      * 09/08/2026 Tutu - Ponto de entrada alternativo ESTRUTURACAO-CTX,
+      *                    usado pelo MENU-PRINCIPAL para repassar o
+      *                    contexto do operador (OPERCTX) resolvido por
+      *                    VARIAVELNIVEL88; o modo lote so roda se o
+      *                    papel do operador autorizar, caindo para o
+      *                    modo interativo caso contrario. Rodando
+      *                    direto pelo JCL (sem contexto de operador) o
+      *                    modo lote continua liberado.
+      * 09/08/2026 Tutu - 0001-D-RESOLVER-MODO passa a ler o texto do
+      *                    PARM do EXEC PGM= (Copybooks/JCLPARM.cpy,
+      *                    via ACCEPT FROM COMMAND-LINE) e reconhecer
+      *                    MODO=n, em vez de depender so do
+      *                    ACCEPT WRK-MODO FROM CONSOLE: em lote nao
+      *                    assistido nao ha operador para responder o
+      *                    console.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-IN ASSIGN TO "ROSTER-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-IN
+           RECORD CONTAINS 14 CHARACTERS.
+       01  ROSTER-REC.
+           05 RI-MATRICULA         PIC X(10).
+           05 RI-NOTA1             PIC 9(02).
+           05 RI-NOTA2             PIC 9(02).
+
+       FD  CHECKPT-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+           COPY CHECKPT.
+      ******************************************************************
        WORKING-STORAGE SECTION.
+       COPY INSTCFG.
+       COPY JCLPARM.
+       77 WRK-MODO        PIC 9(01)      VALUE ZEROS.
        77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
        77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
        77 WRK-MEDIA       PIC 9(02),9    VALUE ZEROS.
+       77 WRK-FIM-ROSTER  PIC X(01)      VALUE 'N'.
+           88 FIM-ROSTER             VALUE 'S'.
+       77 WRK-QTD-APROVADO    PIC 9(05) COMP VALUE ZERO.
+       77 WRK-QTD-RECUPERACAO PIC 9(05) COMP VALUE ZERO.
+       77 WRK-QTD-REPROVADO   PIC 9(05) COMP VALUE ZERO.
+       77 WRK-NUM-VALIDO  PIC X(01)      VALUE 'N'.
+       77 WRK-NUM1-VALIDO PIC X(01)      VALUE 'N'.
+       77 WRK-NOTA-VERIFICAR PIC 9(02)   VALUE ZEROS.
+       77 WRK-CKPT-STATUS PIC X(02)      VALUE '00'.
+       77 WRK-CKPT-INTERVALO   PIC 9(05) COMP VALUE 100.
+       77 WRK-CKPT-CONTADOR    PIC 9(05) COMP VALUE ZERO.
+       77 WRK-CKPT-QUOC        PIC 9(05) COMP VALUE ZERO.
+       77 WRK-CKPT-RESTO       PIC 9(05) COMP VALUE ZERO.
+       77 WRK-CKPT-ULT-MATR    PIC X(10)      VALUE SPACES.
+       77 WRK-CKPT-PULANDO PIC X(01)      VALUE 'N'.
+           88 CKPT-PULANDO           VALUE 'S'.
+       77 WRK-LOTE-AUTORIZADO PIC X(01)   VALUE 'S'.
+           88 LOTE-AUTORIZADO             VALUE 'S'.
+
+       LINKAGE SECTION.
+       COPY OPERCTX.
       ******************************************************************
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            PERFORM 0001-INICIALIZAR.
            PERFORM 0002-PROCESSAR.
            PERFORM 0003-FINALIZAR.
-           STOP RUN.
+           GOBACK.
 
        0001-INICIALIZAR.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           DISPLAY INST-NOME.
+           PERFORM 0001-D-RESOLVER-MODO.
+           IF WRK-MODO = 2 AND NOT LOTE-AUTORIZADO
+              DISPLAY 'PAPEL DO OPERADOR NAO AUTORIZA MODO LOTE'
+              DISPLAY 'USANDO MODO INTERATIVO'
+              MOVE 1 TO WRK-MODO
+           END-IF.
+           IF WRK-MODO NOT = 2
+              PERFORM 0001-A-OBTER-NUM1
+              PERFORM 0001-B-OBTER-NUM2
+           END-IF.
+
+      *****************************************************************
+      * 0001-A-OBTER-NUM1 / 0001-B-OBTER-NUM2 - Notas em modo
+      * interativo so sao aceitas na faixa 0-10; fora disso o operador
+      * e re-perguntado antes de o processamento seguir. A faixa e
+      * conferida por 0001-C-VALIDAR-FAIXA, a mesma rotina usada em
+      * 0002-B-PROCESSAR-ALUNO para o modo lote.
+      *****************************************************************
+       0001-A-OBTER-NUM1.
+           MOVE 'N' TO WRK-NUM-VALIDO.
+           PERFORM UNTIL WRK-NUM-VALIDO = 'S'
+              ACCEPT WRK-NUM1 FROM CONSOLE
+              MOVE WRK-NUM1 TO WRK-NOTA-VERIFICAR
+              PERFORM 0001-C-VALIDAR-FAIXA
+              IF WRK-NUM-VALIDO NOT = 'S'
+                 DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+              END-IF
+           END-PERFORM.
+
+       0001-B-OBTER-NUM2.
+           MOVE 'N' TO WRK-NUM-VALIDO.
+           PERFORM UNTIL WRK-NUM-VALIDO = 'S'
+              ACCEPT WRK-NUM2 FROM CONSOLE
+              MOVE WRK-NUM2 TO WRK-NOTA-VERIFICAR
+              PERFORM 0001-C-VALIDAR-FAIXA
+              IF WRK-NUM-VALIDO NOT = 'S'
+                 DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+              END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * 0001-C-VALIDAR-FAIXA - Confere se WRK-NOTA-VERIFICAR esta na
+      * faixa 0-10, deixando o resultado em WRK-NUM-VALIDO ('S'/'N').
+      *****************************************************************
+       0001-C-VALIDAR-FAIXA.
+           IF WRK-NOTA-VERIFICAR <= 10
+              MOVE 'S' TO WRK-NUM-VALIDO
+           ELSE
+              MOVE 'N' TO WRK-NUM-VALIDO
+           END-IF.
+
+      *****************************************************************
+      * 0001-D-RESOLVER-MODO - Le o modo de execucao do PARM do JCL
+      * (MODO=n) quando o programa foi acionado pelo EXEC PGM=; sem
+      * PARM (execucao direta, fora de lote), pergunta no console como
+      * sempre foi feito.
+      *****************************************************************
+       0001-D-RESOLVER-MODO.
+           ACCEPT WRK-PARM-JCL-TEXTO FROM COMMAND-LINE.
+           IF WRK-PARM-JCL-TEXTO(1:5) = 'MODO='
+              MOVE WRK-PARM-JCL-TEXTO(6:1) TO WRK-MODO
+           ELSE
+              DISPLAY 'MODO (1-INTERATIVO  2-LOTE POR ARQUIVO): '
+              ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
 
        0002-PROCESSAR.
-           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2 ) / 2.
-           DISPLAY "NOTA: " WRK-MEDIA.
-           IF WRK-MEDIA >= 5
-              DISPLAY "APROVADO"
+           IF WRK-MODO = 2
+              PERFORM 0002-A-PROCESSAR-LOTE
            ELSE
-              IF WRK-MEDIA >= 2
-                 DISPLAY "RECUPERACAO"
+              PERFORM 0002-B-PROCESSAR-ALUNO
+           END-IF.
+
+      *****************************************************************
+      * 0002-A-PROCESSAR-LOTE - Retoma a partir do checkpoint gravado
+      * em uma execucao anterior, se houver, e grava um novo a cada
+      * WRK-CKPT-INTERVALO alunos processados.
+      *****************************************************************
+       0002-A-PROCESSAR-LOTE.
+           PERFORM 0002-A2-LER-CHECKPOINT.
+           OPEN INPUT ROSTER-IN.
+           PERFORM 0002-A1-LER-ROSTER.
+           PERFORM UNTIL FIM-ROSTER
+              IF CKPT-PULANDO
+                 IF RI-MATRICULA = WRK-CKPT-ULT-MATR
+                    MOVE 'N' TO WRK-CKPT-PULANDO
+                 END-IF
               ELSE
-                 DISPLAY "REPROVADO"
+                 MOVE RI-NOTA1 TO WRK-NUM1
+                 MOVE RI-NOTA2 TO WRK-NUM2
+                 PERFORM 0002-B-PROCESSAR-ALUNO
+                 ADD 1 TO WRK-CKPT-CONTADOR
+                 DIVIDE WRK-CKPT-CONTADOR BY WRK-CKPT-INTERVALO
+                    GIVING WRK-CKPT-QUOC
+                    REMAINDER WRK-CKPT-RESTO
+                 IF WRK-CKPT-RESTO = 0
+                    MOVE RI-MATRICULA TO WRK-CKPT-ULT-MATR
+                    PERFORM 0002-A3-GRAVAR-CHECKPOINT
+                 END-IF
+              END-IF
+              PERFORM 0002-A1-LER-ROSTER
+           END-PERFORM.
+           CLOSE ROSTER-IN.
+
+       0002-A1-LER-ROSTER.
+           READ ROSTER-IN
+               AT END SET FIM-ROSTER TO TRUE
+           END-READ.
+
+       0002-A2-LER-CHECKPOINT.
+           OPEN INPUT CHECKPT-FILE.
+           IF WRK-CKPT-STATUS = '00'
+              READ CHECKPT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKPT-ULT-MATRICULA TO WRK-CKPT-ULT-MATR
+                     MOVE CKPT-QTD-PROCESSADOS TO WRK-CKPT-CONTADOR
+                     SET CKPT-PULANDO TO TRUE
+              END-READ
+              CLOSE CHECKPT-FILE
+           END-IF.
+
+       0002-A3-GRAVAR-CHECKPOINT.
+           MOVE WRK-CKPT-ULT-MATR TO CKPT-ULT-MATRICULA.
+           MOVE WRK-CKPT-CONTADOR TO CKPT-QTD-PROCESSADOS.
+           OPEN OUTPUT CHECKPT-FILE.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT-FILE.
+
+      *****************************************************************
+      * 0002-B-PROCESSAR-ALUNO - Comum aos modos interativo e lote.
+      * Ambas as notas passam por 0001-C-VALIDAR-FAIXA antes da media;
+      * um registro de roster com nota fora de 0-10 e ignorado em vez
+      * de entrar na media e nos totais da turma.
+      *****************************************************************
+       0002-B-PROCESSAR-ALUNO.
+           MOVE WRK-NUM1 TO WRK-NOTA-VERIFICAR.
+           PERFORM 0001-C-VALIDAR-FAIXA.
+           MOVE WRK-NUM-VALIDO TO WRK-NUM1-VALIDO.
+           MOVE WRK-NUM2 TO WRK-NOTA-VERIFICAR.
+           PERFORM 0001-C-VALIDAR-FAIXA.
+           IF WRK-NUM1-VALIDO NOT = 'S' OR WRK-NUM-VALIDO NOT = 'S'
+              DISPLAY 'NOTA FORA DA FAIXA 0-10 - REGISTRO IGNORADO'
+           ELSE
+              COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2 ) / 2
+              DISPLAY "NOTA: " WRK-MEDIA
+              IF WRK-MEDIA >= 5
+                 DISPLAY "APROVADO"
+                 ADD 1 TO WRK-QTD-APROVADO
+              ELSE
+                 IF WRK-MEDIA >= 2
+                    DISPLAY "RECUPERACAO"
+                    ADD 1 TO WRK-QTD-RECUPERACAO
+                 ELSE
+                    DISPLAY "REPROVADO"
+                    ADD 1 TO WRK-QTD-REPROVADO
+                 END-IF
               END-IF
            END-IF.
 
        0003-FINALIZAR.
-           DISPLAY "CÃ³digo finalizado".
-           
+           DISPLAY "RESUMO DA TURMA".
+           DISPLAY "APROVADOS.....: " WRK-QTD-APROVADO.
+           DISPLAY "RECUPERACAO...: " WRK-QTD-RECUPERACAO.
+           DISPLAY "REPROVADOS....: " WRK-QTD-REPROVADO.
+           DISPLAY "Codigo finalizado".
+
+      *****************************************************************
+      * 9000-ENTRADA-COM-CONTEXTO - Ponto de entrada alternativo usado
+      * pelo MENU-PRINCIPAL, que recebe o contexto do operador
+      * resolvido por VARIAVELNIVEL88 e o guarda em WORKING-STORAGE
+      * antes de desviar para o mesmo processamento da entrada direta
+      * (JCL), que nao passa nenhum contexto.
+      *****************************************************************
+       9000-ENTRADA-COM-CONTEXTO.
+       ENTRY 'ESTRUTURACAO-CTX' USING OPER-CONTEXTO-LNK.
+           MOVE OC-AUTORIZADO-LOTE TO WRK-LOTE-AUTORIZADO.
+           GO TO 0000-MAINLINE.
