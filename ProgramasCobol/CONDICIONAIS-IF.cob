@@ -1,35 +1,611 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CONDICIONAIS-IF.
-       AUTHOR. Arthur. 
-      *****************************************************************
-      * Autor: Tutu
-      * Data: 24/12/2024
-      * Objetivo: CONDICIONAIS
-      ******************************************************
-      *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *****************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
-       77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
-       77 WRK-MEDIA       PIC 9(02),9    VALUE ZEROS.
-      ******************************************************************
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2 ) / 2.
-           DISPLAY "NOTA: " WRK-MEDIA.
-           IF WRK-MEDIA >= 5
-              DISPLAY "APROVADO"
-           ELSE
-              IF WRK-MEDIA >= 2
-                 DISPLAY "RECUPERACAO"
-              ELSE
-                 DISPLAY "REPROVADO"
-              END-IF
-           END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CONDICIONAIS-IF.
+       AUTHOR. Arthur.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 24/12/2024
+      * Objetivo: CONDICIONAIS
+      ******************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - Modo lote lendo o boletim de uma turma
+      *                    inteira a partir de um arquivo (ROSTER-IN),
+      *                    alem do modo interativo original.
+      * 09/08/2026 Tutu - Termina com GOBACK em vez de STOP RUN, para
+      *                    poder ser chamado pelo menu operacional
+      *                    (MENU-PRINCIPAL).
+      * 09/08/2026 Tutu - Notas digitadas em modo interativo passam
+      *                    pela rotina comum VALIDA-ENTRADA antes de
+      *                    irem para WRK-NUM1/WRK-NUM2.
+      * 09/08/2026 Tutu - Nome do aluno resolvido contra o cadastro
+      *                    mestre STUDENT-MASTER antes da nota, com o
+      *                    ultimo resultado regravado contra a mesma
+      *                    matricula.
+      * 09/08/2026 Tutu - HIST-NOTAS passa a fechar com um registro
+      *                    trailer, com a quantidade de alunos e o
+      *                    total de controle das medias gravadas na
+      *                    execucao.
+      * 09/08/2026 Tutu - Locale decimal e nome da instituicao passam a
+      *                    vir dos copybooks comuns DECPONTO e INSTCFG,
+      *                    em vez de fixos neste programa.
+      * 09/08/2026 Tutu - Extrato CSV opcional (GRADE-CSV) com a
+      *                    matricula, as notas, a media e o resultado
+      *                    de cada aluno, tanto em modo lote quanto
+      *                    interativo.
+      * 09/08/2026 Tutu - Media passa a ser ponderada pelos pesos de
+      *                    PARM-NOTA (WRK-PESO1/2/3) em vez de sempre
+      *                    dividir por 2; cursos com uma terceira nota
+      *                    de participacao configuram PESO3 > 0 e o
+      *                    roster/modo interativo passam a pedir a
+      *                    NOTA 3 nesse caso.
+      * 09/08/2026 Tutu - Ponto de entrada alternativo CONDICIONAIS-IF-
+      *                    CTX, usado pelo MENU-PRINCIPAL para repassar
+      *                    o contexto do operador (OPERCTX) resolvido
+      *                    por VARIAVELNIVEL88; o modo lote so roda se
+      *                    o papel do operador autorizar (ADM ou
+      *                    SUPERVISOR), caindo para o modo interativo
+      *                    caso contrario. Rodando direto pelo JCL
+      *                    (sem contexto de operador) o modo lote
+      *                    continua liberado, como sempre foi.
+      * 09/08/2026 Tutu - HIST-NOTA-REC ganha HN-NOTA3, para a terceira
+      *                    nota (exame final) tambem ficar registrada
+      *                    no historico do aluno, e nao somente as duas
+      *                    primeiras. RECORD CONTAINS de HIST-NOTAS
+      *                    ajustado de 30 para 34 para acomodar o novo
+      *                    campo (aqui, em RECONCILIACAOTERMO e em
+      *                    ARQUIVOANO).
+      * 09/08/2026 Tutu - HIST-NOTA-REC e limpo com MOVE SPACES a cada
+      *                    aluno, e o registro trailer refaz o literal
+      *                    de BT-TIPO, pois o registro trailer (COPY
+      *                    TRAILER) compartilha o buffer da FD com
+      *                    HIST-NOTA-REC e um VALUE clause sozinho nao
+      *                    sobrevive a reescritas do registro por outro
+      *                    01.
+      * 09/08/2026 Tutu - Novo modo 3 (CORRECAO DE NOME), que corrige
+      *                    um nome errado em STUDENT-MASTER pela
+      *                    matricula, registrando a troca em novo
+      *                    CORR-ALU-LOG (Copybooks/CORRALU.cpy), no
+      *                    mesmo espirito da correcao de nome ja
+      *                    existente em VIRGULAMASCARA para YTD-SAL.
+      * 09/08/2026 Tutu - 1050-RESOLVER-MODO passa a ler o texto do
+      *                    PARM do EXEC PGM= (Copybooks/JCLPARM.cpy,
+      *                    via ACCEPT FROM COMMAND-LINE) e reconhecer
+      *                    MODO=n, em vez de depender so do
+      *                    ACCEPT WRK-MODO FROM CONSOLE: em lote nao
+      *                    assistido nao ha operador para responder o
+      *                    console. Quando o PARM traz o modo, o
+      *                    ACCEPT GERAR EXTRATO CSV tambem e pulado,
+      *                    ficando WRK-CSV-ATIVO no padrao 'N'.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-IN ASSIGN TO "ROSTER-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-NOTA-IN ASSIGN TO "PARM-NOTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT CHECKPT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+           SELECT HIST-NOTAS ASSIGN TO "HIST-NOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-MATRICULA
+               FILE STATUS IS WRK-SM-STATUS.
+           SELECT GRADE-CSV ASSIGN TO "GRADE-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CORR-ALU-LOG ASSIGN TO "CORR-ALU-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-IN
+           RECORD CONTAINS 16 CHARACTERS.
+       01  ROSTER-REC.
+           05 RI-MATRICULA         PIC X(10).
+           05 RI-NOTA1             PIC 9(02).
+           05 RI-NOTA2             PIC 9(02).
+           05 RI-NOTA3             PIC 9(02).
+
+       FD  PARM-NOTA-IN
+           RECORD CONTAINS 18 CHARACTERS.
+           COPY PARMNOTA REPLACING PARM-NOTA-REC BY PARM-NOTA-REC-IN.
+
+       FD  CHECKPT-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+           COPY CHECKPT.
+
+       FD  HIST-NOTAS
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY HISTNOTA.
+           COPY TRAILER.
+
+       FD  STUDENT-MASTER.
+           COPY STUMSTR.
+
+       FD  GRADE-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GRADE-CSV-REC              PIC X(80).
+
+       FD  CORR-ALU-LOG.
+           COPY CORRALU.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY INSTCFG.
+       COPY VALIDENT.
+       COPY JCLPARM.
+       77 WRK-MODO        PIC 9(01)      VALUE ZEROS.
+       77 WRK-CSV-ATIVO   PIC X(01)      VALUE 'N'.
+           88 CSV-ATIVO               VALUE 'S'.
+       77 WRK-MATRICULA   PIC X(10)      VALUE SPACES.
+       77 WRK-NOME-ALUNO  PIC X(20)      VALUE SPACES.
+       77 WRK-SM-STATUS   PIC X(02)      VALUE '00'.
+       77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
+       77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
+       77 WRK-NUM3        PIC 9(02)      VALUE ZEROS.
+       77 WRK-MEDIA       PIC 9(02),9    VALUE ZEROS.
+       77 WRK-RESULTADO   PIC X(15)      VALUE SPACES.
+       77 WRK-FIM-ROSTER  PIC X(01)      VALUE 'N'.
+           88 FIM-ROSTER             VALUE 'S'.
+       77 WRK-PARM-STATUS PIC X(02)      VALUE '00'.
+       77 WRK-NOTA-CORTE  PIC 9(02)V9    VALUE 5,0.
+       77 WRK-NOTA-RECUP  PIC 9(02)V9    VALUE 2,0.
+       77 WRK-NOTA-EXAME  PIC 9(02)V9    VALUE 4,5.
+       77 WRK-PESO1       PIC 9(03)      VALUE 040.
+       77 WRK-PESO2       PIC 9(03)      VALUE 060.
+       77 WRK-PESO3       PIC 9(03)      VALUE 000.
+       77 WRK-CKPT-STATUS PIC X(02)      VALUE '00'.
+       77 WRK-CKPT-INTERVALO   PIC 9(05) COMP VALUE 100.
+       77 WRK-CKPT-CONTADOR    PIC 9(05) COMP VALUE ZERO.
+       77 WRK-CKPT-QUOC        PIC 9(05) COMP VALUE ZERO.
+       77 WRK-CKPT-RESTO       PIC 9(05) COMP VALUE ZERO.
+       77 WRK-CKPT-ULT-MATR    PIC X(10)      VALUE SPACES.
+       77 WRK-CKPT-PULANDO PIC X(01)      VALUE 'N'.
+           88 CKPT-PULANDO           VALUE 'S'.
+       77 WRK-BT-CONTADOR      PIC 9(07)      VALUE ZEROS.
+       77 WRK-BT-TOTAL         PIC 9(09)V99   VALUE ZEROS.
+       77 WRK-LOTE-AUTORIZADO  PIC X(01)      VALUE 'S'.
+           88 LOTE-AUTORIZADO              VALUE 'S'.
+       77 WRK-NOME-NOVO        PIC X(20)      VALUE SPACES.
+       77 WRK-MATR-ENCONTRADA  PIC X(01)      VALUE 'N'.
+           88 MATR-FOI-ENCONTRADA           VALUE 'S'.
+
+       LINKAGE SECTION.
+       COPY OPERCTX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF WRK-MODO = 3
+              PERFORM 4000-CORRIGIR-NOME-ALUNO THRU 4000-EXIT
+              GOBACK
+           END-IF.
+           OPEN EXTEND HIST-NOTAS.
+           IF CSV-ATIVO
+              OPEN OUTPUT GRADE-CSV
+              MOVE 'MATRICULA,ALUNO,NOTA1,NOTA2,MEDIA,RESULTADO'
+                TO GRADE-CSV-REC
+              WRITE GRADE-CSV-REC
+           END-IF.
+           IF WRK-MODO = 2
+              PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+           ELSE
+              PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+           END-IF.
+           PERFORM 3300-GRAVAR-TRAILER-HISTORICO THRU 3300-EXIT.
+           CLOSE HIST-NOTAS.
+           IF CSV-ATIVO
+              CLOSE GRADE-CSV
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-INICIALIZAR - Escolhe o modo de execucao.
+      *****************************************************************
+       1000-INICIALIZAR.
+           DISPLAY INST-NOME.
+           PERFORM 1050-RESOLVER-MODO THRU 1050-EXIT.
+           IF WRK-MODO = 2 AND NOT LOTE-AUTORIZADO
+              DISPLAY 'PAPEL DO OPERADOR NAO AUTORIZA MODO LOTE'
+              DISPLAY 'USANDO MODO INTERATIVO'
+              MOVE 1 TO WRK-MODO
+           END-IF.
+           IF WRK-MODO = 3
+              GO TO 1000-EXIT
+           END-IF.
+           IF WRK-PARM-JCL-TEXTO = SPACES
+              DISPLAY 'GERAR EXTRATO CSV (S/N): '
+              ACCEPT WRK-CSV-ATIVO FROM CONSOLE
+           END-IF.
+           PERFORM 1100-LER-PARM-NOTA THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-RESOLVER-MODO - Le o modo de execucao do PARM do JCL
+      * (MODO=n) quando o programa foi acionado pelo EXEC PGM=; sem
+      * PARM (execucao direta, fora de lote), pergunta no console como
+      * sempre foi feito.
+      *****************************************************************
+       1050-RESOLVER-MODO.
+           ACCEPT WRK-PARM-JCL-TEXTO FROM COMMAND-LINE.
+           IF WRK-PARM-JCL-TEXTO(1:5) = 'MODO='
+              MOVE WRK-PARM-JCL-TEXTO(6:1) TO WRK-MODO
+           ELSE
+              DISPLAY
+                 'MODO (1-INTERATIVO  2-LOTE POR ARQUIVO  3-CORRECAO '
+                 'DE NOME): '
+              ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-LER-PARM-NOTA - Le o corte de aprovacao/recuperacao de
+      * PARM-NOTA. Se o arquivo nao existir mantem os padroes
+      * 5,0/2,0/4,5.
+      *****************************************************************
+       1100-LER-PARM-NOTA.
+           OPEN INPUT PARM-NOTA-IN.
+           IF WRK-PARM-STATUS = '00'
+              READ PARM-NOTA-IN
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PARM-NOTA-CORTE TO WRK-NOTA-CORTE
+                     MOVE PARM-NOTA-RECUP TO WRK-NOTA-RECUP
+                     MOVE PARM-NOTA-EXAME TO WRK-NOTA-EXAME
+                     MOVE PARM-NOTA-PESO1 TO WRK-PESO1
+                     MOVE PARM-NOTA-PESO2 TO WRK-PESO2
+                     MOVE PARM-NOTA-PESO3 TO WRK-PESO3
+              END-READ
+              CLOSE PARM-NOTA-IN
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSAR-LOTE - Le ROSTER-IN e imprime o resultado de
+      * cada aluno da turma em uma unica passada. Se CHECKPT tiver a
+      * matricula do ultimo aluno gravado de uma execucao anterior, os
+      * alunos ja processados sao pulados em vez de regravados.
+      *****************************************************************
+       2000-PROCESSAR-LOTE.
+           PERFORM 2050-LER-CHECKPOINT THRU 2050-EXIT.
+           OPEN INPUT ROSTER-IN.
+           PERFORM 2100-LER-ROSTER THRU 2100-EXIT.
+           PERFORM UNTIL FIM-ROSTER
+              IF CKPT-PULANDO
+                 IF RI-MATRICULA = WRK-CKPT-ULT-MATR
+                    MOVE 'N' TO WRK-CKPT-PULANDO
+                 END-IF
+              ELSE
+                 MOVE RI-MATRICULA TO WRK-MATRICULA
+                 MOVE RI-NOTA1 TO WRK-NUM1
+                 MOVE RI-NOTA2 TO WRK-NUM2
+                 MOVE RI-NOTA3 TO WRK-NUM3
+                 PERFORM 3150-CONSULTAR-ALUNO THRU 3150-EXIT
+                 PERFORM 3050-CALCULAR-MEDIA THRU 3050-EXIT
+                 DISPLAY 'MATRICULA: ' RI-MATRICULA ' ALUNO: '
+                         WRK-NOME-ALUNO ' NOTA: ' WRK-MEDIA
+                 PERFORM 3100-CLASSIFICAR THRU 3100-EXIT
+                 ADD 1 TO WRK-CKPT-CONTADOR
+                 DIVIDE WRK-CKPT-CONTADOR BY WRK-CKPT-INTERVALO
+                    GIVING WRK-CKPT-QUOC
+                    REMAINDER WRK-CKPT-RESTO
+                 IF WRK-CKPT-RESTO = 0
+                    MOVE RI-MATRICULA TO WRK-CKPT-ULT-MATR
+                    PERFORM 2060-GRAVAR-CHECKPOINT THRU 2060-EXIT
+                 END-IF
+              END-IF
+              PERFORM 2100-LER-ROSTER THRU 2100-EXIT
+           END-PERFORM.
+           CLOSE ROSTER-IN.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-ROSTER.
+           READ ROSTER-IN
+               AT END SET FIM-ROSTER TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2050-LER-CHECKPOINT - Se ja existir um checkpoint de uma
+      * execucao anterior, a leitura do roster pula ate a matricula ali
+      * gravada antes de retomar o processamento normal.
+      *****************************************************************
+       2050-LER-CHECKPOINT.
+           OPEN INPUT CHECKPT-FILE.
+           IF WRK-CKPT-STATUS = '00'
+              READ CHECKPT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKPT-ULT-MATRICULA TO WRK-CKPT-ULT-MATR
+                     MOVE CKPT-QTD-PROCESSADOS TO WRK-CKPT-CONTADOR
+                     SET CKPT-PULANDO TO TRUE
+              END-READ
+              CLOSE CHECKPT-FILE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2060-GRAVAR-CHECKPOINT - Grava a matricula do ultimo aluno
+      * processado a cada WRK-CKPT-INTERVALO alunos.
+      *****************************************************************
+       2060-GRAVAR-CHECKPOINT.
+           MOVE WRK-CKPT-ULT-MATR TO CKPT-ULT-MATRICULA.
+           MOVE WRK-CKPT-CONTADOR TO CKPT-QTD-PROCESSADOS.
+           OPEN OUTPUT CHECKPT-FILE.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT-FILE.
+       2060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-PROCESSAR-INTERATIVO - Comportamento original, um aluno
+      * por execucao via CONSOLE.
+      *****************************************************************
+       3000-PROCESSAR-INTERATIVO.
+           MOVE ZEROS TO WRK-NUM3.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           PERFORM 3150-CONSULTAR-ALUNO THRU 3150-EXIT.
+           MOVE 'NOTA 1 (0-10): '  TO VE-PROMPT.
+           MOVE 'N' TO VE-ACEITA-VIRGULA.
+           CALL 'VALIDA-ENTRADA' USING VALID-ENTRADA-LNK.
+           MOVE VE-VALOR(1:VE-TAMANHO) TO WRK-NUM1.
+           MOVE 'NOTA 2 (0-10): '  TO VE-PROMPT.
+           MOVE 'N' TO VE-ACEITA-VIRGULA.
+           CALL 'VALIDA-ENTRADA' USING VALID-ENTRADA-LNK.
+           MOVE VE-VALOR(1:VE-TAMANHO) TO WRK-NUM2.
+           IF WRK-PESO3 > 0
+              MOVE 'NOTA 3 - PARTICIPACAO (0-10): ' TO VE-PROMPT
+              MOVE 'N' TO VE-ACEITA-VIRGULA
+              CALL 'VALIDA-ENTRADA' USING VALID-ENTRADA-LNK
+              MOVE VE-VALOR(1:VE-TAMANHO) TO WRK-NUM3
+           END-IF.
+           PERFORM 3050-CALCULAR-MEDIA THRU 3050-EXIT.
+           DISPLAY "NOTA: " WRK-MEDIA.
+           PERFORM 3100-CLASSIFICAR THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3050-CALCULAR-MEDIA - Media ponderada das notas do curso pelos
+      * pesos percentuais configurados em PARM-NOTA (WRK-PESO1/2/3,
+      * somando 100), em vez da media fixa de duas notas iguais.
+      * WRK-PESO3 zerado (o padrao) equivale a um curso sem a terceira
+      * nota de participacao.
+      *****************************************************************
+       3050-CALCULAR-MEDIA.
+           COMPUTE WRK-MEDIA ROUNDED =
+               (WRK-NUM1 * WRK-PESO1
+              + WRK-NUM2 * WRK-PESO2
+              + WRK-NUM3 * WRK-PESO3) / 100.
+       3050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-CLASSIFICAR - Faixas: >= corte APROVADO; entre a faixa de
+      * exame e o corte EXAME FINAL; entre recuperacao e a faixa de
+      * exame RECUPERACAO; abaixo disso REPROVADO. O resultado gravado
+      * em WRK-RESULTADO tambem alimenta o historico do aluno.
+      *****************************************************************
+       3100-CLASSIFICAR.
+           IF WRK-MEDIA >= WRK-NOTA-CORTE
+              MOVE "APROVADO" TO WRK-RESULTADO
+           ELSE
+              IF WRK-MEDIA >= WRK-NOTA-EXAME
+                 MOVE "EXAME FINAL" TO WRK-RESULTADO
+              ELSE
+                 IF WRK-MEDIA >= WRK-NOTA-RECUP
+                    MOVE "RECUPERACAO" TO WRK-RESULTADO
+                 ELSE
+                    MOVE "REPROVADO" TO WRK-RESULTADO
+                 END-IF
+              END-IF
+           END-IF.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 3160-GRAVAR-RESULTADO-ALUNO THRU 3160-EXIT.
+           PERFORM 3200-GRAVAR-HISTORICO THRU 3200-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3150-CONSULTAR-ALUNO - Busca o nome do aluno no cadastro mestre
+      * STUDENT-MASTER pela matricula. Se a matricula ainda nao existir
+      * no cadastro, pede o nome e inclui um registro novo.
+      *****************************************************************
+       3150-CONSULTAR-ALUNO.
+           MOVE WRK-MATRICULA TO SM-MATRICULA.
+           OPEN I-O STUDENT-MASTER.
+           IF WRK-SM-STATUS = '35'
+              OPEN OUTPUT STUDENT-MASTER
+              CLOSE STUDENT-MASTER
+              OPEN I-O STUDENT-MASTER
+           END-IF.
+           READ STUDENT-MASTER
+               INVALID KEY
+                  DISPLAY 'ALUNO NOVO - DIGITE O NOME: '
+                  ACCEPT SM-NOME FROM CONSOLE
+                  WRITE STUDENT-MASTER-REC
+               NOT INVALID KEY
+                  CONTINUE
+           END-READ.
+           MOVE SM-NOME TO WRK-NOME-ALUNO.
+       3150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3160-GRAVAR-RESULTADO-ALUNO - Regrava no cadastro mestre a
+      * ultima media e o ultimo resultado apurados para a matricula,
+      * fechando o arquivo aberto em 3150-CONSULTAR-ALUNO.
+      *****************************************************************
+       3160-GRAVAR-RESULTADO-ALUNO.
+           MOVE WRK-MEDIA     TO SM-ULTIMA-MEDIA.
+           MOVE WRK-RESULTADO TO SM-ULTIMO-RESULTADO.
+           REWRITE STUDENT-MASTER-REC
+               INVALID KEY
+                  WRITE STUDENT-MASTER-REC
+           END-REWRITE.
+           CLOSE STUDENT-MASTER.
+       3160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3200-GRAVAR-HISTORICO - Acrescenta ao transcript HIST-NOTAS a
+      * matricula, as tres notas, a media e o resultado do aluno.
+      * BATCH-TRAILER-REC (COPY TRAILER) compartilha o buffer da FD com
+      * HIST-NOTA-REC, e o FILLER entre as colunas do historico nunca e
+      * realimentado por um MOVE explicito, entao HIST-NOTA-REC e
+      * limpo com MOVE SPACES a cada aluno antes de preenche-lo, para
+      * essas posicoes nunca vazarem lixo de memoria do runtime.
+      *****************************************************************
+       3200-GRAVAR-HISTORICO.
+           MOVE SPACES TO HIST-NOTA-REC.
+           MOVE WRK-MATRICULA TO HN-MATRICULA.
+           MOVE WRK-NUM1      TO HN-NOTA1.
+           MOVE WRK-NUM2      TO HN-NOTA2.
+           MOVE WRK-NUM3      TO HN-NOTA3.
+           MOVE WRK-MEDIA     TO HN-MEDIA.
+           MOVE WRK-RESULTADO TO HN-RESULTADO.
+           WRITE HIST-NOTA-REC.
+           ADD 1 TO WRK-BT-CONTADOR.
+           ADD HN-MEDIA TO WRK-BT-TOTAL.
+           PERFORM 3210-GRAVAR-CSV-NOTA THRU 3210-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3210-GRAVAR-CSV-NOTA - Grava uma linha do extrato CSV com a
+      * matricula, as duas notas, a media e o resultado do aluno,
+      * quando o operador pediu o extrato nesta execucao.
+      *****************************************************************
+       3210-GRAVAR-CSV-NOTA.
+           IF CSV-ATIVO
+              MOVE SPACES TO GRADE-CSV-REC
+              STRING HN-MATRICULA   DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     WRK-NOME-ALUNO DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-NOTA1       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-NOTA2       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-MEDIA       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-RESULTADO   DELIMITED BY SIZE
+                     INTO GRADE-CSV-REC
+              END-STRING
+              WRITE GRADE-CSV-REC
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3300-GRAVAR-TRAILER-HISTORICO - Acrescenta ao final de
+      * HIST-NOTAS o registro trailer desta execucao, com a quantidade
+      * de alunos gravados e o total de controle das medias.
+      * BATCH-TRAILER-REC compartilha o buffer da FD com o registro de
+      * detalhe do ultimo aluno gravado, entao o literal BT-TIPO e
+      * refeito aqui (nao basta a VALUE clause de TRAILER.cpy, que so
+      * vale para a carga inicial do registro, ja sobrescrita pelos
+      * alunos processados) para o trailer nao sair com sobra do ultimo
+      * aluno no lugar do literal TRAILER - o que faria a reconciliacao
+      * e o arquivamento de fim de ano nao reconhecerem o corte do lote.
+      *****************************************************************
+       3300-GRAVAR-TRAILER-HISTORICO.
+           MOVE SPACES TO HIST-NOTA-REC.
+           MOVE 'TRAILER' TO BT-TIPO.
+           MOVE WRK-BT-CONTADOR TO BT-QTD-REGISTROS.
+           MOVE WRK-BT-TOTAL    TO BT-TOTAL-CONTROLE.
+           WRITE BATCH-TRAILER-REC.
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-CORRIGIR-NOME-ALUNO - Corrige um nome cadastrado errado em
+      * STUDENT-MASTER. Como o cadastro e chaveado pela matricula (e
+      * nao pelo nome, como em VIRGULAMASCARA/YTD-SAL), a correcao e um
+      * simples REWRITE do mesmo registro com o nome novo, sem apagar e
+      * recriar sob outra chave.
+      *****************************************************************
+       4000-CORRIGIR-NOME-ALUNO.
+           MOVE 'N' TO WRK-MATR-ENCONTRADA.
+           DISPLAY 'MATRICULA DO ALUNO A CORRIGIR: '.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           MOVE WRK-MATRICULA TO SM-MATRICULA.
+           OPEN I-O STUDENT-MASTER.
+           IF WRK-SM-STATUS = '35'
+              DISPLAY 'STUDENT-MASTER NAO EXISTE - NADA A CORRIGIR'
+              CLOSE STUDENT-MASTER
+              GO TO 4000-EXIT
+           END-IF.
+           READ STUDENT-MASTER
+               INVALID KEY
+                  DISPLAY 'MATRICULA NAO CADASTRADA: ' WRK-MATRICULA
+               NOT INVALID KEY
+                  SET MATR-FOI-ENCONTRADA TO TRUE
+                  MOVE SM-NOME TO WRK-NOME-ALUNO
+           END-READ.
+           IF MATR-FOI-ENCONTRADA
+              PERFORM 4100-GRAVAR-NOME-CORRIGIDO THRU 4100-EXIT
+           END-IF.
+           CLOSE STUDENT-MASTER.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4100-GRAVAR-NOME-CORRIGIDO - Pede e regrava o nome corrigido no
+      * mesmo registro (mesma matricula, mesma media/resultado
+      * ja apurados), e registra a correcao em CORR-ALU-LOG.
+      *****************************************************************
+       4100-GRAVAR-NOME-CORRIGIDO.
+           DISPLAY 'NOME CADASTRADO: ' WRK-NOME-ALUNO.
+           DISPLAY 'NOME CORRIGIDO: '.
+           ACCEPT WRK-NOME-NOVO FROM CONSOLE.
+           MOVE WRK-NOME-NOVO TO SM-NOME.
+           REWRITE STUDENT-MASTER-REC.
+           PERFORM 4200-REGISTRAR-CORRECAO-ALUNO THRU 4200-EXIT.
+           DISPLAY 'NOME CORRIGIDO DE ' WRK-NOME-ALUNO ' PARA '
+                   WRK-NOME-NOVO.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4200-REGISTRAR-CORRECAO-ALUNO - Grava em CORR-ALU-LOG a data,
+      * hora, matricula, nome antigo e nome novo da correcao.
+      *****************************************************************
+       4200-REGISTRAR-CORRECAO-ALUNO.
+           MOVE SPACES TO CORR-ALU-REC.
+           ACCEPT CA-DATA FROM DATE YYYYMMDD.
+           ACCEPT CA-HORA FROM TIME.
+           MOVE WRK-MATRICULA TO CA-MATRICULA.
+           MOVE WRK-NOME-ALUNO TO CA-NOME-ANTIGO.
+           MOVE WRK-NOME-NOVO  TO CA-NOME-NOVO.
+           OPEN EXTEND CORR-ALU-LOG.
+           WRITE CORR-ALU-REC.
+           CLOSE CORR-ALU-LOG.
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-ENTRADA-COM-CONTEXTO - Ponto de entrada alternativo usado
+      * pelo MENU-PRINCIPAL, que recebe o contexto do operador
+      * resolvido por VARIAVELNIVEL88 e o guarda em WORKING-STORAGE
+      * antes de desviar para o mesmo processamento da entrada direta
+      * (JCL), que nao passa nenhum contexto.
+      *****************************************************************
+       9000-ENTRADA-COM-CONTEXTO.
+       ENTRY 'CONDICIONAIS-IF-CTX' USING OPER-CONTEXTO-LNK.
+           MOVE OC-AUTORIZADO-LOTE TO WRK-LOTE-AUTORIZADO.
+           GO TO 0000-MAINLINE.
