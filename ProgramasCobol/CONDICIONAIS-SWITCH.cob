@@ -1,34 +1,293 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CONDICIONAIS-SWITCH.
-       AUTHOR. Arthur. 
-      *****************************************************************
-      * Autor: Tutu
-      * Data: 07/01/2025
-      * Objetivo: CONDICIONAIS
-      ******************************************************
-      *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *****************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
-       77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
-       77 WRK-MEDIA       PIC 9(02)V9      VALUE ZEROS.
-      ******************************************************************
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2 ) / 2.
-           DISPLAY "NOTA: " WRK-MEDIA.
-           EVALUATE TRUE 
-              WHEN WRK-MEDIA >= 5
-                 DISPLAY "APROVADO"
-              WHEN WRK-MEDIA >= 2 AND WRK-MEDIA < 5
-                 DISPLAY "RECUPERACAO"
-              WHEN OTHER
-                 DISPLAY "REPROVADO"           
-           END-EVALUATE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CONDICIONAIS-SWITCH.
+       AUTHOR. Arthur.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 07/01/2025
+      * Objetivo: CONDICIONAIS
+      ******************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - Corte de aprovacao/recuperacao passa a vir
+      *                    do parametro PARM-NOTA em vez de literal.
+      * 09/08/2026 Tutu - Termina com GOBACK em vez de STOP RUN, para
+      *                    poder ser chamado pelo menu operacional
+      *                    (MENU-PRINCIPAL).
+      * 09/08/2026 Tutu - Nome do aluno resolvido contra o cadastro
+      *                    mestre STUDENT-MASTER antes da nota, com o
+      *                    ultimo resultado regravado contra a mesma
+      *                    matricula.
+      * 09/08/2026 Tutu - HIST-NOTAS passa a fechar com um registro
+      *                    trailer, com a quantidade de alunos e o
+      *                    total de controle das medias gravadas na
+      *                    execucao.
+      * 09/08/2026 Tutu - Locale decimal e nome da instituicao passam a
+      *                    vir dos copybooks comuns DECPONTO e INSTCFG,
+      *                    em vez de fixos neste programa.
+      * 09/08/2026 Tutu - Extrato CSV opcional (GRADE-CSV, compartilhado
+      *                    com CONDICIONAIS-IF) com a matricula, as
+      *                    notas, a media e o resultado de cada aluno.
+      * 09/08/2026 Tutu - Media passa a ser ponderada pelos pesos de
+      *                    PARM-NOTA (WRK-PESO1/2/3) em vez de sempre
+      *                    dividir por 2; cursos com uma terceira nota
+      *                    de participacao configuram PESO3 > 0 e o
+      *                    programa passa a pedir a NOTA 3 nesse caso.
+      * 09/08/2026 Tutu - HIST-NOTA-REC ganha HN-NOTA3, para a terceira
+      *                    nota (exame final) tambem ficar registrada
+      *                    no historico do aluno. RECORD CONTAINS de
+      *                    HIST-NOTAS ajustado de 30 para 34 para
+      *                    acomodar o novo campo.
+      * 09/08/2026 Tutu - HIST-NOTA-REC e limpo com MOVE SPACES a cada
+      *                    aluno, e o registro trailer refaz o literal
+      *                    de BT-TIPO, pois o registro trailer (COPY
+      *                    TRAILER) compartilha o buffer da FD com
+      *                    HIST-NOTA-REC e um VALUE clause sozinho nao
+      *                    sobrevive a reescritas do registro por outro
+      *                    01.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-NOTA-IN ASSIGN TO "PARM-NOTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT HIST-NOTAS ASSIGN TO "HIST-NOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-MATRICULA
+               FILE STATUS IS WRK-SM-STATUS.
+           SELECT GRADE-CSV ASSIGN TO "GRADE-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-NOTA-IN
+           RECORD CONTAINS 18 CHARACTERS.
+           COPY PARMNOTA REPLACING PARM-NOTA-REC BY PARM-NOTA-REC-IN.
+
+       FD  HIST-NOTAS
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY HISTNOTA.
+           COPY TRAILER.
+
+       FD  STUDENT-MASTER.
+           COPY STUMSTR.
+
+       FD  GRADE-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GRADE-CSV-REC              PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY INSTCFG.
+       77 WRK-MATRICULA   PIC X(10)      VALUE SPACES.
+       77 WRK-NOME-ALUNO  PIC X(20)      VALUE SPACES.
+       77 WRK-SM-STATUS   PIC X(02)      VALUE '00'.
+       77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
+       77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
+       77 WRK-NUM3        PIC 9(02)      VALUE ZEROS.
+       77 WRK-MEDIA       PIC 9(02)V9      VALUE ZEROS.
+       77 WRK-RESULTADO   PIC X(15)      VALUE SPACES.
+       77 WRK-PARM-STATUS PIC X(02)      VALUE '00'.
+       77 WRK-NOTA-CORTE  PIC 9(02)V9    VALUE 5,0.
+       77 WRK-NOTA-RECUP  PIC 9(02)V9    VALUE 2,0.
+       77 WRK-PESO1       PIC 9(03)      VALUE 040.
+       77 WRK-PESO2       PIC 9(03)      VALUE 060.
+       77 WRK-PESO3       PIC 9(03)      VALUE 000.
+       77 WRK-BT-CONTADOR      PIC 9(07)      VALUE ZEROS.
+       77 WRK-BT-TOTAL         PIC 9(09)V99   VALUE ZEROS.
+       77 WRK-CSV-ATIVO        PIC X(01)      VALUE 'N'.
+           88 CSV-ATIVO                       VALUE 'S'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           OPEN EXTEND HIST-NOTAS.
+           IF CSV-ATIVO
+              OPEN EXTEND GRADE-CSV
+           END-IF.
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT.
+           PERFORM 2170-GRAVAR-TRAILER-HISTORICO THRU 2170-EXIT.
+           CLOSE HIST-NOTAS.
+           IF CSV-ATIVO
+              CLOSE GRADE-CSV
+           END-IF.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           DISPLAY INST-NOME.
+           DISPLAY 'GERAR EXTRATO CSV (S/N): '.
+           ACCEPT WRK-CSV-ATIVO FROM CONSOLE.
+           OPEN INPUT PARM-NOTA-IN.
+           IF WRK-PARM-STATUS = '00'
+              READ PARM-NOTA-IN
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PARM-NOTA-CORTE TO WRK-NOTA-CORTE
+                     MOVE PARM-NOTA-RECUP TO WRK-NOTA-RECUP
+                     MOVE PARM-NOTA-PESO1 TO WRK-PESO1
+                     MOVE PARM-NOTA-PESO2 TO WRK-PESO2
+                     MOVE PARM-NOTA-PESO3 TO WRK-PESO3
+              END-READ
+              CLOSE PARM-NOTA-IN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESSAR.
+           MOVE ZEROS TO WRK-NUM3.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           PERFORM 2150-CONSULTAR-ALUNO THRU 2150-EXIT.
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+           ACCEPT WRK-NUM2 FROM CONSOLE.
+           IF WRK-PESO3 > 0
+              DISPLAY 'NOTA 3 - PARTICIPACAO: '
+              ACCEPT WRK-NUM3 FROM CONSOLE
+           END-IF.
+           PERFORM 2050-CALCULAR-MEDIA THRU 2050-EXIT.
+           DISPLAY "ALUNO: " WRK-NOME-ALUNO " NOTA: " WRK-MEDIA.
+           EVALUATE TRUE
+              WHEN WRK-MEDIA >= WRK-NOTA-CORTE
+                 MOVE "APROVADO" TO WRK-RESULTADO
+              WHEN WRK-MEDIA >= WRK-NOTA-RECUP AND
+                   WRK-MEDIA < WRK-NOTA-CORTE
+                 MOVE "RECUPERACAO" TO WRK-RESULTADO
+              WHEN OTHER
+                 MOVE "REPROVADO" TO WRK-RESULTADO
+           END-EVALUATE.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 2160-GRAVAR-RESULTADO-ALUNO THRU 2160-EXIT.
+           PERFORM 2100-GRAVAR-HISTORICO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2050-CALCULAR-MEDIA - Media ponderada das notas do curso pelos
+      * pesos percentuais configurados em PARM-NOTA (WRK-PESO1/2/3,
+      * somando 100), em vez da media fixa de duas notas iguais.
+      * WRK-PESO3 zerado (o padrao) equivale a um curso sem a terceira
+      * nota de participacao.
+      *****************************************************************
+       2050-CALCULAR-MEDIA.
+           COMPUTE WRK-MEDIA ROUNDED =
+               (WRK-NUM1 * WRK-PESO1
+              + WRK-NUM2 * WRK-PESO2
+              + WRK-NUM3 * WRK-PESO3) / 100.
+       2050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2150-CONSULTAR-ALUNO - Busca o nome do aluno no cadastro mestre
+      * STUDENT-MASTER pela matricula. Se a matricula ainda nao existir
+      * no cadastro, pede o nome e inclui um registro novo.
+      *****************************************************************
+       2150-CONSULTAR-ALUNO.
+           MOVE WRK-MATRICULA TO SM-MATRICULA.
+           OPEN I-O STUDENT-MASTER.
+           IF WRK-SM-STATUS = '35'
+              OPEN OUTPUT STUDENT-MASTER
+              CLOSE STUDENT-MASTER
+              OPEN I-O STUDENT-MASTER
+           END-IF.
+           READ STUDENT-MASTER
+               INVALID KEY
+                  DISPLAY 'ALUNO NOVO - DIGITE O NOME: '
+                  ACCEPT SM-NOME FROM CONSOLE
+                  WRITE STUDENT-MASTER-REC
+               NOT INVALID KEY
+                  CONTINUE
+           END-READ.
+           MOVE SM-NOME TO WRK-NOME-ALUNO.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2160-GRAVAR-RESULTADO-ALUNO - Regrava no cadastro mestre a
+      * ultima media e o ultimo resultado apurados para a matricula,
+      * fechando o arquivo aberto em 2150-CONSULTAR-ALUNO.
+      *****************************************************************
+       2160-GRAVAR-RESULTADO-ALUNO.
+           MOVE WRK-MEDIA     TO SM-ULTIMA-MEDIA.
+           MOVE WRK-RESULTADO TO SM-ULTIMO-RESULTADO.
+           REWRITE STUDENT-MASTER-REC
+               INVALID KEY
+                  WRITE STUDENT-MASTER-REC
+           END-REWRITE.
+           CLOSE STUDENT-MASTER.
+       2160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-GRAVAR-HISTORICO - Acrescenta ao transcript HIST-NOTAS a
+      * matricula, as tres notas, a media e o resultado do aluno.
+      * BATCH-TRAILER-REC (COPY TRAILER) compartilha o buffer da FD com
+      * HIST-NOTA-REC, e o FILLER entre as colunas do historico nunca e
+      * realimentado por um MOVE explicito, entao HIST-NOTA-REC e
+      * limpo com MOVE SPACES a cada aluno antes de preenche-lo, para
+      * essas posicoes nunca vazarem lixo de memoria do runtime.
+      *****************************************************************
+       2100-GRAVAR-HISTORICO.
+           MOVE SPACES TO HIST-NOTA-REC.
+           MOVE WRK-MATRICULA TO HN-MATRICULA.
+           MOVE WRK-NUM1      TO HN-NOTA1.
+           MOVE WRK-NUM2      TO HN-NOTA2.
+           MOVE WRK-NUM3      TO HN-NOTA3.
+           MOVE WRK-MEDIA     TO HN-MEDIA.
+           MOVE WRK-RESULTADO TO HN-RESULTADO.
+           WRITE HIST-NOTA-REC.
+           ADD 1 TO WRK-BT-CONTADOR.
+           ADD HN-MEDIA TO WRK-BT-TOTAL.
+           PERFORM 2110-GRAVAR-CSV-NOTA THRU 2110-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2110-GRAVAR-CSV-NOTA - Grava uma linha do extrato CSV com a
+      * matricula, as duas notas, a media e o resultado do aluno,
+      * quando o operador pediu o extrato nesta execucao.
+      *****************************************************************
+       2110-GRAVAR-CSV-NOTA.
+           IF CSV-ATIVO
+              MOVE SPACES TO GRADE-CSV-REC
+              STRING HN-MATRICULA   DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     WRK-NOME-ALUNO DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-NOTA1       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-NOTA2       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-MEDIA       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     HN-RESULTADO   DELIMITED BY SIZE
+                     INTO GRADE-CSV-REC
+              END-STRING
+              WRITE GRADE-CSV-REC
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2170-GRAVAR-TRAILER-HISTORICO - Acrescenta ao final de
+      * HIST-NOTAS o registro trailer desta execucao, com a quantidade
+      * de alunos gravados e o total de controle das medias.
+      * BATCH-TRAILER-REC compartilha o buffer da FD com o registro de
+      * detalhe do ultimo aluno gravado, entao o literal BT-TIPO e
+      * refeito aqui (nao basta a VALUE clause de TRAILER.cpy, que so
+      * vale para a carga inicial do registro, ja sobrescrita pelos
+      * alunos processados) para o trailer nao sair com sobra do ultimo
+      * aluno no lugar do literal TRAILER.
+      *****************************************************************
+       2170-GRAVAR-TRAILER-HISTORICO.
+           MOVE SPACES TO HIST-NOTA-REC.
+           MOVE 'TRAILER' TO BT-TIPO.
+           MOVE WRK-BT-CONTADOR TO BT-QTD-REGISTROS.
+           MOVE WRK-BT-TOTAL    TO BT-TOTAL-CONTROLE.
+           WRITE BATCH-TRAILER-REC.
+       2170-EXIT.
+           EXIT.
