@@ -3,26 +3,604 @@
       ***************************************************
       * AUTHOR = BATISTA
       * DATA = 23/12/2024
-      * Vírgula e Másca de Edição (Tipo 01-49)
+      * Virgula e Mascara de Edicao (Tipo 01-49)
+      ***************************************************
+      * Alteracoes:
+      * 09/08/2026 BATISTA - Modo lote lendo uma folha de pagamento
+      *                       inteira de um arquivo (EMP-IN) para
+      *                       PAYSLIP-OUT, alem do modo interativo
+      *                       original.
+      * 09/08/2026 BATISTA - Piso de salario minimo validado contra o
+      *                       parametro PARM-SAL antes de aceitar o
+      *                       valor digitado ou lido do arquivo.
+      * 09/08/2026 BATISTA - Simbolo monetario e moeda passam a vir de
+      *                       WRK-LOCALE em vez de fixos na PICTURE.
+      * 09/08/2026 BATISTA - Acumulado de salario no ano por
+      *                       funcionario mantido em YTD-SAL entre
+      *                       execucoes.
+      * 09/08/2026 BATISTA - WRK-NOME e WRK-SALARIO passam a vir do
+      *                       copybook comum PESSOA, compartilhado com
+      *                       VARIAVELNIVEL77 e VARIAVEISNIVEL88.
+      * 09/08/2026 BATISTA - Termina com GOBACK em vez de STOP RUN,
+      *                       para poder ser chamado pelo menu
+      *                       operacional (MENU-PRINCIPAL).
+      * 09/08/2026 BATISTA - Salario digitado em modo interativo passa
+      *                       pela rotina comum VALIDA-ENTRADA antes
+      *                       de ir para WRK-SALARIO.
+      * 09/08/2026 BATISTA - Registro de PAYSLIP-OUT passa a vir do
+      *                       copybook comum PAYSLIP, compartilhado com
+      *                       o fechamento de reconciliacao de fim de
+      *                       periodo.
+      * 09/08/2026 BATISTA - PAYSLIP-OUT passa a fechar com um registro
+      *                       trailer, com a quantidade de contracheques
+      *                       e o total de controle da folha do lote.
+      * 09/08/2026 BATISTA - PAYSLIP-OUT passa a sair com cabecalho
+      *                       (nome do relatorio e data de execucao,
+      *                       marcado com o literal HEADER), cabecalho
+      *                       de coluna e quebra de pagina a cada 20
+      *                       linhas, para ficar pronto para impressao.
+      * 09/08/2026 BATISTA - Locale decimal e nome da instituicao
+      *                       passam a vir dos copybooks comuns
+      *                       DECPONTO e INSTCFG, em vez de fixos neste
+      *                       programa.
+      * 09/08/2026 BATISTA - Salario digitado passa a pedir entrada sem
+      *                       eco na tela (VE-SECURE) via
+      *                       VALIDA-ENTRADA.
+      * 09/08/2026 BATISTA - YS-DATA-ULT-ATUALIZACAO gravada em YTD-SAL
+      *                       a cada acumulo, para a rotina de expurgo
+      *                       PURGA-DADOS saber a idade do acumulado.
+      * 09/08/2026 BATISTA - Extrato CSV opcional (PAY-CSV) com o nome,
+      *                       o salario formatado e a situacao, tanto
+      *                       em modo lote quanto interativo.
+      * 09/08/2026 BATISTA - Modo 3 (CORRECAO DE NOME) acrescentado,
+      *                       para corrigir um nome cadastrado errado
+      *                       em YTD-SAL sem perder o acumulado do ano,
+      *                       com o nome antigo e o novo registrados em
+      *                       CORR-LOG.
+      * 09/08/2026 BATISTA - Ponto de entrada alternativo VIRGULA-
+      *                       MASCARA-CTX, usado pelo MENU-PRINCIPAL
+      *                       para repassar o contexto do operador
+      *                       (OPERCTX) resolvido por VARIAVELNIVEL88;
+      *                       o modo lote so roda se o papel do
+      *                       operador autorizar (ADM ou SUPERVISOR),
+      *                       caindo para o modo interativo caso
+      *                       contrario. Rodando direto pelo JCL (sem
+      *                       contexto de operador) o modo lote
+      *                       continua liberado.
+      * 09/08/2026 BATISTA - PAYSLIP-OUT-REC e limpo com MOVE SPACES a
+      *                       cada contracheque, e o registro trailer
+      *                       refaz o literal de BT-TIPO, pois o
+      *                       registro trailer (COPY TRAILER) e o
+      *                       cabecalho (PAYSLIP-OUT-LINHA) compartilham
+      *                       o buffer da FD com PAYSLIP-OUT-REC e um
+      *                       VALUE clause sozinho nao sobrevive a
+      *                       reescritas do registro por outro 01.
+      * 09/08/2026 BATISTA - PAYSLIP-OUT-LINHA ampliado para X(69), para
+      *                       caber por inteiro o cabecalho com nome do
+      *                       relatorio, data e pagina, que antes saia
+      *                       com a pagina cortada.
+      * 09/08/2026 BATISTA - 1100-RESOLVER-SIMBOLO gravava 'EU$' para a
+      *                       moeda EUR, um simbolo hibrido que nao
+      *                       denota euro nenhum; corrigido para 'EUR'.
+      * 09/08/2026 BATISTA - 1050-RESOLVER-MODO passa a ler o texto do
+      *                       PARM do EXEC PGM= (Copybooks/JCLPARM.cpy,
+      *                       via ACCEPT FROM COMMAND-LINE) e reconhecer
+      *                       MODO=n, em vez de depender so do
+      *                       ACCEPT WRK-MODO FROM CONSOLE: em lote nao
+      *                       assistido nao ha operador para responder
+      *                       o console. Quando o PARM traz o modo, os
+      *                       ACCEPTs de MOEDA e de EXTRATO CSV tambem
+      *                       sao pulados, ficando nos padroes BRL e
+      *                       WRK-CSV-ATIVO 'N'.
       ***************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN ASSIGN TO "EMP-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYSLIP-OUT ASSIGN TO "PAYSLIP-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-SAL-IN ASSIGN TO "PARM-SAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT YTD-SAL-FILE ASSIGN TO "YTD-SAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YS-NOME
+               FILE STATUS IS WRK-YTD-STATUS.
+           SELECT PAY-CSV ASSIGN TO "PAY-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CORR-LOG ASSIGN TO "CORR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN
+           RECORD CONTAINS 28 CHARACTERS.
+       01  EMP-IN-REC.
+           05 EI-NOME              PIC X(20).
+           05 EI-SALARIO           PIC 9(06)V99.
+
+       FD  PAYSLIP-OUT
+           RECORD CONTAINS 69 CHARACTERS.
+           COPY PAYSLIP.
+           COPY TRAILER.
+       01  PAYSLIP-OUT-LINHA PIC X(69).
+
+       FD  PARM-SAL-IN
+           RECORD CONTAINS 8 CHARACTERS.
+           COPY PARMSAL REPLACING PARM-SAL-REC BY PARM-SAL-REC-IN.
+
+       FD  YTD-SAL-FILE.
+           COPY YTDSAL.
+
+       FD  PAY-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAY-CSV-REC                PIC X(80).
+
+       FD  CORR-LOG
+           RECORD CONTAINS 64 CHARACTERS.
+           COPY CORRLOG.
 
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-MASK PIC $ZZZ.ZZ9,99 VALUE ZEROS.
-      ********* Cláusula Z supre os zeros, caso existam
-       
+       COPY INSTCFG.
+       COPY VALIDENT.
+       COPY JCLPARM.
+       77 WRK-SAL-INTEIRO PIC 9(06) VALUE ZEROS.
+       77 WRK-SAL-DECIMAL PIC 9(02) VALUE ZEROS.
+       77 WRK-MODO PIC 9(01) VALUE ZEROS.
+       COPY PESSOA.
+      * Locale de pagamento: BRL (real), USD (dolar) ou EUR (euro).
+       77 WRK-LOCALE PIC X(03) VALUE 'BRL'.
+       77 WRK-SIMBOLO PIC X(03) VALUE 'R$ '.
+       77 WRK-SALARIO-EDITADO PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-MASK PIC X(18) VALUE SPACES.
+       77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+       77 WRK-SALARIO-MINIMO PIC 9(06)V99 VALUE 1412,00.
+       77 WRK-SALARIO-VALIDO PIC X(01) VALUE 'S'.
+           88 SALARIO-VALIDO           VALUE 'S'.
+       77 WRK-FIM-EMP-IN PIC X(01) VALUE 'N'.
+           88 FIM-EMP-IN                VALUE 'S'.
+       77 WRK-YTD-STATUS PIC X(02) VALUE '00'.
+       77 WRK-YTD-TOTAL PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-BT-CONTADOR PIC 9(07) VALUE ZEROS.
+       77 WRK-BT-TOTAL PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-DATA-EXEC PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-EXEC-ED PIC 9999/99/99 VALUE ZEROS.
+       77 WRK-NUM-PAGINA PIC 9(03) VALUE ZERO.
+       77 WRK-LINHA-PAGINA PIC 9(03) VALUE ZERO.
+       77 WRK-MAX-LINHAS PIC 9(03) VALUE 20.
+       77 WRK-CSV-ATIVO PIC X(01) VALUE 'N'.
+           88 CSV-ATIVO             VALUE 'S'.
+       77 WRK-NOME-ANTIGO PIC X(20) VALUE SPACES.
+       77 WRK-NOME-NOVO PIC X(20) VALUE SPACES.
+       77 WRK-NOME-ENCONTRADO PIC X(01) VALUE 'N'.
+           88 NOME-ANTIGO-ENCONTRADO VALUE 'S'.
+       77 WRK-LOTE-AUTORIZADO PIC X(01) VALUE 'S'.
+           88 LOTE-AUTORIZADO           VALUE 'S'.
+
+       LINKAGE SECTION.
+       COPY OPERCTX.
+
        PROCEDURE DIVISION.
-      *************RECEPÇÃO DE DADOS**************
-           DISPLAY 'Digite o seu nome'
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF CSV-ATIVO
+              OPEN OUTPUT PAY-CSV
+              MOVE 'NOME,SALARIO,SITUACAO' TO PAY-CSV-REC
+              WRITE PAY-CSV-REC
+           END-IF.
+           EVALUATE WRK-MODO
+              WHEN 2
+                 PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+              WHEN 3
+                 PERFORM 4000-CORRIGIR-NOME THRU 4000-EXIT
+              WHEN OTHER
+                 PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+           END-EVALUATE.
+           IF CSV-ATIVO
+              CLOSE PAY-CSV
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-INICIALIZAR - Escolhe o modo de execucao, o locale de
+      * pagamento e le o piso de salario minimo vigente de PARM-SAL. Se
+      * o arquivo nao existir mantem o piso padrao de 1.412,00.
+      *****************************************************************
+       1000-INICIALIZAR.
+           PERFORM 1050-RESOLVER-MODO THRU 1050-EXIT.
+           IF WRK-MODO = 2 AND NOT LOTE-AUTORIZADO
+              DISPLAY 'PAPEL DO OPERADOR NAO AUTORIZA MODO LOTE'
+              DISPLAY 'USANDO MODO INTERATIVO'
+              MOVE 1 TO WRK-MODO
+           END-IF.
+           IF WRK-MODO = 3
+              GO TO 1000-EXIT
+           END-IF.
+           IF WRK-PARM-JCL-TEXTO = SPACES
+              DISPLAY 'MOEDA (BRL, USD OU EUR): '
+              ACCEPT WRK-LOCALE FROM CONSOLE
+              DISPLAY 'GERAR EXTRATO CSV (S/N): '
+              ACCEPT WRK-CSV-ATIVO FROM CONSOLE
+           END-IF.
+           PERFORM 1100-RESOLVER-SIMBOLO THRU 1100-EXIT.
+           OPEN INPUT PARM-SAL-IN.
+           IF WRK-PARM-STATUS = '00'
+              READ PARM-SAL-IN
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PARM-SAL-MINIMO TO WRK-SALARIO-MINIMO
+              END-READ
+              CLOSE PARM-SAL-IN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-RESOLVER-MODO - Le o modo de execucao do PARM do JCL
+      * (MODO=n) quando o programa foi acionado pelo EXEC PGM=; sem
+      * PARM (execucao direta, fora de lote), pergunta no console como
+      * sempre foi feito.
+      *****************************************************************
+       1050-RESOLVER-MODO.
+           ACCEPT WRK-PARM-JCL-TEXTO FROM COMMAND-LINE.
+           IF WRK-PARM-JCL-TEXTO(1:5) = 'MODO='
+              MOVE WRK-PARM-JCL-TEXTO(6:1) TO WRK-MODO
+           ELSE
+              DISPLAY
+                 'MODO (1-INTERATIVO  2-LOTE POR ARQUIVO  3-CORRECAO '
+                 'DE NOME): '
+              ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-RESOLVER-SIMBOLO - Traduz o codigo de locale no simbolo
+      * monetario a ser usado na formatacao, em vez de fixo na picture.
+      *****************************************************************
+       1100-RESOLVER-SIMBOLO.
+           EVALUATE WRK-LOCALE
+              WHEN 'USD'
+                 MOVE 'US$' TO WRK-SIMBOLO
+              WHEN 'EUR'
+                 MOVE 'EUR' TO WRK-SIMBOLO
+              WHEN OTHER
+                 MOVE 'R$ ' TO WRK-SIMBOLO
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-VALIDAR-SALARIO-MINIMO - Rejeita qualquer salario abaixo
+      * do piso configurado em WRK-SALARIO-MINIMO.
+      *****************************************************************
+       1200-VALIDAR-SALARIO-MINIMO.
+           IF WRK-SALARIO < WRK-SALARIO-MINIMO
+              MOVE 'N' TO WRK-SALARIO-VALIDO
+           ELSE
+              MOVE 'S' TO WRK-SALARIO-VALIDO
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1250-OBTER-SALARIO - Pede o salario via CONSOLE atraves da
+      * rotina comum VALIDA-ENTRADA (que so devolve o controle com uma
+      * entrada numerica valida) e converte o texto digitado, com
+      * virgula decimal, para WRK-SALARIO.
+      *****************************************************************
+       1250-OBTER-SALARIO.
+           MOVE 'Digite o seu salario(IIIII,DDD)' TO VE-PROMPT.
+           MOVE 'S' TO VE-ACEITA-VIRGULA.
+           MOVE 'S' TO VE-SECURE.
+           CALL 'VALIDA-ENTRADA' USING VALID-ENTRADA-LNK.
+           MOVE ZEROS TO WRK-SAL-INTEIRO WRK-SAL-DECIMAL.
+           UNSTRING VE-VALOR(1:VE-TAMANHO) DELIMITED BY ','
+               INTO WRK-SAL-INTEIRO WRK-SAL-DECIMAL.
+           COMPUTE WRK-SALARIO =
+                    WRK-SAL-INTEIRO + (WRK-SAL-DECIMAL / 100).
+       1250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1300-FORMATAR-SALARIO - Monta WRK-SALARIO-MASK com o simbolo
+      * resolvido para o locale corrente.
+      *****************************************************************
+       1300-FORMATAR-SALARIO.
+           MOVE WRK-SALARIO TO WRK-SALARIO-EDITADO.
+           STRING WRK-SIMBOLO DELIMITED BY SIZE
+                  WRK-SALARIO-EDITADO DELIMITED BY SIZE
+                  INTO WRK-SALARIO-MASK.
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1400-ACUMULAR-YTD - Soma o salario do funcionario ao total do
+      * ano em YTD-SAL, criando o registro na primeira ocorrencia.
+      *****************************************************************
+       1400-ACUMULAR-YTD.
+           MOVE WRK-NOME TO YS-NOME.
+           OPEN I-O YTD-SAL-FILE.
+           IF WRK-YTD-STATUS = '35'
+              OPEN OUTPUT YTD-SAL-FILE
+              CLOSE YTD-SAL-FILE
+              OPEN I-O YTD-SAL-FILE
+           END-IF.
+           ACCEPT YS-DATA-ULT-ATUALIZACAO FROM DATE YYYYMMDD.
+           READ YTD-SAL-FILE
+               INVALID KEY
+                  MOVE WRK-SALARIO TO YS-TOTAL-ANO
+                  WRITE YTD-SAL-REC
+               NOT INVALID KEY
+                  ADD WRK-SALARIO TO YS-TOTAL-ANO
+                  REWRITE YTD-SAL-REC
+           END-READ.
+           MOVE YS-TOTAL-ANO TO WRK-YTD-TOTAL.
+           CLOSE YTD-SAL-FILE.
+       1400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1500-GRAVAR-CSV-FOLHA - Grava uma linha do extrato CSV com o
+      * nome, o salario formatado e a situacao apurada, quando o
+      * operador pediu o extrato nesta execucao.
+      *****************************************************************
+       1500-GRAVAR-CSV-FOLHA.
+           IF CSV-ATIVO
+              MOVE SPACES TO PAY-CSV-REC
+              STRING PO-NOME         DELIMITED BY SIZE
+                     ','             DELIMITED BY SIZE
+                     PO-SALARIO-MASK DELIMITED BY SIZE
+                     ','             DELIMITED BY SIZE
+                     PO-SITUACAO     DELIMITED BY SIZE
+                     INTO PAY-CSV-REC
+              END-STRING
+              WRITE PAY-CSV-REC
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSAR-LOTE - Le EMP-IN e grava em PAYSLIP-OUT um
+      * contracheque por funcionario, com o salario ja formatado no
+      * locale escolhido e a situacao (OK ou ABAIXO DO MINIMO).
+      * BATCH-TRAILER-REC (COPY TRAILER) compartilha o buffer da FD com
+      * PAYSLIP-OUT-REC, e o FILLER entre as colunas do contracheque
+      * nunca e realimentado por um MOVE explicito, entao
+      * PAYSLIP-OUT-REC e limpo com MOVE SPACES a cada contracheque
+      * antes de preenche-lo, para essas posicoes nunca vazarem lixo de
+      * memoria do runtime.
+      *****************************************************************
+       2000-PROCESSAR-LOTE.
+           OPEN INPUT EMP-IN.
+           OPEN OUTPUT PAYSLIP-OUT.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           PERFORM 2040-EMITIR-CABECALHO THRU 2040-EXIT.
+           PERFORM 2100-LER-EMP-IN THRU 2100-EXIT.
+           PERFORM UNTIL FIM-EMP-IN
+              MOVE SPACES TO PAYSLIP-OUT-REC
+              MOVE EI-NOME    TO WRK-NOME
+              MOVE EI-SALARIO TO WRK-SALARIO
+              PERFORM 1200-VALIDAR-SALARIO-MINIMO THRU 1200-EXIT
+              PERFORM 1300-FORMATAR-SALARIO THRU 1300-EXIT
+              MOVE WRK-NOME         TO PO-NOME
+              MOVE WRK-SALARIO-MASK TO PO-SALARIO-MASK
+              IF SALARIO-VALIDO
+                 PERFORM 1400-ACUMULAR-YTD THRU 1400-EXIT
+                 MOVE 'OK' TO PO-SITUACAO
+              ELSE
+                 MOVE 'ABAIXO DO MINIMO' TO PO-SITUACAO
+              END-IF
+              PERFORM 2045-CONTROLAR-PAGINA THRU 2045-EXIT
+              WRITE PAYSLIP-OUT-REC
+              ADD 1 TO WRK-BT-CONTADOR
+              ADD WRK-SALARIO TO WRK-BT-TOTAL
+              PERFORM 1500-GRAVAR-CSV-FOLHA THRU 1500-EXIT
+              PERFORM 2100-LER-EMP-IN THRU 2100-EXIT
+           END-PERFORM.
+           PERFORM 2150-GRAVAR-TRAILER-PAYSLIP THRU 2150-EXIT.
+           CLOSE EMP-IN.
+           CLOSE PAYSLIP-OUT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-EMP-IN.
+           READ EMP-IN
+               AT END SET FIM-EMP-IN TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2040-EMITIR-CABECALHO - Grava o cabecalho de relatorio (nome
+      * do relatorio e data de execucao), com o literal HEADER na
+      * frente para que consumidores do arquivo (ex. reconciliacao de
+      * fim de termo) saibam ignorar a linha, seguido do cabecalho de
+      * coluna, e zera o contador de linhas da pagina corrente.
+      *****************************************************************
+       2040-EMITIR-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-DATA-EXEC TO WRK-DATA-EXEC-ED.
+           MOVE SPACES TO PAYSLIP-OUT-LINHA.
+           STRING 'HEADER ' DELIMITED BY SIZE
+                  INST-NOME DELIMITED BY SIZE
+                  INTO PAYSLIP-OUT-LINHA
+           END-STRING.
+           WRITE PAYSLIP-OUT-LINHA.
+           MOVE SPACES TO PAYSLIP-OUT-LINHA.
+           STRING 'HEADER ' DELIMITED BY SIZE
+                  'RELATORIO DE FOLHA DE PAGAMENTO' DELIMITED BY SIZE
+                  '  DATA: ' DELIMITED BY SIZE
+                  WRK-DATA-EXEC-ED DELIMITED BY SIZE
+                  '  PAGINA: ' DELIMITED BY SIZE
+                  WRK-NUM-PAGINA DELIMITED BY SIZE
+                  INTO PAYSLIP-OUT-LINHA
+           END-STRING.
+           WRITE PAYSLIP-OUT-LINHA.
+           MOVE SPACES TO PAYSLIP-OUT-LINHA.
+           STRING 'HEADER ' DELIMITED BY SIZE
+                  'NOME                     SALARIO           SITUACAO'
+                  DELIMITED BY SIZE
+                  INTO PAYSLIP-OUT-LINHA
+           END-STRING.
+           WRITE PAYSLIP-OUT-LINHA.
+           MOVE ZERO TO WRK-LINHA-PAGINA.
+       2040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2045-CONTROLAR-PAGINA - Conta as linhas de detalhe emitidas na
+      * pagina corrente e, ao atingir o limite, aciona um novo
+      * cabecalho antes da proxima linha.
+      *****************************************************************
+       2045-CONTROLAR-PAGINA.
+           ADD 1 TO WRK-LINHA-PAGINA.
+           IF WRK-LINHA-PAGINA > WRK-MAX-LINHAS
+              PERFORM 2040-EMITIR-CABECALHO THRU 2040-EXIT
+           END-IF.
+       2045-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2150-GRAVAR-TRAILER-PAYSLIP - Acrescenta ao final de
+      * PAYSLIP-OUT o registro trailer do lote, com a quantidade de
+      * contracheques e o total de controle da folha.
+      * BATCH-TRAILER-REC compartilha o buffer da FD com o registro de
+      * detalhe do ultimo contracheque gravado, entao o literal BT-TIPO
+      * e refeito aqui (nao basta a VALUE clause de TRAILER.cpy, que so
+      * vale para a carga inicial do registro, ja sobrescrita pelos
+      * contracheques) para o trailer nao sair com sobra do ultimo
+      * contracheque no lugar do literal TRAILER.
+      *****************************************************************
+       2150-GRAVAR-TRAILER-PAYSLIP.
+           MOVE SPACES TO PAYSLIP-OUT-REC.
+           MOVE 'TRAILER' TO BT-TIPO.
+           MOVE WRK-BT-CONTADOR TO BT-QTD-REGISTROS.
+           MOVE WRK-BT-TOTAL    TO BT-TOTAL-CONTROLE.
+           WRITE BATCH-TRAILER-REC.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-PROCESSAR-INTERATIVO - Comportamento original, um
+      * funcionario por execucao via CONSOLE, agora com validacao de
+      * piso, moeda configuravel e acumulo de YTD.
+      *****************************************************************
+       3000-PROCESSAR-INTERATIVO.
+           DISPLAY 'Digite o seu nome'.
            ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'Digite o seu salario(IIIII,DDD)'
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-MASK
-           DISPLAY 'Salario:' WRK-SALARIO-MASK ' Nome: ' WRK-NOME
-           STOP RUN.
+           PERFORM 1250-OBTER-SALARIO THRU 1250-EXIT.
+           PERFORM 1200-VALIDAR-SALARIO-MINIMO THRU 1200-EXIT.
+           PERFORM 1300-FORMATAR-SALARIO THRU 1300-EXIT.
+           MOVE WRK-NOME         TO PO-NOME.
+           MOVE WRK-SALARIO-MASK TO PO-SALARIO-MASK.
+           IF SALARIO-VALIDO
+              PERFORM 1400-ACUMULAR-YTD THRU 1400-EXIT
+              MOVE 'OK' TO PO-SITUACAO
+              DISPLAY 'Salario:' WRK-SALARIO-MASK ' Nome: ' WRK-NOME
+              DISPLAY 'Acumulado no ano: ' WRK-YTD-TOTAL
+           ELSE
+              MOVE 'ABAIXO DO MINIMO' TO PO-SITUACAO
+              DISPLAY 'SALARIO ABAIXO DO MINIMO LEGAL - REJEITADO'
+           END-IF.
+           PERFORM 1500-GRAVAR-CSV-FOLHA THRU 1500-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-CORRIGIR-NOME - Corrige um nome cadastrado errado em
+      * YTD-SAL sem perder o acumulado do ano: le o registro pelo nome
+      * antigo, apaga o registro com a chave errada e grava um novo
+      * registro com o nome corrigido e o mesmo total e data de ultima
+      * atualizacao, registrando a troca em CORR-LOG.
+      *****************************************************************
+       4000-CORRIGIR-NOME.
+           MOVE 'N' TO WRK-NOME-ENCONTRADO.
+           DISPLAY 'NOME CADASTRADO (COM ERRO): '.
+           ACCEPT WRK-NOME-ANTIGO FROM CONSOLE.
+           MOVE WRK-NOME-ANTIGO TO YS-NOME.
+           OPEN I-O YTD-SAL-FILE.
+           IF WRK-YTD-STATUS = '35'
+              DISPLAY 'YTD-SAL NAO EXISTE - NADA A CORRIGIR'
+              CLOSE YTD-SAL-FILE
+              GO TO 4000-EXIT
+           END-IF.
+           READ YTD-SAL-FILE
+               INVALID KEY
+                  DISPLAY 'NOME NAO CADASTRADO EM YTD-SAL: '
+                          WRK-NOME-ANTIGO
+               NOT INVALID KEY
+                  SET NOME-ANTIGO-ENCONTRADO TO TRUE
+                  MOVE YS-TOTAL-ANO TO WRK-YTD-TOTAL
+           END-READ.
+           IF NOME-ANTIGO-ENCONTRADO
+              PERFORM 4100-GRAVAR-NOME-CORRIGIDO THRU 4100-EXIT
+           END-IF.
+           CLOSE YTD-SAL-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4100-GRAVAR-NOME-CORRIGIDO - Apaga o registro com o nome
+      * antigo, pede e grava o nome corrigido preservando o total e a
+      * data de ultima atualizacao, e registra a correcao em CORR-LOG.
+      * Se o nome corrigido ja estiver cadastrado, o registro antigo e
+      * preservado (nao apagado) e a correcao e recusada.
+      *****************************************************************
+       4100-GRAVAR-NOME-CORRIGIDO.
+           DISPLAY 'NOME CORRIGIDO: '.
+           ACCEPT WRK-NOME-NOVO FROM CONSOLE.
+           MOVE WRK-NOME-NOVO TO YS-NOME.
+           READ YTD-SAL-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  DISPLAY 'NOME CORRIGIDO JA CADASTRADO - CORRECAO '
+                          'RECUSADA'
+                  GO TO 4100-EXIT
+           END-READ.
+           MOVE WRK-NOME-ANTIGO TO YS-NOME.
+           DELETE YTD-SAL-FILE RECORD.
+           MOVE WRK-NOME-NOVO TO YS-NOME.
+           MOVE WRK-YTD-TOTAL TO YS-TOTAL-ANO.
+           WRITE YTD-SAL-REC.
+           PERFORM 4200-REGISTRAR-CORRECAO THRU 4200-EXIT.
+           DISPLAY 'NOME CORRIGIDO DE ' WRK-NOME-ANTIGO ' PARA '
+                   WRK-NOME-NOVO.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4200-REGISTRAR-CORRECAO - Grava em CORR-LOG a data, hora, nome
+      * antigo, nome novo e o total do ano preservado na correcao.
+      *****************************************************************
+       4200-REGISTRAR-CORRECAO.
+           MOVE SPACES TO CORR-LOG-REC.
+           ACCEPT CL-DATA FROM DATE YYYYMMDD.
+           ACCEPT CL-HORA FROM TIME.
+           MOVE WRK-NOME-ANTIGO TO CL-NOME-ANTIGO.
+           MOVE WRK-NOME-NOVO   TO CL-NOME-NOVO.
+           MOVE WRK-YTD-TOTAL   TO CL-TOTAL-ANO.
+           OPEN EXTEND CORR-LOG.
+           WRITE CORR-LOG-REC.
+           CLOSE CORR-LOG.
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-ENTRADA-COM-CONTEXTO - Ponto de entrada alternativo usado
+      * pelo MENU-PRINCIPAL, que recebe o contexto do operador
+      * resolvido por VARIAVELNIVEL88 e o guarda em WORKING-STORAGE
+      * antes de desviar para o mesmo processamento da entrada direta
+      * (JCL), que nao passa nenhum contexto.
+      *****************************************************************
+       9000-ENTRADA-COM-CONTEXTO.
+       ENTRY 'VIRGULAMASCARA-CTX' USING OPER-CONTEXTO-LNK.
+           MOVE OC-AUTORIZADO-LOTE TO WRK-LOTE-AUTORIZADO.
+           GO TO 0000-MAINLINE.
