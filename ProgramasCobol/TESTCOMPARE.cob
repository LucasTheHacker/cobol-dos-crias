@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TESTCOMPARE.
+       AUTHOR. Tutu.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Utilitario generico de conferencia de saida de teste.
+      *           Le linha a linha o arquivo ACTUAL (saida produzida por
+      *           uma execucao de teste) contra o arquivo EXPECTED
+      *           (resultado esperado ja conferido) e informa se o
+      *           teste passou ou em que linha divergiu, para uso pela
+      *           suite de regressao em lote (JCL/TESTSUITE.jcl).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTUAL-FILE ASSIGN TO "ACTUAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ACTUAL-STATUS.
+           SELECT EXPECTED-FILE ASSIGN TO "EXPECTED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXPECTED-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTUAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACTUAL-REC               PIC X(80).
+
+       FD  EXPECTED-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXPECTED-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY INSTCFG.
+       77  WRK-ACTUAL-STATUS         PIC X(02)  VALUE '00'.
+       77  WRK-EXPECTED-STATUS       PIC X(02)  VALUE '00'.
+       77  WRK-FIM-ACTUAL            PIC X(01)  VALUE 'N'.
+           88 FIM-ACTUAL                        VALUE 'S'.
+       77  WRK-FIM-EXPECTED          PIC X(01)  VALUE 'N'.
+           88 FIM-EXPECTED                      VALUE 'S'.
+       77  WRK-NUM-LINHA             PIC 9(05)  VALUE ZEROS.
+       77  WRK-TESTE-STATUS          PIC X(01)  VALUE 'S'.
+           88 TESTE-PASSOU                      VALUE 'S'.
+       77  WRK-LINHA-DIVERGENTE      PIC 9(05)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY INST-NOME.
+           DISPLAY 'CONFERENCIA DE REGRESSAO - INICIO'.
+           OPEN INPUT ACTUAL-FILE.
+           OPEN INPUT EXPECTED-FILE.
+           PERFORM 1000-LER-ACTUAL THRU 1000-EXIT.
+           PERFORM 1100-LER-EXPECTED THRU 1100-EXIT.
+           PERFORM 2000-COMPARAR-LINHAS THRU 2000-EXIT
+               UNTIL FIM-ACTUAL OR FIM-EXPECTED OR NOT TESTE-PASSOU.
+           IF TESTE-PASSOU AND (NOT FIM-ACTUAL OR NOT FIM-EXPECTED)
+              MOVE 'N' TO WRK-TESTE-STATUS
+              MOVE WRK-NUM-LINHA TO WRK-LINHA-DIVERGENTE
+           END-IF.
+           CLOSE ACTUAL-FILE.
+           CLOSE EXPECTED-FILE.
+           PERFORM 3000-INFORMAR-RESULTADO THRU 3000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * 2000-COMPARAR-LINHAS - Confere um par de linhas de cada vez e
+      * avanca os dois arquivos juntos ate a primeira divergencia ou o
+      * fim de qualquer um dos dois.
+      *****************************************************************
+       2000-COMPARAR-LINHAS.
+           ADD 1 TO WRK-NUM-LINHA.
+           IF ACTUAL-REC NOT = EXPECTED-REC
+              MOVE 'N' TO WRK-TESTE-STATUS
+              MOVE WRK-NUM-LINHA TO WRK-LINHA-DIVERGENTE
+           ELSE
+              PERFORM 1000-LER-ACTUAL THRU 1000-EXIT
+              PERFORM 1100-LER-EXPECTED THRU 1100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       1000-LER-ACTUAL.
+           READ ACTUAL-FILE
+               AT END SET FIM-ACTUAL TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-LER-EXPECTED.
+           READ EXPECTED-FILE
+               AT END SET FIM-EXPECTED TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-INFORMAR-RESULTADO - Emite o veredito final do caso de
+      * teste para o SYSOUT do passo e devolve o RETURN-CODE (0 se
+      * passou, 8 se falhou) para os passos seguintes do JCL poderem
+      * usar COND= a partir deste resultado.
+      *****************************************************************
+       3000-INFORMAR-RESULTADO.
+           IF TESTE-PASSOU
+              DISPLAY 'TESTE OK - SAIDA IDENTICA A ESPERADA'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY 'TESTE FALHOU - DIVERGENCIA NA LINHA '
+                       WRK-LINHA-DIVERGENTE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
