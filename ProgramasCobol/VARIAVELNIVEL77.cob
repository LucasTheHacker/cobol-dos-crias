@@ -3,11 +3,29 @@
       ***************************************************
       * AUTHOR = BATISTA
       * DATA = 23/12/2024
-      * Variáveis independentes (Tipo 77)
+      * Variaveis independentes (Tipo 77)
+      ***************************************************
+      * Alteracoes:
+      * 09/08/2026 BATISTA - WRK-SALARIO passa a ter duas casas
+      *                       decimais e o programa calcula o desconto
+      *                       de INSS e de IRRF, exibindo liquido ao
+      *                       lado do bruto.
+      * 09/08/2026 BATISTA - WRK-NOME e WRK-SALARIO passam a vir do
+      *                       copybook comum PESSOA, compartilhado com
+      *                       VIRGULAMASCARA e VARIAVEISNIVEL88.
+      * 09/08/2026 BATISTA - Termina com GOBACK em vez de STOP RUN,
+      *                       para poder ser chamado pelo menu
+      *                       operacional (MENU-PRINCIPAL).
+      * 09/08/2026 BATISTA - Salario digitado passa pela rotina comum
+      *                       VALIDA-ENTRADA antes de ir para
+      *                       WRK-SALARIO.
       ***************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       * Variavel 77 = Publica para uso
       * PIC = Definir o tipo da variavel
       * Tipos: A - Letras
@@ -15,27 +33,82 @@
       * 9 - Numerico
       * Tamanho de variaveis:
       * X(<Tamanho da variavel>) Ex: X(20) pode ter 20 posicoes
-      * VALUE define o valor inicial da variavel  
-       77  WRK-NOME PIC X(20) VALUE SPACES.
-       77  WRK-SALARY PIC 9(4) VALUE ZEROS.
-      *************************************************** 
+      * VALUE define o valor inicial da variavel
+       COPY PESSOA.
+       COPY VALIDENT.
+       77  WRK-SAL-INTEIRO PIC 9(06) VALUE ZEROS.
+       77  WRK-SAL-DECIMAL PIC 9(02) VALUE ZEROS.
+       77  WRK-SALARIO-MASK PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+      * Aliquota de previdencia (INSS) usada neste calculo simplificado
+       77  WRK-ALIQ-INSS PIC 9V999 VALUE 0,110.
+       77  WRK-DESC-INSS PIC 9(06)V99 VALUE ZEROS.
+      * Faixas de imposto de renda (IRRF) simplificadas
+       77  WRK-ALIQ-IRRF PIC 9V999 VALUE ZEROS.
+       77  WRK-DESC-IRRF PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-SALARIO-LIQ PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-SALARIO-LIQ-MASK PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+      ***************************************************
        PROCEDURE DIVISION.
            PERFORM BEGIN.
        BEGIN.
            PERFORM MAIN-PARA.
-           STOP RUN.
+           GOBACK.
        MAIN-PARA.
            DISPLAY '***********************'
            DISPLAY 'Iniciando programa'.
            DISPLAY '***********************'
 
-           DISPLAY 'Qual é o seu nome? ' 
+           DISPLAY 'Qual é o seu nome? '
            ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'Quanto você ganha? '.
-           ACCEPT WRK-SALARY FROM CONSOLE.
+           PERFORM OBTER-SALARIO.
+
+           PERFORM CALCULAR-DESCONTOS.
+
+           MOVE WRK-SALARIO TO WRK-SALARIO-MASK
+           MOVE WRK-SALARIO-LIQ TO WRK-SALARIO-LIQ-MASK
+           DISPLAY 'Meu nome é ' WRK-NOME(1:10) ' e ganho ' WRK-SALARIO
+           DISPLAY 'Bruto: ' WRK-SALARIO-MASK
+           DISPLAY 'Desconto INSS: ' WRK-DESC-INSS
+           DISPLAY 'Desconto IRRF: ' WRK-DESC-IRRF
+           DISPLAY 'Liquido: ' WRK-SALARIO-LIQ-MASK
 
-           DISPLAY 'Meu nome é ' WRK-NOME(1:10) ' e ganho ' WRK-SALARY 
-           
            DISPLAY '***********************'
            DISPLAY 'Finalizando programa'.
            DISPLAY '***********************'.
+
+      *****************************************************************
+      * OBTER-SALARIO - Pede o salario via CONSOLE atraves da rotina
+      * comum VALIDA-ENTRADA (que so devolve o controle com uma
+      * entrada numerica valida) e converte o texto digitado, com
+      * virgula decimal, para WRK-SALARIO.
+      *****************************************************************
+       OBTER-SALARIO.
+           MOVE 'Quanto voce ganha (IIIII,DD)? ' TO VE-PROMPT.
+           MOVE 'S' TO VE-ACEITA-VIRGULA.
+           CALL 'VALIDA-ENTRADA' USING VALID-ENTRADA-LNK.
+           MOVE ZEROS TO WRK-SAL-INTEIRO WRK-SAL-DECIMAL.
+           UNSTRING VE-VALOR(1:VE-TAMANHO) DELIMITED BY ','
+               INTO WRK-SAL-INTEIRO WRK-SAL-DECIMAL.
+           COMPUTE WRK-SALARIO =
+                    WRK-SAL-INTEIRO + (WRK-SAL-DECIMAL / 100).
+
+      *****************************************************************
+      * CALCULAR-DESCONTOS - INSS a aliquota unica de 11% e IRRF por
+      * faixa (isento ate 2.000,00; 15% ate 4.000,00; 27,5% acima
+      * disso), aplicada apenas sobre a base ja liquida do INSS.
+      *****************************************************************
+       CALCULAR-DESCONTOS.
+           COMPUTE WRK-DESC-INSS ROUNDED = WRK-SALARIO * WRK-ALIQ-INSS.
+           IF WRK-SALARIO <= 2000,00
+              MOVE 0,000 TO WRK-ALIQ-IRRF
+           ELSE
+              IF WRK-SALARIO <= 4000,00
+                 MOVE 0,150 TO WRK-ALIQ-IRRF
+              ELSE
+                 MOVE 0,275 TO WRK-ALIQ-IRRF
+              END-IF
+           END-IF.
+           COMPUTE WRK-DESC-IRRF ROUNDED =
+                    (WRK-SALARIO - WRK-DESC-INSS) * WRK-ALIQ-IRRF.
+           COMPUTE WRK-SALARIO-LIQ =
+                    WRK-SALARIO - WRK-DESC-INSS - WRK-DESC-IRRF.
