@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RECONCILIACAO-TERMO.
+       AUTHOR. Tutu.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Fechamento de fim de periodo, cruzando os totais de
+      *           aprovacao/recuperacao/reprovacao da turma apurados em
+      *           HIST-NOTAS com a folha de pagamento dos instrutores
+      *           apurada em PAYSLIP-OUT e YTD-SAL, num unico relatorio
+      *           de reconciliacao.
+      *****************************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - HIST-NOTAS agora traz um registro trailer ao
+      *                    final de cada execucao de gradacao; a
+      *                    apuracao passa a ignorar esses registros
+      *                    pelo literal TRAILER no lugar da matricula.
+      * 09/08/2026 Tutu - PAYSLIP-OUT agora traz linhas de cabecalho de
+      *                    relatorio antes dos contracheques; a apuracao
+      *                    de folha passa a ignorar tambem as linhas
+      *                    marcadas com o literal HEADER.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-NOTAS ASSIGN TO "HIST-NOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYSLIP-IN ASSIGN TO "PAYSLIP-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-SAL-FILE ASSIGN TO "YTD-SAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YS-NOME
+               FILE STATUS IS WRK-YTD-STATUS.
+           SELECT RECON-TERMO-OUT ASSIGN TO "RECON-TERMO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-NOTAS
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY HISTNOTA.
+
+       FD  PAYSLIP-IN
+           RECORD CONTAINS 60 CHARACTERS.
+           COPY PAYSLIP.
+
+       FD  YTD-SAL-FILE.
+           COPY YTDSAL.
+
+       FD  RECON-TERMO-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY RECONTRM.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77 WRK-QTD-APROVADO     PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-EXAME        PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-RECUPERACAO  PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-REPROVADO    PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-OUTROS       PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-INSTRUTORES  PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-FOLHA-OK     PIC 9(05)      VALUE ZEROS.
+       77 WRK-QTD-FOLHA-ABAIXO PIC 9(05)      VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA      PIC 9(08)V99   VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA-ED   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QTD-ED           PIC ZZZZ9      VALUE ZEROS.
+       77 WRK-LINHA            PIC X(80)      VALUE SPACES.
+       77 WRK-HIST-STATUS      PIC X(02)      VALUE '00'.
+       77 WRK-YTD-STATUS       PIC X(02)      VALUE '00'.
+       77 WRK-FIM-HIST         PIC X(01)      VALUE 'N'.
+           88 FIM-HIST                        VALUE 'S'.
+       77 WRK-FIM-PAYSLIP      PIC X(01)      VALUE 'N'.
+           88 FIM-PAYSLIP                     VALUE 'S'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-APURAR-NOTAS THRU 2000-EXIT.
+           PERFORM 3000-APURAR-FOLHA THRU 3000-EXIT.
+           PERFORM 4000-EMITIR-RELATORIO THRU 4000-EXIT.
+           PERFORM 5000-FINALIZAR THRU 5000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-INICIALIZAR - Abre o relatorio de reconciliacao para
+      * gravacao.
+      *****************************************************************
+       1000-INICIALIZAR.
+           OPEN OUTPUT RECON-TERMO-OUT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-APURAR-NOTAS - Le o transcript HIST-NOTAS gravado pelos
+      * programas de gradacao e conta quantos alunos cairam em cada
+      * resultado.
+      *****************************************************************
+       2000-APURAR-NOTAS.
+           OPEN INPUT HIST-NOTAS.
+           PERFORM 2100-LER-HIST-NOTAS THRU 2100-EXIT.
+           PERFORM UNTIL FIM-HIST
+              IF HN-MATRICULA(1:7) = "TRAILER"
+                 CONTINUE
+              ELSE
+                 EVALUATE HN-RESULTADO
+                    WHEN "APROVADO"
+                       ADD 1 TO WRK-QTD-APROVADO
+                    WHEN "EXAME FINAL"
+                       ADD 1 TO WRK-QTD-EXAME
+                    WHEN "RECUPERACAO"
+                       ADD 1 TO WRK-QTD-RECUPERACAO
+                    WHEN "REPROVADO"
+                       ADD 1 TO WRK-QTD-REPROVADO
+                    WHEN OTHER
+                       ADD 1 TO WRK-QTD-OUTROS
+                 END-EVALUATE
+              END-IF
+              PERFORM 2100-LER-HIST-NOTAS THRU 2100-EXIT
+           END-PERFORM.
+           CLOSE HIST-NOTAS.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-HIST-NOTAS.
+           READ HIST-NOTAS
+               AT END SET FIM-HIST TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-APURAR-FOLHA - Le os contracheques gravados em PAYSLIP-OUT,
+      * conta instrutores por situacao e soma ao total da folha o
+      * acumulado no ano de cada um, buscado em YTD-SAL pelo nome.
+      *****************************************************************
+       3000-APURAR-FOLHA.
+           OPEN INPUT PAYSLIP-IN.
+           OPEN INPUT YTD-SAL-FILE.
+           PERFORM 3100-LER-PAYSLIP THRU 3100-EXIT.
+           PERFORM UNTIL FIM-PAYSLIP
+              IF PO-NOME(1:7) = "TRAILER" OR PO-NOME(1:6) = "HEADER"
+                 CONTINUE
+              ELSE
+                 ADD 1 TO WRK-QTD-INSTRUTORES
+                 IF PO-SITUACAO = "OK"
+                    ADD 1 TO WRK-QTD-FOLHA-OK
+                 ELSE
+                    ADD 1 TO WRK-QTD-FOLHA-ABAIXO
+                 END-IF
+                 PERFORM 3200-SOMAR-YTD-INSTRUTOR THRU 3200-EXIT
+              END-IF
+              PERFORM 3100-LER-PAYSLIP THRU 3100-EXIT
+           END-PERFORM.
+           CLOSE PAYSLIP-IN.
+           CLOSE YTD-SAL-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-PAYSLIP.
+           READ PAYSLIP-IN
+               AT END SET FIM-PAYSLIP TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-SOMAR-YTD-INSTRUTOR.
+           MOVE PO-NOME TO YS-NOME.
+           READ YTD-SAL-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  ADD YS-TOTAL-ANO TO WRK-TOTAL-FOLHA
+           END-READ.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-EMITIR-RELATORIO - Grava o relatorio de reconciliacao com
+      * os totais da turma e da folha apurados nas secoes anteriores.
+      *****************************************************************
+       4000-EMITIR-RELATORIO.
+           MOVE "RECONCILIACAO DE FIM DE PERIODO" TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+
+           MOVE "-- TURMA --" TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE WRK-QTD-APROVADO TO WRK-QTD-ED.
+           STRING "APROVADOS: " DELIMITED BY SIZE
+                  WRK-QTD-ED    DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-EXAME TO WRK-QTD-ED.
+           STRING "EXAME FINAL: " DELIMITED BY SIZE
+                  WRK-QTD-ED      DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-RECUPERACAO TO WRK-QTD-ED.
+           STRING "RECUPERACAO: " DELIMITED BY SIZE
+                  WRK-QTD-ED      DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-REPROVADO TO WRK-QTD-ED.
+           STRING "REPROVADOS: " DELIMITED BY SIZE
+                  WRK-QTD-ED     DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+
+           MOVE "-- FOLHA DE PAGAMENTO --" TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-INSTRUTORES TO WRK-QTD-ED.
+           STRING "INSTRUTORES PROCESSADOS: " DELIMITED BY SIZE
+                  WRK-QTD-ED                  DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-FOLHA-OK TO WRK-QTD-ED.
+           STRING "SITUACAO OK: " DELIMITED BY SIZE
+                  WRK-QTD-ED      DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-FOLHA-ABAIXO TO WRK-QTD-ED.
+           STRING "ABAIXO DO MINIMO: " DELIMITED BY SIZE
+                  WRK-QTD-ED           DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-TOTAL-FOLHA TO WRK-TOTAL-FOLHA-ED.
+           STRING "TOTAL ACUMULADO NO ANO: " DELIMITED BY SIZE
+                  WRK-TOTAL-FOLHA-ED         DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO RECON-TERMO-REC.
+           WRITE RECON-TERMO-REC.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-FINALIZAR - Fecha o relatorio de reconciliacao.
+      *****************************************************************
+       5000-FINALIZAR.
+           CLOSE RECON-TERMO-OUT.
+           DISPLAY "RELATORIO DE RECONCILIACAO DE FIM DE PERIODO GERADO".
+       5000-EXIT.
+           EXIT.
