@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PURGA-DADOS.
+       AUTHOR. Batista.
+      *****************************************************************
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Rotina de retencao/expurgo, executada em lote, que
+      *           remove do cadastro mestre de CPFs (CPF-MASTER) e do
+      *           acumulado de salario no ano (YTD-SAL) os registros
+      *           mais antigos que o periodo de retencao configurado em
+      *           PARM-RET, para que dados pessoais nao fiquem
+      *           guardados indefinidamente uma vez capturados por
+      *           MASCARACPF e VIRGULAMASCARA.
+      *****************************************************************
+      * Alteracoes:
+      * 09/08/2026 BATISTA - 1200-CONVERTER-DATA-EM-DIAS somava os
+      *                       bissextos completos (/4,/100,/400) sobre
+      *                       o proprio WRK-ANO-CONV da data convertida,
+      *                       em vez de sobre os anos estritamente
+      *                       anteriores (WRK-ANO-CONV-ANT); isso
+      *                       contava um dia bissexto a mais sempre que
+      *                       o proprio ano convertido era bissexto,
+      *                       com o dia 29 de fevereiro do ano corrente
+      *                       ja coberto separadamente pelo IF
+      *                       WRK-MES-CONV > 2 AND ANO-BISSEXTO logo
+      *                       abaixo.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-RET-IN ASSIGN TO "PARM-RET"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT CPF-MASTER ASSIGN TO "CPF-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CPF
+               FILE STATUS IS WRK-CM-STATUS.
+           SELECT YTD-SAL-FILE ASSIGN TO "YTD-SAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YS-NOME
+               FILE STATUS IS WRK-YTD-STATUS.
+           SELECT PURGA-LOG-OUT ASSIGN TO "PURGA-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-RET-IN
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY PARMRET REPLACING PARM-RET-REC BY PARM-RET-REC-IN.
+
+       FD  CPF-MASTER.
+           COPY CPFMSTR.
+
+       FD  YTD-SAL-FILE.
+           COPY YTDSAL.
+
+       FD  PURGA-LOG-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PURGALOG.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77 WRK-PARM-STATUS      PIC X(02)      VALUE '00'.
+       77 WRK-CM-STATUS        PIC X(02)      VALUE '00'.
+       77 WRK-YTD-STATUS       PIC X(02)      VALUE '00'.
+       77 WRK-DIAS-RET-CPF     PIC 9(05)      VALUE 1825.
+       77 WRK-DIAS-RET-SAL     PIC 9(05)      VALUE 2555.
+       77 WRK-FIM-CPF          PIC X(01)      VALUE 'N'.
+           88 FIM-CPF                         VALUE 'S'.
+       77 WRK-FIM-YTD          PIC X(01)      VALUE 'N'.
+           88 FIM-YTD                         VALUE 'S'.
+       77 WRK-QTD-CPF-LIDOS    PIC 9(07)      VALUE ZEROS.
+       77 WRK-QTD-CPF-EXPURGADOS PIC 9(07)    VALUE ZEROS.
+       77 WRK-QTD-YTD-LIDOS    PIC 9(07)      VALUE ZEROS.
+       77 WRK-QTD-YTD-EXPURGADOS PIC 9(07)    VALUE ZEROS.
+       77 WRK-QTD-ED           PIC ZZZZZZ9    VALUE ZEROS.
+       77 WRK-LINHA            PIC X(80)      VALUE SPACES.
+      *
+      * Data de hoje e conversao de datas em dias absolutos, para medir
+      * a idade de cada registro em dias corridos.
+       01 WRK-DATA-EXEC.
+           05 WRK-ANO-EXEC      PIC 9(04)     VALUE ZEROS.
+           05 WRK-MES-EXEC      PIC 9(02)     VALUE ZEROS.
+           05 WRK-DIA-EXEC      PIC 9(02)     VALUE ZEROS.
+       01 WRK-DATA-CONV.
+           05 WRK-ANO-CONV      PIC 9(04)     VALUE ZEROS.
+           05 WRK-MES-CONV      PIC 9(02)     VALUE ZEROS.
+           05 WRK-DIA-CONV      PIC 9(02)     VALUE ZEROS.
+       01 WRK-TAB-DIAS-MES VALUE '312831303130313130313031'.
+           05 WRK-DIAS-MES OCCURS 12 TIMES PIC 9(02).
+       01 WRK-TAB-ACUM-MES VALUE
+           '000031059090120151181212243273304334'.
+           05 WRK-DIAS-ACUM OCCURS 12 TIMES PIC 9(03).
+       77 WRK-BISSEXTO         PIC X(01)      VALUE 'N'.
+           88 ANO-BISSEXTO                    VALUE 'S'.
+       77 WRK-RESTO4           PIC 9(02) COMP VALUE ZERO.
+       77 WRK-RESTO100         PIC 9(02) COMP VALUE ZERO.
+       77 WRK-RESTO400         PIC 9(03) COMP VALUE ZERO.
+       77 WRK-QUOC             PIC 9(06) COMP VALUE ZERO.
+       77 WRK-ANO-CONV-ANT     PIC 9(04) COMP VALUE ZERO.
+       77 WRK-DIAS-TOTAL-CONV  PIC 9(08) COMP VALUE ZERO.
+       77 WRK-DIAS-HOJE        PIC 9(08) COMP VALUE ZERO.
+       77 WRK-IDADE-DIAS       PIC S9(08) COMP VALUE ZERO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EXPURGAR-CPF THRU 2000-EXIT.
+           PERFORM 3000-EXPURGAR-YTD THRU 3000-EXIT.
+           PERFORM 4000-EMITIR-RELATORIO THRU 4000-EXIT.
+           PERFORM 5000-FINALIZAR THRU 5000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-INICIALIZAR - Le o periodo de retencao configurado em
+      * PARM-RET (mantendo os padroes acima se o arquivo nao existir) e
+      * apura a data de hoje em dias absolutos, para comparar contra a
+      * data de cada registro.
+      *****************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT PARM-RET-IN.
+           IF WRK-PARM-STATUS = '00'
+              READ PARM-RET-IN
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PARM-RET-DIAS-CPF TO WRK-DIAS-RET-CPF
+                     MOVE PARM-RET-DIAS-SAL TO WRK-DIAS-RET-SAL
+              END-READ
+              CLOSE PARM-RET-IN
+           END-IF.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-EXEC TO WRK-DATA-CONV.
+           PERFORM 1200-CONVERTER-DATA-EM-DIAS THRU 1200-EXIT.
+           MOVE WRK-DIAS-TOTAL-CONV TO WRK-DIAS-HOJE.
+           OPEN OUTPUT PURGA-LOG-OUT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-VERIFICAR-BISSEXTO - Bissexto quando divisivel por 4 e nao
+      * por 100, ou quando divisivel por 400. Opera sobre WRK-ANO-CONV.
+      *****************************************************************
+       1100-VERIFICAR-BISSEXTO.
+           MOVE 'N' TO WRK-BISSEXTO.
+           DIVIDE WRK-ANO-CONV BY 4
+               GIVING WRK-QUOC REMAINDER WRK-RESTO4.
+           DIVIDE WRK-ANO-CONV BY 100
+               GIVING WRK-QUOC REMAINDER WRK-RESTO100.
+           DIVIDE WRK-ANO-CONV BY 400
+               GIVING WRK-QUOC REMAINDER WRK-RESTO400.
+           IF (WRK-RESTO4 = 0 AND WRK-RESTO100 NOT = 0)
+                              OR WRK-RESTO400 = 0
+              MOVE 'S' TO WRK-BISSEXTO
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-CONVERTER-DATA-EM-DIAS - Converte a data em WRK-DATA-CONV
+      * em um numero absoluto de dias, para permitir medir a idade de
+      * um registro por subtracao simples. Devolve o total em
+      * WRK-DIAS-TOTAL-CONV. Os bissextos completos somados pelas
+      * divisoes por 4/100/400 contam somente os anos anteriores a
+      * WRK-ANO-CONV (WRK-ANO-CONV-ANT); o dia 29 de fevereiro do
+      * proprio WRK-ANO-CONV, quando ele mesmo e bissexto, e somado a
+      * parte pelo IF abaixo.
+      *****************************************************************
+       1200-CONVERTER-DATA-EM-DIAS.
+           PERFORM 1100-VERIFICAR-BISSEXTO THRU 1100-EXIT.
+           COMPUTE WRK-DIAS-TOTAL-CONV =
+               (WRK-ANO-CONV * 365) + WRK-DIAS-ACUM(WRK-MES-CONV)
+                                     + WRK-DIA-CONV.
+           COMPUTE WRK-ANO-CONV-ANT = WRK-ANO-CONV - 1.
+           DIVIDE WRK-ANO-CONV-ANT BY 4
+               GIVING WRK-QUOC REMAINDER WRK-RESTO4.
+           ADD WRK-QUOC TO WRK-DIAS-TOTAL-CONV.
+           DIVIDE WRK-ANO-CONV-ANT BY 100
+               GIVING WRK-QUOC REMAINDER WRK-RESTO100.
+           SUBTRACT WRK-QUOC FROM WRK-DIAS-TOTAL-CONV.
+           DIVIDE WRK-ANO-CONV-ANT BY 400
+               GIVING WRK-QUOC REMAINDER WRK-RESTO400.
+           ADD WRK-QUOC TO WRK-DIAS-TOTAL-CONV.
+           IF WRK-MES-CONV > 2 AND ANO-BISSEXTO
+              ADD 1 TO WRK-DIAS-TOTAL-CONV
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-EXPURGAR-CPF - Percorre CPF-MASTER do inicio ao fim e
+      * remove todo registro cuja data de cadastro esteja mais velha
+      * que o periodo de retencao configurado.
+      *****************************************************************
+       2000-EXPURGAR-CPF.
+           OPEN I-O CPF-MASTER.
+           IF WRK-CM-STATUS = '35'
+              DISPLAY 'CPF-MASTER NAO EXISTE - NADA A EXPURGAR'
+           ELSE
+              MOVE LOW-VALUES TO CM-CPF
+              START CPF-MASTER KEY IS NOT LESS THAN CM-CPF
+                  INVALID KEY SET FIM-CPF TO TRUE
+              END-START
+              PERFORM 2100-LER-CPF-PROXIMO THRU 2100-EXIT
+              PERFORM UNTIL FIM-CPF
+                 ADD 1 TO WRK-QTD-CPF-LIDOS
+                 MOVE CM-DATA-CADASTRO TO WRK-DATA-CONV
+                 PERFORM 1200-CONVERTER-DATA-EM-DIAS THRU 1200-EXIT
+                 COMPUTE WRK-IDADE-DIAS =
+                     WRK-DIAS-HOJE - WRK-DIAS-TOTAL-CONV
+                 IF WRK-IDADE-DIAS > WRK-DIAS-RET-CPF
+                    DELETE CPF-MASTER RECORD
+                    ADD 1 TO WRK-QTD-CPF-EXPURGADOS
+                 END-IF
+                 PERFORM 2100-LER-CPF-PROXIMO THRU 2100-EXIT
+              END-PERFORM
+              CLOSE CPF-MASTER
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-CPF-PROXIMO.
+           READ CPF-MASTER NEXT RECORD
+               AT END SET FIM-CPF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-EXPURGAR-YTD - Percorre YTD-SAL do inicio ao fim e remove
+      * todo acumulado cuja ultima atualizacao esteja mais velha que o
+      * periodo de retencao configurado.
+      *****************************************************************
+       3000-EXPURGAR-YTD.
+           OPEN I-O YTD-SAL-FILE.
+           IF WRK-YTD-STATUS = '35'
+              DISPLAY 'YTD-SAL NAO EXISTE - NADA A EXPURGAR'
+           ELSE
+              MOVE LOW-VALUES TO YS-NOME
+              START YTD-SAL-FILE KEY IS NOT LESS THAN YS-NOME
+                  INVALID KEY SET FIM-YTD TO TRUE
+              END-START
+              PERFORM 3100-LER-YTD-PROXIMO THRU 3100-EXIT
+              PERFORM UNTIL FIM-YTD
+                 ADD 1 TO WRK-QTD-YTD-LIDOS
+                 MOVE YS-DATA-ULT-ATUALIZACAO TO WRK-DATA-CONV
+                 PERFORM 1200-CONVERTER-DATA-EM-DIAS THRU 1200-EXIT
+                 COMPUTE WRK-IDADE-DIAS =
+                     WRK-DIAS-HOJE - WRK-DIAS-TOTAL-CONV
+                 IF WRK-IDADE-DIAS > WRK-DIAS-RET-SAL
+                    DELETE YTD-SAL-FILE RECORD
+                    ADD 1 TO WRK-QTD-YTD-EXPURGADOS
+                 END-IF
+                 PERFORM 3100-LER-YTD-PROXIMO THRU 3100-EXIT
+              END-PERFORM
+              CLOSE YTD-SAL-FILE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-YTD-PROXIMO.
+           READ YTD-SAL-FILE NEXT RECORD
+               AT END SET FIM-YTD TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-EMITIR-RELATORIO - Grava o resumo da execucao (quantos
+      * registros foram lidos e quantos foram expurgados de cada
+      * arquivo), sem repetir nenhum CPF ou nome no relatorio.
+      *****************************************************************
+       4000-EMITIR-RELATORIO.
+           MOVE 'RELATORIO DE EXPURGO POR RETENCAO' TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+           MOVE SPACES TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+
+           MOVE WRK-QTD-CPF-LIDOS TO WRK-QTD-ED.
+           STRING 'CPF-MASTER LIDOS: ' DELIMITED BY SIZE
+                  WRK-QTD-ED           DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-CPF-EXPURGADOS TO WRK-QTD-ED.
+           STRING 'CPF-MASTER EXPURGADOS: ' DELIMITED BY SIZE
+                  WRK-QTD-ED                DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+           MOVE SPACES TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-YTD-LIDOS TO WRK-QTD-ED.
+           STRING 'YTD-SAL LIDOS: ' DELIMITED BY SIZE
+                  WRK-QTD-ED        DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE WRK-QTD-YTD-EXPURGADOS TO WRK-QTD-ED.
+           STRING 'YTD-SAL EXPURGADOS: ' DELIMITED BY SIZE
+                  WRK-QTD-ED             DELIMITED BY SIZE
+                  INTO WRK-LINHA.
+           MOVE WRK-LINHA TO PURGA-LOG-REC.
+           WRITE PURGA-LOG-REC.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-FINALIZAR - Fecha o relatorio de expurgo.
+      *****************************************************************
+       5000-FINALIZAR.
+           CLOSE PURGA-LOG-OUT.
+           DISPLAY 'EXPURGO POR RETENCAO CONCLUIDO'.
+       5000-EXIT.
+           EXIT.
