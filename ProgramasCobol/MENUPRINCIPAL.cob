@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MENU-PRINCIPAL.
+       AUTHOR. Tutu.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Ponto de entrada unico do operador. Apresenta um
+      *           menu numerado e chama, via CALL, o programa da
+      *           suite que resolve a opcao escolhida, para que o
+      *           operador nao precise saber ou digitar o PROGRAM-ID
+      *           exato de cada modulo.
+      *****************************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - Contexto do operador (OPERCTX), com o papel
+      *                    de acesso resolvido pela opcao 06
+      *                    (VARIAVELNIVEL88), repassado via LINKAGE
+      *                    SECTION aos pontos de entrada -CTX de
+      *                    CONDICIONAIS-IF, MASCARACPF e VIRGULAMASCARA,
+      *                    para que o papel do operador gate se ele
+      *                    pode rodar o modo lote desses programas.
+      * 09/08/2026 Tutu - Contexto do operador tambem repassado aos
+      *                    pontos de entrada -CTX de ESTRUTURACAO e
+      *                    PROGCOB05, que ganharam o mesmo gate de modo
+      *                    lote dos demais programas do menu.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO       PIC 9(02)  VALUE ZEROS.
+       77  WRK-SAIR        PIC X(01)  VALUE 'N'.
+           88 OPERADOR-SAIU        VALUE 'S'.
+       COPY OPERCTX.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM UNTIL OPERADOR-SAIU
+              PERFORM 1000-EXIBIR-MENU THRU 1000-EXIT
+              PERFORM 2000-DESPACHAR THRU 2000-EXIT
+           END-PERFORM.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-EXIBIR-MENU - Apresenta as opcoes numeradas e captura a
+      * escolha do operador.
+      *****************************************************************
+       1000-EXIBIR-MENU.
+           DISPLAY '============================================='.
+           DISPLAY ' MENU PRINCIPAL - SUITE DE PROGRAMAS'.
+           DISPLAY '============================================='.
+           DISPLAY ' 01 - CONDICIONAIS-IF     (notas por IF)'.
+           DISPLAY ' 02 - CONDICIONAIS-SWITCH (notas por EVALUATE)'.
+           DISPLAY ' 03 - ESTRUTURACAO        (notas por turma)'.
+           DISPLAY ' 04 - MASCARACPF          (validacao/mascara CPF)'.
+           DISPLAY ' 05 - PROGCOB05           (operacoes aritmeticas)'.
+           DISPLAY ' 06 - VARIAVELNIVEL88     (niveis de acesso)'.
+           DISPLAY ' 07 - VARIAVELESTRUTURADA (datas)'.
+           DISPLAY ' 08 - VARIAVELNIVEL77     (folha individual)'.
+           DISPLAY ' 09 - VIRGULAMASCARA      (folha de pagamento)'.
+           DISPLAY ' 00 - SAIR'.
+           DISPLAY '============================================='.
+           DISPLAY 'DIGITE A OPCAO DESEJADA: '.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-DESPACHAR - Chama o programa correspondente a opcao
+      * escolhida. Cada modulo termina com GOBACK, devolvendo o
+      * controle para este menu em vez de encerrar a sessao inteira.
+      *****************************************************************
+       2000-DESPACHAR.
+           EVALUATE WRK-OPCAO
+              WHEN 01 CALL 'CONDICIONAIS-IF-CTX' USING OPER-CONTEXTO-LNK
+              WHEN 02 CALL 'CONDICIONAIS-SWITCH'
+              WHEN 03 CALL 'ESTRUTURACAO-CTX' USING OPER-CONTEXTO-LNK
+              WHEN 04 CALL 'MASCARACPF-CTX' USING OPER-CONTEXTO-LNK
+              WHEN 05 CALL 'PROGCOB05-CTX' USING OPER-CONTEXTO-LNK
+              WHEN 06 CALL 'VARIAVELNIVEL88-CTX' USING OPER-CONTEXTO-LNK
+              WHEN 07 CALL 'VARIAVELESTRUTURADA'
+              WHEN 08 CALL 'VARIAVELNIVEL77'
+              WHEN 09 CALL 'VIRGULAMASCARA-CTX' USING OPER-CONTEXTO-LNK
+              WHEN 00 SET OPERADOR-SAIU TO TRUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
