@@ -3,22 +3,535 @@
       ***************************************************
       * AUTHOR = BATISTA
       * DATA = 23/12/2024
-      * Vari√°veis Estruturadas (Tipo 01-49)
+      * Variáveis Estruturadas (Tipo 01-49)
+      ***************************************************
+      * Alteracoes:
+      * 09/08/2026 BATISTA - Validacao do digito verificador do CPF
+      *                       antes de formatar em WRK-CPF-MASK.
+      * 09/08/2026 BATISTA - Modo lote: formata um arquivo inteiro de
+      *                       CPFs (CPF-IN) para CPF-REPORT.
+      * 09/08/2026 BATISTA - Conferencia de CPF duplicado contra o
+      *                       cadastro mestre CPF-MASTER antes de
+      *                       aceitar um novo cadastro.
+      * 09/08/2026 BATISTA - Segundo modo de mascara, com apenas os
+      *                       dois digitos verificadores visiveis, para
+      *                       relatorios que saem de um terminal
+      *                       controlado (impressora compartilhada,
+      *                       e-mail).
+      * 09/08/2026 BATISTA - Termina com GOBACK em vez de STOP RUN,
+      *                       para poder ser chamado pelo menu
+      *                       operacional (MENU-PRINCIPAL).
+      * 09/08/2026 BATISTA - CPF digitado em modo interativo passa
+      *                       pela rotina comum VALIDA-ENTRADA antes
+      *                       de ir para WRK-CPF.
+      * 09/08/2026 BATISTA - CPF-REPORT passa a fechar com um registro
+      *                       trailer, com a quantidade de CPFs e o
+      *                       total de controle (soma dos CPFs) do
+      *                       lote.
+      * 09/08/2026 BATISTA - CPF-REPORT passa a sair com cabecalho
+      *                       (nome do relatorio e data de execucao),
+      *                       cabecalho de coluna e quebra de pagina a
+      *                       cada 20 linhas, para ficar pronto para
+      *                       impressao e arquivamento.
+      * 09/08/2026 BATISTA - Locale decimal e nome da instituicao
+      *                       passam a vir dos copybooks comuns
+      *                       DECPONTO e INSTCFG, em vez de fixos neste
+      *                       programa.
+      * 09/08/2026 BATISTA - CPF digitado em modo interativo passa a
+      *                       pedir entrada sem eco na tela (VE-SECURE)
+      *                       via VALIDA-ENTRADA.
+      * 09/08/2026 BATISTA - CM-DATA-CADASTRO gravada em CPF-MASTER a
+      *                       cada inclusao, para a rotina de expurgo
+      *                       PURGA-DADOS saber a idade do registro.
+      * 09/08/2026 BATISTA - Extrato CSV opcional (CPF-CSV) com o CPF
+      *                       formatado e a situacao, tanto em modo
+      *                       lote quanto interativo.
+      * 09/08/2026 BATISTA - Ponto de entrada alternativo MASCARACPF-
+      *                       CTX, usado pelo MENU-PRINCIPAL para
+      *                       repassar o contexto do operador (OPERCTX)
+      *                       resolvido por VARIAVELNIVEL88; o modo
+      *                       lote so roda se o papel do operador
+      *                       autorizar (ADM ou SUPERVISOR), caindo
+      *                       para o modo interativo caso contrario.
+      *                       Rodando direto pelo JCL (sem contexto de
+      *                       operador) o modo lote continua liberado.
+      * 09/08/2026 BATISTA - CPF-REPORT-REC e limpo com MOVE SPACES a
+      *                       cada linha de detalhe, e o registro
+      *                       trailer refaz o literal de BT-TIPO, pois
+      *                       o registro trailer (COPY TRAILER) e o
+      *                       cabecalho (CPF-REPORT-LINHA) compartilham
+      *                       o buffer da FD com CPF-REPORT-REC e um
+      *                       VALUE clause sozinho nao sobrevive a
+      *                       reescritas do registro por outro 01.
+      * 09/08/2026 BATISTA - CR-SITUACAO ampliado para X(29) e
+      *                       CPF-REPORT-LINHA para X(62), para caber
+      *                       por inteiro o texto INVALIDO - DIGITO NAO
+      *                       CONFERE e o cabecalho com data e pagina,
+      *                       que antes saiam truncados.
+      * 09/08/2026 BATISTA - 0500-RESOLVER-MODO passa a ler o texto do
+      *                       PARM do EXEC PGM= (Copybooks/JCLPARM.cpy,
+      *                       via ACCEPT FROM COMMAND-LINE) e reconhecer
+      *                       MODO=n, em vez de depender so do
+      *                       ACCEPT WRK-MODO FROM CONSOLE: em lote nao
+      *                       assistido nao ha operador para responder
+      *                       o console. Quando o PARM traz o modo, os
+      *                       ACCEPTs de EXIBICAO e de EXTRATO CSV
+      *                       tambem sao pulados, ficando nos padroes
+      *                       EXIBICAO-COMPLETA e WRK-CSV-ATIVO 'N'.
       ***************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-IN ASSIGN TO "CPF-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPF-REPORT ASSIGN TO "CPF-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPF-MASTER ASSIGN TO "CPF-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CPF
+               FILE STATUS IS WRK-CM-STATUS.
+           SELECT CPF-CSV ASSIGN TO "CPF-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-IN
+           RECORD CONTAINS 11 CHARACTERS.
+       01  CPF-IN-REC              PIC 9(11).
+
+       FD  CPF-REPORT
+           RECORD CONTAINS 62 CHARACTERS.
+       01  CPF-REPORT-REC.
+           05 CR-CPF-MASK          PIC X(14).
+           05 FILLER               PIC X(01)  VALUE SPACE.
+           05 CR-SITUACAO          PIC X(29).
+           COPY TRAILER.
+       01  CPF-REPORT-LINHA        PIC X(62).
+
+       FD  CPF-MASTER.
+           COPY CPFMSTR.
+
+       FD  CPF-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CPF-CSV-REC              PIC X(80).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       COPY INSTCFG.
+       COPY VALIDENT.
+       COPY JCLPARM.
+       77  WRK-MODO PIC 9(01) VALUE ZEROS.
+       77  WRK-MODO-EXIBICAO PIC 9(01) VALUE 1.
+           88 EXIBICAO-COMPLETA        VALUE 1.
+           88 EXIBICAO-PRIVADA         VALUE 2.
+       77  WRK-FIM-CPF-IN PIC X(01) VALUE 'N'.
+           88 FIM-CPF-IN                VALUE 'S'.
        77  WRK-CPF PIC 9(11) VALUE ZEROS.
+       77  WRK-CPF-DIG REDEFINES WRK-CPF PIC 9 OCCURS 11 TIMES.
        77  WRK-CPF-MASK PIC ZZZ.ZZZ.ZZ9/99 VALUE ZEROS.
-       
+       77  WRK-CPF-MASK-PRIV PIC X(14)     VALUE SPACES.
+       77  WRK-CPF-STATUS  PIC X(01)       VALUE 'N'.
+           88 CPF-VALIDO               VALUE 'S'.
+       77  WRK-CPF-REPETIDO PIC X(01)      VALUE 'N'.
+           88 CPF-DIG-REPETIDO         VALUE 'S'.
+       77  WRK-IDX         PIC 9(02) COMP  VALUE ZERO.
+       77  WRK-SOMA        PIC 9(04) COMP  VALUE ZERO.
+       77  WRK-QUOC        PIC 9(04) COMP  VALUE ZERO.
+       77  WRK-RESTO       PIC 9(02) COMP  VALUE ZERO.
+       77  WRK-DV1         PIC 9(01)       VALUE ZERO.
+       77  WRK-DV2         PIC 9(01)       VALUE ZERO.
+       77  WRK-CM-STATUS   PIC X(02)       VALUE '00'.
+       77  WRK-CPF-DUPLIC  PIC X(01)       VALUE 'N'.
+           88 CPF-DUPLICADO            VALUE 'S'.
+       77  WRK-NOME-CADASTRO PIC X(20)     VALUE SPACES.
+       77  WRK-BT-CONTADOR   PIC 9(07)     VALUE ZEROS.
+       77  WRK-BT-TOTAL      PIC 9(11)V99  VALUE ZEROS.
+       77  WRK-DATA-EXEC     PIC 9(08)     VALUE ZEROS.
+       77  WRK-DATA-EXEC-ED  PIC 9999/99/99 VALUE ZEROS.
+       77  WRK-NUM-PAGINA    PIC 9(03)      VALUE ZERO.
+       77  WRK-LINHA-PAGINA  PIC 9(03)      VALUE ZERO.
+       77  WRK-MAX-LINHAS    PIC 9(03)      VALUE 20.
+       77  WRK-CSV-ATIVO     PIC X(01)      VALUE 'N'.
+           88 CSV-ATIVO                     VALUE 'S'.
+       77  WRK-LOTE-AUTORIZADO PIC X(01)    VALUE 'S'.
+           88 LOTE-AUTORIZADO               VALUE 'S'.
+
+       LINKAGE SECTION.
+       COPY OPERCTX.
+
        PROCEDURE DIVISION.
-           DISPLAY 'Digite o seu CPF: '.
-           ACCEPT WRK-CPF FROM CONSOLE.
+       0000-MAINLINE.
+           PERFORM 0500-RESOLVER-MODO THRU 0500-EXIT.
+           IF WRK-MODO = 2 AND NOT LOTE-AUTORIZADO
+              DISPLAY 'PAPEL DO OPERADOR NAO AUTORIZA MODO LOTE'
+              DISPLAY 'USANDO MODO INTERATIVO'
+              MOVE 1 TO WRK-MODO
+           END-IF.
+           IF WRK-PARM-JCL-TEXTO = SPACES
+              DISPLAY 'EXIBICAO (1-COMPLETA  2-PRIVADA P/ RELATORIO): '
+              ACCEPT WRK-MODO-EXIBICAO FROM CONSOLE
+              DISPLAY 'GERAR EXTRATO CSV (S/N): '
+              ACCEPT WRK-CSV-ATIVO FROM CONSOLE
+           END-IF.
+           IF CSV-ATIVO
+              OPEN OUTPUT CPF-CSV
+              MOVE 'CPF,SITUACAO' TO CPF-CSV-REC
+              WRITE CPF-CSV-REC
+           END-IF.
+           IF WRK-MODO = 2
+              PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+           ELSE
+              PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+           END-IF.
+           IF CSV-ATIVO
+              CLOSE CPF-CSV
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * 0500-RESOLVER-MODO - Le o modo de execucao do PARM do JCL
+      * (MODO=n) quando o programa foi acionado pelo EXEC PGM=; sem
+      * PARM (execucao direta, fora de lote), pergunta no console como
+      * sempre foi feito.
+      *****************************************************************
+       0500-RESOLVER-MODO.
+           ACCEPT WRK-PARM-JCL-TEXTO FROM COMMAND-LINE.
+           IF WRK-PARM-JCL-TEXTO(1:5) = 'MODO='
+              MOVE WRK-PARM-JCL-TEXTO(6:1) TO WRK-MODO
+           ELSE
+              DISPLAY 'MODO (1-INTERATIVO  2-LOTE POR ARQUIVO): '
+              ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1000-VALIDAR-CPF - Recalcula os dois digitos verificadores do
+      * modulo 11 e confere com os digitos 10 e 11 informados. Um CPF
+      * com todos os digitos iguais (111.111.111-11 etc.) e rejeitado
+      * mesmo quando a conta bate, pois nao e um numero valido.
+      *****************************************************************
+       1000-VALIDAR-CPF.
+           SET CPF-VALIDO TO TRUE.
+           PERFORM 1010-VERIFICAR-REPETIDO THRU 1010-EXIT.
+           IF CPF-DIG-REPETIDO
+              MOVE 'N' TO WRK-CPF-STATUS
+           ELSE
+              PERFORM 1020-CALCULAR-DV1 THRU 1020-EXIT
+              PERFORM 1030-CALCULAR-DV2 THRU 1030-EXIT
+              IF WRK-DV1 NOT = WRK-CPF-DIG(10)
+                 OR WRK-DV2 NOT = WRK-CPF-DIG(11)
+                 MOVE 'N' TO WRK-CPF-STATUS
+              END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1010-VERIFICAR-REPETIDO.
+           SET CPF-DIG-REPETIDO TO TRUE.
+           PERFORM 1011-COMPARAR-DIGITO THRU 1011-EXIT
+              VARYING WRK-IDX FROM 2 BY 1 UNTIL WRK-IDX > 11.
+       1010-EXIT.
+           EXIT.
+
+       1011-COMPARAR-DIGITO.
+           IF WRK-CPF-DIG(WRK-IDX) NOT = WRK-CPF-DIG(1)
+              MOVE 'N' TO WRK-CPF-REPETIDO
+           END-IF.
+       1011-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1020-CALCULAR-DV1 - Peso 10 a 2 sobre os 9 primeiros digitos.
+      *****************************************************************
+       1020-CALCULAR-DV1.
+           MOVE 0 TO WRK-SOMA.
+           PERFORM 1021-SOMAR-DV1 THRU 1021-EXIT
+              VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+              MOVE 0 TO WRK-DV1
+           ELSE
+              COMPUTE WRK-DV1 = 11 - WRK-RESTO
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1021-SOMAR-DV1.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+                    WRK-CPF-DIG(WRK-IDX) * (11 - WRK-IDX).
+       1021-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1030-CALCULAR-DV2 - Peso 11 a 2 sobre os 10 primeiros digitos
+      * (inclui o DV1 ja calculado no proprio numero).
+      *****************************************************************
+       1030-CALCULAR-DV2.
+           MOVE 0 TO WRK-SOMA.
+           PERFORM 1031-SOMAR-DV2 THRU 1031-EXIT
+              VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+              MOVE 0 TO WRK-DV2
+           ELSE
+              COMPUTE WRK-DV2 = 11 - WRK-RESTO
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+       1031-SOMAR-DV2.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+                    WRK-CPF-DIG(WRK-IDX) * (12 - WRK-IDX).
+       1031-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1040-VERIFICAR-DUPLICADO - Consulta CPF-MASTER pela chave
+      * WRK-CPF; se encontrado, o CPF ja esta cadastrado sob CM-NOME.
+      *****************************************************************
+       1040-VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WRK-CPF-DUPLIC.
+           MOVE WRK-CPF TO CM-CPF.
+           OPEN I-O CPF-MASTER.
+           IF WRK-CM-STATUS = '35'
+              OPEN OUTPUT CPF-MASTER
+              CLOSE CPF-MASTER
+              OPEN I-O CPF-MASTER
+           END-IF.
+           READ CPF-MASTER
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  SET CPF-DUPLICADO TO TRUE
+                  MOVE CM-NOME TO WRK-NOME-CADASTRO
+           END-READ.
+       1040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-INCLUIR-CADASTRO - Grava o CPF validado e ainda nao
+      * cadastrado no cadastro mestre.
+      *****************************************************************
+       1050-INCLUIR-CADASTRO.
+           MOVE WRK-CPF TO CM-CPF.
+           MOVE WRK-NOME-CADASTRO TO CM-NOME.
+           ACCEPT CM-DATA-CADASTRO FROM DATE YYYYMMDD.
+           WRITE CPF-MASTER-REC.
+           CLOSE CPF-MASTER.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1060-MASCARAR-PRIVADO - Monta a mascara reduzida, com apenas o
+      * ultimo digito do bloco de nove digitos e os dois digitos
+      * verificadores visiveis, para uso em relatorios que saem de um
+      * terminal controlado.
+      *****************************************************************
+       1060-MASCARAR-PRIVADO.
+           STRING '***.***.**' DELIMITED BY SIZE
+                  WRK-CPF-DIG(9) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WRK-CPF-DIG(10) DELIMITED BY SIZE
+                  WRK-CPF-DIG(11) DELIMITED BY SIZE
+                  INTO WRK-CPF-MASK-PRIV.
+       1060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSAR-LOTE - Le CPF-IN e grava em CPF-REPORT uma
+      * linha por CPF com o formato aplicado e a situacao (VALIDO,
+      * INVALIDO ou DUPLICADO), para conferencia do lote de uma vez.
+      * BATCH-TRAILER-REC (COPY TRAILER) compartilha o buffer da FD com
+      * CPF-REPORT-REC, e o FILLER entre CR-CPF-MASK e CR-SITUACAO
+      * nunca e realimentado por um MOVE explicito, entao CPF-REPORT-REC
+      * e limpo com MOVE SPACES a cada linha antes de preenche-lo, para
+      * essa posicao nunca vazar lixo de memoria do runtime.
+      *****************************************************************
+       2000-PROCESSAR-LOTE.
+           OPEN INPUT CPF-IN.
+           OPEN OUTPUT CPF-REPORT.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           PERFORM 2040-EMITIR-CABECALHO THRU 2040-EXIT.
+           PERFORM 2100-LER-CPF-IN THRU 2100-EXIT.
+           PERFORM UNTIL FIM-CPF-IN
+              MOVE SPACES TO CPF-REPORT-REC
+              MOVE CPF-IN-REC TO WRK-CPF
+              PERFORM 1000-VALIDAR-CPF THRU 1000-EXIT
+              MOVE WRK-CPF TO WRK-CPF-MASK
+              PERFORM 1060-MASCARAR-PRIVADO THRU 1060-EXIT
+              IF EXIBICAO-PRIVADA
+                 MOVE WRK-CPF-MASK-PRIV TO CR-CPF-MASK
+              ELSE
+                 MOVE WRK-CPF-MASK TO CR-CPF-MASK
+              END-IF
+              IF CPF-VALIDO
+                 PERFORM 1040-VERIFICAR-DUPLICADO THRU 1040-EXIT
+                 IF CPF-DUPLICADO
+                    MOVE 'DUPLICADO NO CADASTRO MESTRE' TO CR-SITUACAO
+                    CLOSE CPF-MASTER
+                 ELSE
+                    MOVE 'VALIDO' TO CR-SITUACAO
+                    PERFORM 1050-INCLUIR-CADASTRO THRU 1050-EXIT
+                 END-IF
+              ELSE
+                 MOVE 'INVALIDO - DIGITO NAO CONFERE' TO CR-SITUACAO
+              END-IF
+              PERFORM 2045-CONTROLAR-PAGINA THRU 2045-EXIT
+              WRITE CPF-REPORT-REC
+              PERFORM 1070-GRAVAR-CSV-CPF THRU 1070-EXIT
+              ADD 1 TO WRK-BT-CONTADOR
+              ADD WRK-CPF TO WRK-BT-TOTAL
+              PERFORM 2100-LER-CPF-IN THRU 2100-EXIT
+           END-PERFORM.
+           PERFORM 2200-GRAVAR-TRAILER-REPORT THRU 2200-EXIT.
+           CLOSE CPF-IN.
+           CLOSE CPF-REPORT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-CPF-IN.
+           READ CPF-IN
+               AT END SET FIM-CPF-IN TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2040-EMITIR-CABECALHO - Grava o cabecalho de relatorio (nome
+      * do relatorio e data de execucao) seguido do cabecalho de
+      * coluna, e zera o contador de linhas da pagina corrente.
+      *****************************************************************
+       2040-EMITIR-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-DATA-EXEC TO WRK-DATA-EXEC-ED.
+           MOVE INST-NOME TO CPF-REPORT-LINHA.
+           WRITE CPF-REPORT-LINHA.
+           MOVE SPACES TO CPF-REPORT-LINHA.
+           STRING 'RELATORIO DE CONFERENCIA DE CPF' DELIMITED BY SIZE
+                  '  DATA: ' DELIMITED BY SIZE
+                  WRK-DATA-EXEC-ED DELIMITED BY SIZE
+                  '  PAGINA: ' DELIMITED BY SIZE
+                  WRK-NUM-PAGINA DELIMITED BY SIZE
+                  INTO CPF-REPORT-LINHA
+           END-STRING.
+           WRITE CPF-REPORT-LINHA.
+           MOVE SPACES TO CPF-REPORT-LINHA.
+           STRING 'CPF' DELIMITED BY SIZE
+                  '            SITUACAO' DELIMITED BY SIZE
+                  INTO CPF-REPORT-LINHA
+           END-STRING.
+           WRITE CPF-REPORT-LINHA.
+           MOVE ZERO TO WRK-LINHA-PAGINA.
+       2040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2045-CONTROLAR-PAGINA - Conta as linhas de detalhe emitidas na
+      * pagina corrente e, ao atingir o limite, aciona um novo
+      * cabecalho antes da proxima linha.
+      *****************************************************************
+       2045-CONTROLAR-PAGINA.
+           ADD 1 TO WRK-LINHA-PAGINA.
+           IF WRK-LINHA-PAGINA > WRK-MAX-LINHAS
+              PERFORM 2040-EMITIR-CABECALHO THRU 2040-EXIT
+           END-IF.
+       2045-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1070-GRAVAR-CSV-CPF - Grava uma linha do extrato CSV com o CPF
+      * formatado e a situacao apurada em CPF-REPORT-REC, quando o
+      * operador pediu o extrato nesta execucao.
+      *****************************************************************
+       1070-GRAVAR-CSV-CPF.
+           IF CSV-ATIVO
+              MOVE SPACES TO CPF-CSV-REC
+              STRING CR-CPF-MASK DELIMITED BY SIZE
+                     ',' DELIMITED BY SIZE
+                     CR-SITUACAO DELIMITED BY SIZE
+                     INTO CPF-CSV-REC
+              END-STRING
+              WRITE CPF-CSV-REC
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2200-GRAVAR-TRAILER-REPORT - Acrescenta ao final de CPF-REPORT
+      * o registro trailer do lote, com a quantidade de CPFs
+      * processados e o total de controle (soma dos CPFs).
+      * BATCH-TRAILER-REC compartilha o buffer da FD com o registro de
+      * detalhe da ultima linha gravada, entao o literal BT-TIPO e
+      * refeito aqui (nao basta a VALUE clause de TRAILER.cpy, que so
+      * vale para a carga inicial do registro, ja sobrescrita pelos
+      * CPFs processados) para o trailer nao sair com sobra da ultima
+      * linha no lugar do literal TRAILER.
+      *****************************************************************
+       2200-GRAVAR-TRAILER-REPORT.
+           MOVE SPACES TO CPF-REPORT-REC.
+           MOVE 'TRAILER' TO BT-TIPO.
+           MOVE WRK-BT-CONTADOR TO BT-QTD-REGISTROS.
+           MOVE WRK-BT-TOTAL    TO BT-TOTAL-CONTROLE.
+           WRITE BATCH-TRAILER-REC.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-PROCESSAR-INTERATIVO - Comportamento original, um CPF
+      * digitado por execucao via CONSOLE, agora com conferencia de
+      * duplicidade contra o cadastro mestre antes de incluir.
+      *****************************************************************
+       3000-PROCESSAR-INTERATIVO.
+           MOVE 'Digite o seu CPF (11 digitos): ' TO VE-PROMPT.
+           MOVE 'N' TO VE-ACEITA-VIRGULA.
+           MOVE 'S' TO VE-SECURE.
+           CALL 'VALIDA-ENTRADA' USING VALID-ENTRADA-LNK.
+           MOVE VE-VALOR(1:VE-TAMANHO) TO WRK-CPF.
+           PERFORM 1000-VALIDAR-CPF THRU 1000-EXIT.
            MOVE WRK-CPF TO WRK-CPF-MASK.
-           DISPLAY 'CPF Formatado: ' WRK-CPF-MASK.
-           STOP RUN.
+           IF EXIBICAO-PRIVADA
+              PERFORM 1060-MASCARAR-PRIVADO THRU 1060-EXIT
+              MOVE WRK-CPF-MASK-PRIV TO CR-CPF-MASK
+           ELSE
+              MOVE WRK-CPF-MASK TO CR-CPF-MASK
+           END-IF.
+           IF CPF-VALIDO
+              IF EXIBICAO-PRIVADA
+                 DISPLAY 'CPF Formatado: ' WRK-CPF-MASK-PRIV
+              ELSE
+                 DISPLAY 'CPF Formatado: ' WRK-CPF-MASK
+              END-IF
+              PERFORM 1040-VERIFICAR-DUPLICADO THRU 1040-EXIT
+              IF CPF-DUPLICADO
+                 DISPLAY 'CPF JA CADASTRADO PARA: ' WRK-NOME-CADASTRO
+                 MOVE 'DUPLICADO NO CADASTRO MESTRE' TO CR-SITUACAO
+                 CLOSE CPF-MASTER
+              ELSE
+                 DISPLAY 'Digite o nome do titular: '
+                 ACCEPT WRK-NOME-CADASTRO FROM CONSOLE
+                 PERFORM 1050-INCLUIR-CADASTRO THRU 1050-EXIT
+                 MOVE 'VALIDO' TO CR-SITUACAO
+              END-IF
+           ELSE
+              DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+              MOVE 'INVALIDO - DIGITO NAO CONFERE' TO CR-SITUACAO
+           END-IF.
+           PERFORM 1070-GRAVAR-CSV-CPF THRU 1070-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-ENTRADA-COM-CONTEXTO - Ponto de entrada alternativo usado
+      * pelo MENU-PRINCIPAL, que recebe o contexto do operador
+      * resolvido por VARIAVELNIVEL88 e o guarda em WORKING-STORAGE
+      * antes de desviar para o mesmo processamento da entrada direta
+      * (JCL), que nao passa nenhum contexto.
+      *****************************************************************
+       9000-ENTRADA-COM-CONTEXTO.
+       ENTRY 'MASCARACPF-CTX' USING OPER-CONTEXTO-LNK.
+           MOVE OC-AUTORIZADO-LOTE TO WRK-LOTE-AUTORIZADO.
+           GO TO 0000-MAINLINE.
