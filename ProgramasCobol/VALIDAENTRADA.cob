@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  VALIDA-ENTRADA.
+       AUTHOR. Tutu.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Rotina comum de entrada validada via CONSOLE, para
+      *           uso por CALL a partir de qualquer programa da suite
+      *           que hoje faz ACCEPT direto em um campo numerico
+      *           (CONDICIONAIS-IF, MASCARACPF, VIRGULAMASCARA,
+      *           VARIAVELNIVEL77). Repete a pergunta ate o operador
+      *           digitar somente digitos (e, quando permitido, uma
+      *           unica virgula decimal, sem espacos no meio),
+      *           devolvendo o texto validado e o seu tamanho para o
+      *           chamador converter para o seu proprio campo numerico.
+      *****************************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - Entrada sem eco na tela (VE-SECURE), para
+      *                    campos sensiveis como CPF e salario, atraves
+      *                    de uma tela SECURE em vez do ACCEPT direto
+      *                    de CONSOLE que sempre ecoava o digitado.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-IDX           PIC 9(02) COMP VALUE ZERO.
+       77  WRK-QTD-DIGITOS   PIC 9(02) COMP VALUE ZERO.
+       77  WRK-QTD-VIRGULA   PIC 9(02) COMP VALUE ZERO.
+       77  WRK-VIU-ESPACO    PIC X(01)      VALUE 'N'.
+           88 VIU-ESPACO             VALUE 'S'.
+       77  WRK-CHAR          PIC X(01)      VALUE SPACE.
+      *****************************************************************
+       LINKAGE SECTION.
+       COPY VALIDENT.
+      *****************************************************************
+       SCREEN SECTION.
+       01  TELA-ENTRADA-SECRETA.
+           05 LINE 1 COL 1 PIC X(15) TO VE-VALOR SECURE.
+      *****************************************************************
+       PROCEDURE DIVISION USING VALID-ENTRADA-LNK.
+       0000-MAINLINE.
+           MOVE 'N' TO VE-STATUS.
+           PERFORM UNTIL VE-ENTRADA-VALIDA
+              DISPLAY VE-PROMPT
+              MOVE SPACES TO VE-VALOR
+              IF VE-ENTRADA-SECRETA
+                 ACCEPT TELA-ENTRADA-SECRETA
+              ELSE
+                 ACCEPT VE-VALOR FROM CONSOLE
+              END-IF
+              PERFORM 1000-VALIDAR THRU 1000-EXIT
+              IF NOT VE-ENTRADA-VALIDA
+                 DISPLAY 'ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS'
+              END-IF
+           END-PERFORM.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-VALIDAR - Aceita apenas digitos, mais uma unica virgula
+      * quando VE-ACEITA-VIRGULA = 'S', todos contiguos a partir da
+      * posicao 1 (sem espaco no meio). Uma entrada em branco tambem
+      * invalida a tentativa. VE-TAMANHO recebe o total de posicoes
+      * significativas quando a entrada e valida.
+      *****************************************************************
+       1000-VALIDAR.
+           MOVE ZEROS TO WRK-QTD-DIGITOS.
+           MOVE ZEROS TO WRK-QTD-VIRGULA.
+           MOVE 'N' TO WRK-VIU-ESPACO.
+           MOVE 'S' TO VE-STATUS.
+           IF VE-VALOR = SPACES
+              MOVE 'N' TO VE-STATUS
+           ELSE
+              PERFORM 1100-CONFERIR-CARACTERE THRU 1100-EXIT
+                 VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 15
+              IF WRK-QTD-DIGITOS = 0
+                 MOVE 'N' TO VE-STATUS
+              END-IF
+              IF WRK-QTD-VIRGULA > 1
+                 MOVE 'N' TO VE-STATUS
+              END-IF
+              IF WRK-QTD-VIRGULA > 0 AND NOT VE-DECIMAL-PERMITIDO
+                 MOVE 'N' TO VE-STATUS
+              END-IF
+           END-IF.
+           IF VE-ENTRADA-VALIDA
+              COMPUTE VE-TAMANHO = WRK-QTD-DIGITOS + WRK-QTD-VIRGULA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-CONFERIR-CARACTERE.
+           MOVE VE-VALOR(WRK-IDX:1) TO WRK-CHAR.
+           IF WRK-CHAR = SPACE
+              SET VIU-ESPACO TO TRUE
+           ELSE
+              IF VIU-ESPACO
+                 MOVE 'N' TO VE-STATUS
+              ELSE
+                 IF WRK-CHAR IS NUMERIC
+                    ADD 1 TO WRK-QTD-DIGITOS
+                 ELSE
+                    IF WRK-CHAR = ','
+                       ADD 1 TO WRK-QTD-VIRGULA
+                    ELSE
+                       MOVE 'N' TO VE-STATUS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
