@@ -3,25 +3,388 @@
       ***************************************************
       * AUTHOR = BATISTA
       * DATA = 23/12/2024
-      * Variáveis Estruturadas (Tipo 01-49)
+      * Variaveis Estruturadas (Tipo 01-49)
+      ***************************************************
+      * Alteracoes:
+      * 09/08/2026 BATISTA - Validacao de mes/dia impossivel (inclusive
+      *                       ano bissexto) apos a captura da data.
+      * 09/08/2026 BATISTA - Rotina de soma de dias e diferenca entre
+      *                       duas datas sobre a estrutura WRK-DATA.
+      * 09/08/2026 BATISTA - Verificacao de dia util contra um
+      *                       calendario de feriados (HOLIDAY-IN), com
+      *                       avanco ate o proximo dia util.
+      * 09/08/2026 BATISTA - Entrada aceita tambem os formatos DDMMYYYY
+      *                       e MMDDYYYY, alem do YYYYMMDD original.
+      * 09/08/2026 BATISTA - Termina com GOBACK em vez de STOP RUN,
+      *                       para poder ser chamado pelo menu
+      *                       operacional (MENU-PRINCIPAL).
+      * 09/08/2026 BATISTA - HOLIDAY-IN passa a conferir FILE STATUS
+      *                       antes do OPEN INPUT, para o arquivo
+      *                       ausente realmente cair no fallback de
+      *                       "nenhuma data e feriado" descrito em
+      *                       5200-CONFERIR-FERIADO, em vez de abortar.
+      * 09/08/2026 BATISTA - 2000-CONVERTER-DATA-EM-DIAS somava os
+      *                       bissextos completos (/4,/100,/400) sobre
+      *                       o proprio WRK-ANO da data convertida, em
+      *                       vez de sobre os anos estritamente
+      *                       anteriores (WRK-ANO - 1); isso contava um
+      *                       dia bissexto a mais sempre que o proprio
+      *                       ano convertido era bissexto, com o dia 29
+      *                       de fevereiro do ano corrente ja coberto
+      *                       separadamente pelo IF WRK-MES > 2 AND
+      *                       ANO-BISSEXTO logo abaixo.
       ***************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-IN ASSIGN TO "HOLIDAY-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HOLIDAY-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-IN
+           RECORD CONTAINS 8 CHARACTERS.
+           COPY HOLIDAY.
 
-       WORKING-STORAGE SECTION. 
-      * Variavel sem o PIC quer dizer que é uma variável pai, semelhante
-      * à um objeto do java, possui atributos dentro 
+       WORKING-STORAGE SECTION.
+      * Variavel sem o PIC quer dizer que e uma variavel pai, semelhante
+      * a um objeto do java, possui atributos dentro
        01 WRK-DATA.
-        02 WRK-ANO PIC 9(04) VALUE ZEROS. 
+        02 WRK-ANO PIC 9(04) VALUE ZEROS.
         02 WRK-MES PIC 9(02) VALUE ZEROS.
         02 WRK-DIA PIC 9(02) VALUE ZEROS.
-      ***************************************************
+
+       01 WRK-DATA-2.
+        02 WRK-ANO-2 PIC 9(04) VALUE ZEROS.
+        02 WRK-MES-2 PIC 9(02) VALUE ZEROS.
+        02 WRK-DIA-2 PIC 9(02) VALUE ZEROS.
+
+       77 WRK-OPCAO PIC 9(01) VALUE 1.
+       77 WRK-FORMATO PIC 9(01) VALUE 1.
+           88 FMT-YYYYMMDD           VALUE 1.
+           88 FMT-DDMMYYYY           VALUE 2.
+           88 FMT-MMDDYYYY           VALUE 3.
+       77 WRK-DATA-ENTRADA PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-VALIDA PIC X(01) VALUE 'S'.
+           88 DATA-VALIDA               VALUE 'S'.
+       77 WRK-BISSEXTO PIC X(01) VALUE 'N'.
+           88 ANO-BISSEXTO              VALUE 'S'.
+       77 WRK-RESTO4   PIC 9(02) COMP VALUE ZERO.
+       77 WRK-RESTO100 PIC 9(02) COMP VALUE ZERO.
+       77 WRK-RESTO400 PIC 9(03) COMP VALUE ZERO.
+       77 WRK-QUOC     PIC 9(06) COMP VALUE ZERO.
+       77 WRK-ANO-ANTERIOR PIC 9(04) COMP VALUE ZERO.
+       01 WRK-TAB-DIAS-MES VALUE '312831303130313130313031'.
+           05 WRK-DIAS-MES OCCURS 12 TIMES PIC 9(02).
+       01 WRK-TAB-ACUM-MES VALUE
+           '000031059090120151181212243273304334'.
+           05 WRK-DIAS-ACUM OCCURS 12 TIMES PIC 9(03).
+       77 WRK-DIAS-NO-MES PIC 9(02) VALUE ZERO.
+       77 WRK-QTD-DIAS    PIC 9(05) VALUE ZERO.
+       77 WRK-IDX         PIC 9(02) COMP VALUE ZERO.
+       77 WRK-DIAS-TOTAL-1 PIC 9(08) COMP VALUE ZERO.
+       77 WRK-DIAS-TOTAL-2 PIC 9(08) COMP VALUE ZERO.
+       77 WRK-DIFF-DIAS    PIC S9(08) COMP VALUE ZERO.
+       77 WRK-Z-MES  PIC 9(02) COMP VALUE ZERO.
+       77 WRK-Z-ANO  PIC 9(04) COMP VALUE ZERO.
+       77 WRK-Z-K    PIC 9(02) COMP VALUE ZERO.
+       77 WRK-Z-J    PIC 9(02) COMP VALUE ZERO.
+       77 WRK-Z-TERMO PIC 9(04) COMP VALUE ZERO.
+       77 WRK-Z-SOMA  PIC 9(06) COMP VALUE ZERO.
+       77 WRK-DIA-SEMANA PIC 9(01) VALUE ZERO.
+           88 FIM-DE-SEMANA VALUES 0, 1.
+       77 WRK-FIM-HOLIDAY PIC X(01) VALUE 'N'.
+           88 FIM-HOLIDAY               VALUE 'S'.
+       77 WRK-E-FERIADO PIC X(01) VALUE 'N'.
+           88 E-FERIADO                 VALUE 'S'.
+       77 WRK-DATA-COMPARA PIC 9(08) VALUE ZERO.
+       77 WRK-E-DIA-UTIL PIC X(01) VALUE 'S'.
+           88 E-DIA-UTIL                VALUE 'S'.
+       77 WRK-HOLIDAY-STATUS PIC X(02) VALUE '00'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'Digite a data de hoje (yyyyMMdd)'
+       0000-MAINLINE.
+           DISPLAY 'OPCAO (1-CAPTURAR HOJE  2-SOMAR DIAS  '
+                   '3-DIFERENCA ENTRE DATAS  4-VERIFICAR DIA UTIL): '.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           EVALUATE WRK-OPCAO
+              WHEN 2 PERFORM 3000-SOMAR-DIAS THRU 3000-EXIT
+              WHEN 3 PERFORM 4000-DIFERENCA-DATAS THRU 4000-EXIT
+              WHEN 4 PERFORM 5000-VERIFICAR-DIA-UTIL THRU 5000-EXIT
+              WHEN OTHER PERFORM 1000-CAPTURAR-DATA THRU 1000-EXIT
+           END-EVALUATE.
+           GOBACK.
+
+      *****************************************************************
+      * 1000-CAPTURAR-DATA - Comportamento original: captura a data de
+      * hoje do sistema e valida antes de exibir.
+      *****************************************************************
+       1000-CAPTURAR-DATA.
+           DISPLAY 'Digite a data de hoje (yyyyMMdd)'.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO
-           DISPLAY 'ANO = ' WRK-ANO.
-           DISPLAY 'MES = ' WRK-MES.
-           DISPLAY 'DIA = ' WRK-DIA.
-           STOP RUN.
+           PERFORM 1100-VALIDAR-DATA THRU 1100-EXIT.
+           IF DATA-VALIDA
+              DISPLAY 'DATA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO
+              DISPLAY 'ANO = ' WRK-ANO
+              DISPLAY 'MES = ' WRK-MES
+              DISPLAY 'DIA = ' WRK-DIA
+           ELSE
+              DISPLAY 'DATA INVALIDA - MES OU DIA IMPOSSIVEL'
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-VALIDAR-DATA - Confere se WRK-MES esta em 1-12 e se
+      * WRK-DIA cabe no numero de dias daquele mes, considerando
+      * fevereiro em ano bissexto.
+      *****************************************************************
+       1100-VALIDAR-DATA.
+           SET DATA-VALIDA TO TRUE.
+           IF WRK-MES < 1 OR WRK-MES > 12
+              MOVE 'N' TO WRK-DATA-VALIDA
+           ELSE
+              PERFORM 1110-VERIFICAR-BISSEXTO THRU 1110-EXIT
+              MOVE WRK-DIAS-MES(WRK-MES) TO WRK-DIAS-NO-MES
+              IF WRK-MES = 2 AND ANO-BISSEXTO
+                 MOVE 29 TO WRK-DIAS-NO-MES
+              END-IF
+              IF WRK-DIA < 1 OR WRK-DIA > WRK-DIAS-NO-MES
+                 MOVE 'N' TO WRK-DATA-VALIDA
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1110-VERIFICAR-BISSEXTO - Bissexto quando divisivel por 4 e
+      * nao por 100, ou quando divisivel por 400.
+      *****************************************************************
+       1110-VERIFICAR-BISSEXTO.
+           MOVE 'N' TO WRK-BISSEXTO.
+           DIVIDE WRK-ANO BY 4   GIVING WRK-QUOC REMAINDER WRK-RESTO4.
+           DIVIDE WRK-ANO BY 100 GIVING WRK-QUOC REMAINDER WRK-RESTO100.
+           DIVIDE WRK-ANO BY 400 GIVING WRK-QUOC REMAINDER WRK-RESTO400.
+           IF WRK-RESTO400 = 0
+              MOVE 'S' TO WRK-BISSEXTO
+           ELSE
+              IF WRK-RESTO4 = 0 AND WRK-RESTO100 NOT = 0
+                 MOVE 'S' TO WRK-BISSEXTO
+              END-IF
+           END-IF.
+       1110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-CAPTURAR-DATA-FORMATO - Pede o indicador de formato e o
+      * numero de oito digitos, distribuindo em WRK-ANO/MES/DIA
+      * conforme o layout escolhido.
+      *****************************************************************
+       1200-CAPTURAR-DATA-FORMATO.
+           DISPLAY 'FORMATO (1-AAAAMMDD  2-DDMMAAAA  3-MMDDAAAA): '.
+           ACCEPT WRK-FORMATO FROM CONSOLE.
+           DISPLAY 'Digite a data no formato escolhido: '.
+           ACCEPT WRK-DATA-ENTRADA FROM CONSOLE.
+           EVALUATE TRUE
+              WHEN FMT-DDMMYYYY
+                 DIVIDE WRK-DATA-ENTRADA BY 1000000
+                    GIVING WRK-DIA REMAINDER WRK-QUOC
+                 DIVIDE WRK-QUOC BY 10000
+                    GIVING WRK-MES REMAINDER WRK-ANO
+              WHEN FMT-MMDDYYYY
+                 DIVIDE WRK-DATA-ENTRADA BY 1000000
+                    GIVING WRK-MES REMAINDER WRK-QUOC
+                 DIVIDE WRK-QUOC BY 10000
+                    GIVING WRK-DIA REMAINDER WRK-ANO
+              WHEN OTHER
+                 DIVIDE WRK-DATA-ENTRADA BY 10000
+                    GIVING WRK-ANO REMAINDER WRK-QUOC
+                 DIVIDE WRK-QUOC BY 100
+                    GIVING WRK-MES REMAINDER WRK-DIA
+           END-EVALUATE.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-CONVERTER-DATA-EM-DIAS - Converte a data em WRK-DATA em um
+      * numero absoluto de dias, para permitir soma e subtracao de
+      * datas por aritmetica simples. Recebe o grupo de data e devolve
+      * o total em WRK-DIAS-TOTAL-1. Os bissextos completos somados
+      * pelas divisoes por 4/100/400 contam somente os anos anteriores
+      * a WRK-ANO (WRK-ANO-ANTERIOR); o dia 29 de fevereiro do proprio
+      * WRK-ANO, quando ele mesmo e bissexto, e somado a parte pelo IF
+      * abaixo.
+      *****************************************************************
+       2000-CONVERTER-DATA-EM-DIAS.
+           PERFORM 1110-VERIFICAR-BISSEXTO THRU 1110-EXIT.
+           COMPUTE WRK-DIAS-TOTAL-1 =
+               (WRK-ANO * 365) + WRK-DIAS-ACUM(WRK-MES) + WRK-DIA.
+           COMPUTE WRK-ANO-ANTERIOR = WRK-ANO - 1.
+           DIVIDE WRK-ANO-ANTERIOR BY 4
+               GIVING WRK-QUOC REMAINDER WRK-RESTO4.
+           ADD WRK-QUOC TO WRK-DIAS-TOTAL-1.
+           DIVIDE WRK-ANO-ANTERIOR BY 100
+               GIVING WRK-QUOC REMAINDER WRK-RESTO100.
+           SUBTRACT WRK-QUOC FROM WRK-DIAS-TOTAL-1.
+           DIVIDE WRK-ANO-ANTERIOR BY 400
+               GIVING WRK-QUOC REMAINDER WRK-RESTO400.
+           ADD WRK-QUOC TO WRK-DIAS-TOTAL-1.
+           IF WRK-MES > 2 AND ANO-BISSEXTO
+              ADD 1 TO WRK-DIAS-TOTAL-1
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-AVANCAR-UM-DIA - Avanca WRK-DATA em exatamente um dia,
+      * virando mes e ano quando necessario.
+      *****************************************************************
+       2100-AVANCAR-UM-DIA.
+           PERFORM 1110-VERIFICAR-BISSEXTO THRU 1110-EXIT.
+           MOVE WRK-DIAS-MES(WRK-MES) TO WRK-DIAS-NO-MES.
+           IF WRK-MES = 2 AND ANO-BISSEXTO
+              MOVE 29 TO WRK-DIAS-NO-MES
+           END-IF.
+           IF WRK-DIA >= WRK-DIAS-NO-MES
+              MOVE 1 TO WRK-DIA
+              IF WRK-MES >= 12
+                 MOVE 1 TO WRK-MES
+                 ADD 1 TO WRK-ANO
+              ELSE
+                 ADD 1 TO WRK-MES
+              END-IF
+           ELSE
+              ADD 1 TO WRK-DIA
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-SOMAR-DIAS - Soma N dias a uma data digitada, avancando um
+      * dia de cada vez ate esgotar a quantidade pedida.
+      *****************************************************************
+       3000-SOMAR-DIAS.
+           PERFORM 1200-CAPTURAR-DATA-FORMATO THRU 1200-EXIT.
+           PERFORM 1100-VALIDAR-DATA THRU 1100-EXIT.
+           IF DATA-VALIDA
+              DISPLAY 'QUANTOS DIAS SOMAR: '
+              ACCEPT WRK-QTD-DIAS FROM CONSOLE
+              PERFORM 2100-AVANCAR-UM-DIA THRU 2100-EXIT
+                 VARYING WRK-IDX FROM 1 BY 1
+                 UNTIL WRK-IDX > WRK-QTD-DIAS
+              DISPLAY 'NOVA DATA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO
+           ELSE
+              DISPLAY 'DATA INVALIDA - MES OU DIA IMPOSSIVEL'
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-DIFERENCA-DATAS - Le duas datas e mostra a diferenca em
+      * dias entre elas (segunda menos primeira).
+      *****************************************************************
+       4000-DIFERENCA-DATAS.
+           PERFORM 1200-CAPTURAR-DATA-FORMATO THRU 1200-EXIT.
+           PERFORM 1100-VALIDAR-DATA THRU 1100-EXIT.
+           IF NOT DATA-VALIDA
+              DISPLAY 'PRIMEIRA DATA INVALIDA'
+           ELSE
+              PERFORM 2000-CONVERTER-DATA-EM-DIAS THRU 2000-EXIT
+              MOVE WRK-DIAS-TOTAL-1 TO WRK-DIAS-TOTAL-2
+              MOVE WRK-ANO TO WRK-ANO-2
+              MOVE WRK-MES TO WRK-MES-2
+              MOVE WRK-DIA TO WRK-DIA-2
+              PERFORM 1200-CAPTURAR-DATA-FORMATO THRU 1200-EXIT
+              PERFORM 1100-VALIDAR-DATA THRU 1100-EXIT
+              IF NOT DATA-VALIDA
+                 DISPLAY 'SEGUNDA DATA INVALIDA'
+              ELSE
+                 PERFORM 2000-CONVERTER-DATA-EM-DIAS THRU 2000-EXIT
+                 COMPUTE WRK-DIFF-DIAS =
+                     WRK-DIAS-TOTAL-1 - WRK-DIAS-TOTAL-2
+                 DISPLAY 'DIFERENCA EM DIAS: ' WRK-DIFF-DIAS
+              END-IF
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-VERIFICAR-DIA-UTIL - Calcula o dia da semana pela
+      * congruencia de Zeller e confere contra o calendario de
+      * feriados; se cair em fim de semana ou feriado, avanca ate o
+      * proximo dia util.
+      *****************************************************************
+       5000-VERIFICAR-DIA-UTIL.
+           PERFORM 1200-CAPTURAR-DATA-FORMATO THRU 1200-EXIT.
+           PERFORM 1100-VALIDAR-DATA THRU 1100-EXIT.
+           IF NOT DATA-VALIDA
+              DISPLAY 'DATA INVALIDA - MES OU DIA IMPOSSIVEL'
+           ELSE
+              MOVE 'N' TO WRK-E-DIA-UTIL
+              PERFORM UNTIL E-DIA-UTIL
+                 PERFORM 5100-CALCULAR-DIA-SEMANA THRU 5100-EXIT
+                 PERFORM 5200-CONFERIR-FERIADO THRU 5200-EXIT
+                 IF FIM-DE-SEMANA OR E-FERIADO
+                    PERFORM 2100-AVANCAR-UM-DIA THRU 2100-EXIT
+                 ELSE
+                    MOVE 'S' TO WRK-E-DIA-UTIL
+                 END-IF
+              END-PERFORM
+              DISPLAY 'PROXIMO DIA UTIL: ' WRK-DIA '/' WRK-MES '/'
+                       WRK-ANO
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5100-CALCULAR-DIA-SEMANA - Congruencia de Zeller; resultado 0 e
+      * sabado, 1 e domingo, 2 a 6 sao segunda a sexta.
+      *****************************************************************
+       5100-CALCULAR-DIA-SEMANA.
+           IF WRK-MES < 3
+              COMPUTE WRK-Z-MES = WRK-MES + 12
+              COMPUTE WRK-Z-ANO = WRK-ANO - 1
+           ELSE
+              MOVE WRK-MES TO WRK-Z-MES
+              MOVE WRK-ANO TO WRK-Z-ANO
+           END-IF.
+           DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-J REMAINDER WRK-Z-K.
+           COMPUTE WRK-Z-TERMO = (13 * (WRK-Z-MES + 1)) / 5.
+           COMPUTE WRK-Z-SOMA = WRK-DIA + WRK-Z-TERMO + WRK-Z-K
+                    + (WRK-Z-K / 4) + (WRK-Z-J / 4) + (5 * WRK-Z-J).
+           DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-QUOC
+                    REMAINDER WRK-DIA-SEMANA.
+       5100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5200-CONFERIR-FERIADO - Varre HOLIDAY-IN procurando a data
+      * corrente; se o arquivo nao existir, nenhuma data e feriado.
+      *****************************************************************
+       5200-CONFERIR-FERIADO.
+           MOVE 'N' TO WRK-E-FERIADO.
+           MOVE 'N' TO WRK-FIM-HOLIDAY.
+           COMPUTE WRK-DATA-COMPARA =
+               (WRK-ANO * 10000) + (WRK-MES * 100) + WRK-DIA.
+           OPEN INPUT HOLIDAY-IN.
+           IF WRK-HOLIDAY-STATUS NOT = '35'
+              PERFORM 5210-LER-HOLIDAY THRU 5210-EXIT
+              PERFORM UNTIL FIM-HOLIDAY OR E-FERIADO
+                 IF HD-DATA = WRK-DATA-COMPARA
+                    MOVE 'S' TO WRK-E-FERIADO
+                 ELSE
+                    PERFORM 5210-LER-HOLIDAY THRU 5210-EXIT
+                 END-IF
+              END-PERFORM
+              CLOSE HOLIDAY-IN
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+       5210-LER-HOLIDAY.
+           READ HOLIDAY-IN
+               AT END SET FIM-HOLIDAY TO TRUE
+           END-READ.
+       5210-EXIT.
+           EXIT.
