@@ -3,28 +3,257 @@
       ***************************************************
       * AUTHOR = BATISTA
       * DATA = 23/12/2024
-      * Vari√°veis independentes (Tipo 77)
+      * Variaveis independentes (Tipo 77)
+      ***************************************************
+      * Alteracoes:
+      * 09/08/2026 BATISTA - Papeis de acesso ampliados para os quatro
+      *                       niveis realmente usados na casa (ADM,
+      *                       SUPERVISOR, OPERADOR, AUDITOR).
+      * 09/08/2026 BATISTA - Cadastro persistente de nome/acesso em
+      *                       USER-REG (indexado por nome).
+      * 09/08/2026 BATISTA - PIN obrigatorio antes de conceder ADM.
+      * 09/08/2026 BATISTA - Log de auditoria de toda checagem de
+      *                       acesso em AUDIT-LOG.
+      * 09/08/2026 BATISTA - WRK-NOME passa a vir do copybook comum
+      *                       PESSOA, compartilhado com VARIAVELNIVEL77
+      *                       e VIRGULAMASCARA.
+      * 09/08/2026 BATISTA - Termina com GOBACK em vez de STOP RUN,
+      *                       para poder ser chamado pelo menu
+      *                       operacional (MENU-PRINCIPAL).
+      * 09/08/2026 BATISTA - Papel de acesso resolvido devolvido ao
+      *                       chamador via LINKAGE SECTION (OPERCTX),
+      *                       com a autorizacao de lote (ADM e
+      *                       SUPERVISOR) para o MENU-PRINCIPAL repassar
+      *                       aos demais programas da suite.
+      * 09/08/2026 BATISTA - 5000-DEVOLVER-CONTEXTO passa a rodar
+      *                       somente quando o programa foi acionado
+      *                       pelo ponto de entrada 9000, e nao mais
+      *                       incondicionalmente pelo 0000-MAINLINE:
+      *                       na entrada direta (sem contexto) a area
+      *                       OPERCTX da LINKAGE SECTION nao tem
+      *                       memoria real do chamador por tras dela.
+      * 09/08/2026 BATISTA - 3000-GRAVAR-CADASTRO passa a ser pulado
+      *                       quando ACESSO-FOI-NEGADO: um PIN de ADM
+      *                       invalido nao pode mais gravar o nivel
+      *                       pedido em USER-REG so porque a checagem
+      *                       de PIN falhou depois de WRK-ACESSO ja
+      *                       estar preenchido; a negativa continua
+      *                       registrada em AUDIT-LOG normalmente.
+      * 09/08/2026 BATISTA - PIN de administrador externalizado para
+      *                       PARM-PIN (Copybooks/PARMPIN.cpy), lido em
+      *                       0500-LER-PARM-PIN, em vez de fixo no
+      *                       fonte; mantem 1234 como padrao se o
+      *                       arquivo nao existir, no mesmo espirito de
+      *                       PARMNOTA/PARMSAL/PARMRET.
       ***************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-REG ASSIGN TO "USER-REG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UR-NOME
+               FILE STATUS IS WRK-UR-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-PIN-IN ASSIGN TO "PARM-PIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
-       77  WRK-NOME   PIC X(20) VALUE SPACES.
-       77  WRK-ACESSO PIC 9(1)  VALUE ZEROS.
-           88 ADM     VALUE 01.
-           88 USER    VALUE 02.
-      *************************************************** 
+       FILE SECTION.
+       FD  USER-REG.
+           COPY USERREG.
+
+       FD  AUDIT-LOG
+           RECORD CONTAINS 59 CHARACTERS.
+           COPY AUDITLOG.
+
+       FD  PARM-PIN-IN
+           RECORD CONTAINS 04 CHARACTERS.
+           COPY PARMPIN.
+
+       WORKING-STORAGE SECTION.
+       COPY PESSOA.
+       77  WRK-ACESSO PIC 9(02) VALUE ZEROS.
+           88 ADM        VALUE 01.
+           88 SUPERVISOR VALUE 02.
+           88 OPERADOR   VALUE 03.
+           88 AUDITOR    VALUE 04.
+       77  WRK-RESULTADO PIC X(25) VALUE SPACES.
+       77  WRK-UR-STATUS PIC X(02) VALUE '00'.
+       77  WRK-PARM-STATUS    PIC X(02) VALUE '00'.
+       77  WRK-PIN            PIC 9(04) VALUE ZEROS.
+      * PIN corporativo do turno, lido de PARM-PIN em 1050-LER-PARM-PIN;
+      * mantido em 1234 se o arquivo nao existir, ate o cadastro
+      * individual de PIN ser implementado.
+       77  WRK-PIN-CADASTRADO PIC 9(04) VALUE 1234.
+       77  WRK-ACESSO-NEGADO  PIC X(01) VALUE 'N'.
+           88 ACESSO-FOI-NEGADO      VALUE 'S'.
+       77  WRK-VEIO-DO-CTX    PIC X(01) VALUE 'N'.
+           88 VEIO-DO-CTX            VALUE 'S'.
+
+       LINKAGE SECTION.
+       COPY OPERCTX.
+
        PROCEDURE DIVISION.
-           DISPLAY "Digite o nome"
-           ACCEPT WRK-NOME FROM CONSOLE.   
-           DISPLAY "Digite o nivel de acesso"
+       0000-MAINLINE.
+           PERFORM 0500-LER-PARM-PIN THRU 0500-EXIT.
+           PERFORM 1000-OBTER-DADOS THRU 1000-EXIT.
+           PERFORM 2000-RESOLVER-ACESSO THRU 2000-EXIT.
+           DISPLAY WRK-RESULTADO.
+           IF NOT ACESSO-FOI-NEGADO
+              PERFORM 3000-GRAVAR-CADASTRO THRU 3000-EXIT
+           END-IF.
+           PERFORM 4000-GRAVAR-AUDITORIA THRU 4000-EXIT.
+           IF VEIO-DO-CTX
+              PERFORM 5000-DEVOLVER-CONTEXTO THRU 5000-EXIT
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * 0500-LER-PARM-PIN - Le o PIN de administrador configurado em
+      * PARM-PIN, mantendo o padrao 1234 se o arquivo nao existir.
+      *****************************************************************
+       0500-LER-PARM-PIN.
+           OPEN INPUT PARM-PIN-IN.
+           IF WRK-PARM-STATUS = '00'
+              READ PARM-PIN-IN
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PARM-PIN-ADM TO WRK-PIN-CADASTRADO
+              END-READ
+              CLOSE PARM-PIN-IN
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+       1000-OBTER-DADOS.
+           DISPLAY "Digite o nome".
+           ACCEPT WRK-NOME FROM CONSOLE.
+           DISPLAY "Digite o nivel de acesso (01-ADM 02-SUPERVISOR "
+                   "03-OPERADOR 04-AUDITOR)".
            ACCEPT WRK-ACESSO FROM CONSOLE.
-           IF ADM IN WRK-ACESSO 
-              DISPLAY "ADM"
-           ELSE 
-              IF USER IN WRK-ACESSO 
-                 DISPLAY "USER" 
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-RESOLVER-ACESSO - Resolve WRK-ACESSO para o texto do
+      * papel. A concessao de ADM exige ainda a conferencia do PIN em
+      * 2100-CONFERIR-PIN antes de ser aceita.
+      *****************************************************************
+       2000-RESOLVER-ACESSO.
+           MOVE 'N' TO WRK-ACESSO-NEGADO.
+           IF ADM
+              PERFORM 2100-CONFERIR-PIN THRU 2100-EXIT
+              IF ACESSO-FOI-NEGADO
+                 MOVE "ACESSO NEGADO - PIN INVALIDO" TO WRK-RESULTADO
+              ELSE
+                 MOVE "ADM" TO WRK-RESULTADO
+              END-IF
+           ELSE
+              IF SUPERVISOR
+                 MOVE "SUPERVISOR" TO WRK-RESULTADO
               ELSE
-                 DISPLAY "ACESSO NAO IDENTIFICADO"
-              END-IF 
-           END-IF.   
-           STOP RUN.
+                 IF OPERADOR
+                    MOVE "OPERADOR" TO WRK-RESULTADO
+                 ELSE
+                    IF AUDITOR
+                       MOVE "AUDITOR" TO WRK-RESULTADO
+                    ELSE
+                       MOVE "ACESSO NAO IDENTIFICADO" TO WRK-RESULTADO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-CONFERIR-PIN - So chamado quando WRK-ACESSO pede ADM.
+      *****************************************************************
+       2100-CONFERIR-PIN.
+           DISPLAY "Digite o PIN de administrador".
+           ACCEPT WRK-PIN FROM CONSOLE.
+           IF WRK-PIN NOT = WRK-PIN-CADASTRADO
+              SET ACESSO-FOI-NEGADO TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-GRAVAR-CADASTRO - Registra o nome e o nivel de acesso
+      * digitados no cadastro permanente USER-REG, substituindo o
+      * registro anterior se o nome ja existir. So e chamado quando NOT
+      * ACESSO-FOI-NEGADO: um PIN de ADM invalido nao pode gravar o
+      * nivel pedido em USER-REG, mesmo tendo sido recusado na tela e
+      * no log de auditoria.
+      *****************************************************************
+       3000-GRAVAR-CADASTRO.
+           MOVE WRK-NOME   TO UR-NOME.
+           MOVE WRK-ACESSO TO UR-ACESSO.
+           OPEN I-O USER-REG.
+           IF WRK-UR-STATUS = '35'
+              OPEN OUTPUT USER-REG
+              CLOSE USER-REG
+              OPEN I-O USER-REG
+           END-IF.
+           REWRITE USER-REG-REC
+               INVALID KEY
+                  WRITE USER-REG-REC
+           END-REWRITE.
+           CLOSE USER-REG.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-GRAVAR-AUDITORIA - Acrescenta ao log de auditoria a data,
+      * hora, nome digitado e o papel resolvido (inclusive quando nao
+      * identificado ou negado por PIN invalido).
+      *****************************************************************
+       4000-GRAVAR-AUDITORIA.
+           ACCEPT AL-DATA FROM DATE YYYYMMDD.
+           ACCEPT AL-HORA FROM TIME.
+           MOVE WRK-NOME      TO AL-NOME.
+           MOVE WRK-RESULTADO TO AL-RESULTADO.
+           OPEN EXTEND AUDIT-LOG.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-DEVOLVER-CONTEXTO - Devolve ao chamador, via LINKAGE
+      * SECTION, o nome, o papel resolvido e se o papel autoriza rodar
+      * funcoes de lote (somente ADM e SUPERVISOR), para o
+      * MENU-PRINCIPAL repassar aos demais programas da suite. So e
+      * chamado quando VEIO-DO-CTX, isto e, quando o programa foi
+      * acionado por 9000-ENTRADA-COM-CONTEXTO com uma area OPERCTX
+      * de verdade por tras da LINKAGE SECTION.
+      *****************************************************************
+       5000-DEVOLVER-CONTEXTO.
+           MOVE WRK-NOME      TO OC-NOME.
+           MOVE WRK-ACESSO    TO OC-ACESSO.
+           MOVE WRK-RESULTADO TO OC-RESULTADO.
+           IF (ADM OR SUPERVISOR) AND NOT ACESSO-FOI-NEGADO
+              MOVE 'S' TO OC-AUTORIZADO-LOTE
+           ELSE
+              MOVE 'N' TO OC-AUTORIZADO-LOTE
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-ENTRADA-COM-CONTEXTO - Ponto de entrada alternativo usado
+      * pelo MENU-PRINCIPAL, que recebe o registro de contexto do
+      * operador (OPERCTX) a ser preenchido por 5000-DEVOLVER-CONTEXTO,
+      * antes de desviar para o mesmo processamento da entrada direta.
+      * Marca VEIO-DO-CTX para que 0000-MAINLINE saiba que ha uma area
+      * OPERCTX de verdade a preencher; a entrada direta (sem contexto)
+      * nunca liga essa chave, entao nunca grava na LINKAGE SECTION.
+      *****************************************************************
+       9000-ENTRADA-COM-CONTEXTO.
+       ENTRY 'VARIAVELNIVEL88-CTX' USING OPER-CONTEXTO-LNK.
+           SET VEIO-DO-CTX TO TRUE.
+           GO TO 0000-MAINLINE.
