@@ -1,44 +1,397 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  PROGCOB05.
-       AUTHOR. Arthur. 
-      *****************************************************************
-      * Autor: Tutu
-      * Data: 24/12/2024
-      * Objetivo: OPERACOES ARITMETICAS
-      ******************************************************
-      *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *****************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
-       77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
-       77 WRK-RESULT      PIC S9(04)     VALUE ZEROS.
-       77 WRK-RESTO       PIC 9(02)      VALUE ZEROS.
-       77 WRK-RESULT-ED   PIC -ZZZ9,99   VALUE ZEROS.
-      ******************************************************************
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULT.
-           DISPLAY 'NUM1: ' WRK-NUM1 ' NUM2: ' WRK-NUM2.
-
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY 'SOMA: ' WRK-RESULT-ED.
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESULT.
-
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY 'SUBTRACAO: ' WRK-RESULT-ED.
-
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT REMAINDER 
-           WRK-RESTO.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY 'DIVISAO: ' WRK-RESULT-ED ' RESTO: ' WRK-RESTO.
-
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY 'MULTIPLICACAO: ' WRK-RESULT-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PROGCOB05.
+       AUTHOR. Arthur.
+      *****************************************************************
+      * Autor: Tutu
+      * Data: 24/12/2024
+      * Objetivo: OPERACOES ARITMETICAS
+      ******************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - Guarda contra divisao por zero antes do
+      *                    DIVIDE.
+      * 09/08/2026 Tutu - Modo lote lendo pares de numeros de um
+      *                    arquivo (TRANS-IN) para TRANS-REPORT.
+      * 09/08/2026 Tutu - DIVISAO passa a reter duas casas decimais em
+      *                    vez de truncar para inteiro.
+      * 09/08/2026 Tutu - Acumulador diario de SOMA/SUBTRACAO em
+      *                    ACUM-DIA, com opcao de fechamento de dia.
+      * 09/08/2026 Tutu - Termina com GOBACK em vez de STOP RUN, para
+      *                    poder ser chamado pelo menu operacional
+      *                    (MENU-PRINCIPAL).
+      * 09/08/2026 Tutu - TRANS-REPORT passa a fechar com um registro
+      *                    trailer, com a quantidade de transacoes e o
+      *                    total de controle (soma das somas) do lote.
+      * 09/08/2026 Tutu - TRANS-REPORT passa a sair com cabecalho (nome
+      *                    do relatorio e data de execucao), cabecalho
+      *                    de coluna e quebra de pagina a cada 20
+      *                    linhas, para ficar pronto para impressao.
+      * 09/08/2026 Tutu - Locale decimal e nome da instituicao passam a
+      *                    vir dos copybooks comuns DECPONTO e INSTCFG,
+      *                    em vez de fixos neste programa.
+      * 09/08/2026 Tutu - Ponto de entrada alternativo PROGCOB05-CTX,
+      *                    usado pelo MENU-PRINCIPAL para repassar o
+      *                    contexto do operador (OPERCTX) resolvido por
+      *                    VARIAVELNIVEL88; o modo lote e o fechamento
+      *                    de dia so rodam se o papel do operador
+      *                    autorizar (ADM ou SUPERVISOR), caindo para o
+      *                    modo interativo caso contrario. Rodando
+      *                    direto pelo JCL (sem contexto de operador) o
+      *                    modo lote continua liberado.
+      * 09/08/2026 Tutu - TRANS-REPORT-REC e limpo com MOVE SPACES a
+      *                    cada transacao, e o registro trailer refaz o
+      *                    literal de BT-TIPO, pois o registro trailer
+      *                    (COPY TRAILER) compartilha o buffer da FD
+      *                    com TRANS-REPORT-REC e um VALUE clause
+      *                    sozinho nao sobrevive a reescritas do
+      *                    registro por outro 01.
+      * 09/08/2026 Tutu - TRANS-REPORT-LINHA ampliado para X(65), para
+      *                    caber por inteiro o cabecalho com nome do
+      *                    relatorio, data e pagina, que antes saia com
+      *                    a pagina cortada. WRK-RESULT e WRK-RESTO
+      *                    removidos por nao serem usados.
+      * 09/08/2026 Tutu - RECORD CONTAINS de ACUM-DIA-FILE corrigido
+      *                    para 33 caracteres, o tamanho real de
+      *                    ACUM-DIA-REC (AD-DATA 8 + AD-TOTAL-SOMA 10 +
+      *                    AD-TOTAL-SUBTRACAO 10 + AD-QTD-TRANSACOES 5);
+      *                    estava declarado com 23.
+      * 09/08/2026 Tutu - 0500-RESOLVER-MODO passa a ler o texto do
+      *                    PARM do EXEC PGM= (Copybooks/JCLPARM.cpy,
+      *                    via ACCEPT FROM COMMAND-LINE) e reconhecer
+      *                    MODO=n, em vez de depender so do
+      *                    ACCEPT WRK-MODO FROM CONSOLE: em lote nao
+      *                    assistido nao ha operador para responder o
+      *                    console.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPONTO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO "TRANS-IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-REPORT ASSIGN TO "TRANS-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACUM-DIA-FILE ASSIGN TO "ACUM-DIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ACUM-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORD CONTAINS 4 CHARACTERS.
+       01  TRANS-IN-REC.
+           05 TI-NUM1               PIC 9(02).
+           05 TI-NUM2               PIC 9(02).
+
+       FD  TRANS-REPORT
+           RECORD CONTAINS 65 CHARACTERS.
+       01  TRANS-REPORT-REC.
+           05 TR-NUM1               PIC Z9.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 TR-NUM2               PIC Z9.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 TR-SOMA               PIC -ZZZ9,99.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 TR-SUBTRACAO          PIC -ZZZ9,99.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 TR-DIVISAO            PIC -ZZZ9,99.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 TR-MULTIPLICACAO      PIC -ZZZZZZ9,99.
+           COPY TRAILER.
+       01  TRANS-REPORT-LINHA       PIC X(65).
+
+       FD  ACUM-DIA-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+           COPY ACUMDIA.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY INSTCFG.
+       COPY JCLPARM.
+       77 WRK-MODO        PIC 9(01)      VALUE ZEROS.
+       77 WRK-NUM1        PIC 9(02)      VALUE ZEROS.
+       77 WRK-NUM2        PIC 9(02)      VALUE ZEROS.
+       77 WRK-RESULT-ED   PIC -ZZZ9,99   VALUE ZEROS.
+       77 WRK-SOMA        PIC S9(04)     VALUE ZEROS.
+       77 WRK-SUBTRACAO   PIC S9(04)     VALUE ZEROS.
+       77 WRK-DIVISAO     PIC S9(04)V99  VALUE ZEROS.
+       77 WRK-DIVISAO-VALIDA PIC X(01)   VALUE 'S'.
+           88 DIVISAO-VALIDA               VALUE 'S'.
+       77 WRK-MULTIPLICACAO PIC S9(06)   VALUE ZEROS.
+       77 WRK-FIM-TRANS-IN PIC X(01)     VALUE 'N'.
+           88 FIM-TRANS-IN                  VALUE 'S'.
+       77 WRK-ACUM-STATUS PIC X(02)      VALUE '00'.
+       77 WRK-DATA-HOJE   PIC 9(08)      VALUE ZEROS.
+       77 WRK-BT-CONTADOR PIC 9(07)      VALUE ZEROS.
+       77 WRK-BT-TOTAL    PIC S9(09)V99  VALUE ZEROS.
+       77 WRK-DATA-HOJE-ED PIC 9999/99/99 VALUE ZEROS.
+       77 WRK-NUM-PAGINA  PIC 9(03)      VALUE ZERO.
+       77 WRK-LINHA-PAGINA PIC 9(03)     VALUE ZERO.
+       77 WRK-MAX-LINHAS  PIC 9(03)      VALUE 20.
+       77 WRK-LOTE-AUTORIZADO PIC X(01)  VALUE 'S'.
+           88 LOTE-AUTORIZADO                 VALUE 'S'.
+      ******************************************************************
+       LINKAGE SECTION.
+       COPY OPERCTX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0500-RESOLVER-MODO THRU 0500-EXIT.
+           IF WRK-MODO NOT = 1 AND NOT LOTE-AUTORIZADO
+              DISPLAY 'PAPEL DO OPERADOR NAO AUTORIZA MODO LOTE'
+              DISPLAY 'USANDO MODO INTERATIVO'
+              MOVE 1 TO WRK-MODO
+           END-IF.
+           EVALUATE WRK-MODO
+              WHEN 2 PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+              WHEN 3 PERFORM 5000-FECHAMENTO-DIA THRU 5000-EXIT
+              WHEN OTHER
+                 PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+           END-EVALUATE.
+           GOBACK.
+
+      *****************************************************************
+      * 0500-RESOLVER-MODO - Le o modo de execucao do PARM do JCL
+      * (MODO=n) quando o programa foi acionado pelo EXEC PGM=; sem
+      * PARM (execucao direta, fora de lote), pergunta no console como
+      * sempre foi feito.
+      *****************************************************************
+       0500-RESOLVER-MODO.
+           ACCEPT WRK-PARM-JCL-TEXTO FROM COMMAND-LINE.
+           IF WRK-PARM-JCL-TEXTO(1:5) = 'MODO='
+              MOVE WRK-PARM-JCL-TEXTO(6:1) TO WRK-MODO
+           ELSE
+              DISPLAY 'MODO (1-INTERATIVO  2-LOTE POR ARQUIVO  '
+                      '3-FECHAMENTO DE DIA): '
+              ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-CALCULAR - Executa as quatro operacoes sobre WRK-NUM1 e
+      * WRK-NUM2. A divisao e protegida contra divisor zero e mantem
+      * duas casas decimais em WRK-DIVISAO em vez de truncar.
+      *****************************************************************
+       3100-CALCULAR.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-SOMA.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-SUBTRACAO.
+           IF WRK-NUM2 = 0
+              MOVE 'N' TO WRK-DIVISAO-VALIDA
+              MOVE 0 TO WRK-DIVISAO
+           ELSE
+              MOVE 'S' TO WRK-DIVISAO-VALIDA
+              COMPUTE WRK-DIVISAO ROUNDED = WRK-NUM1 / WRK-NUM2
+           END-IF.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-MULTIPLICACAO.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-PROCESSAR-INTERATIVO - Comportamento original, um par de
+      * numeros por execucao via CONSOLE.
+      *****************************************************************
+       3000-PROCESSAR-INTERATIVO.
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+           ACCEPT WRK-NUM2 FROM CONSOLE.
+           DISPLAY 'NUM1: ' WRK-NUM1 ' NUM2: ' WRK-NUM2.
+           PERFORM 3100-CALCULAR THRU 3100-EXIT.
+
+           MOVE WRK-SOMA TO WRK-RESULT-ED.
+           DISPLAY 'SOMA: ' WRK-RESULT-ED.
+
+           MOVE WRK-SUBTRACAO TO WRK-RESULT-ED.
+           DISPLAY 'SUBTRACAO: ' WRK-RESULT-ED.
+
+           IF DIVISAO-VALIDA
+              MOVE WRK-DIVISAO TO WRK-RESULT-ED
+              DISPLAY 'DIVISAO: ' WRK-RESULT-ED
+           ELSE
+              DISPLAY 'DIVISAO POR ZERO - OPERACAO IGNORADA'
+           END-IF.
+
+           MOVE WRK-MULTIPLICACAO TO WRK-RESULT-ED.
+           DISPLAY 'MULTIPLICACAO: ' WRK-RESULT-ED.
+
+           PERFORM 4000-ACUMULAR THRU 4000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSAR-LOTE - Le TRANS-IN e grava em TRANS-REPORT uma
+      * linha por transacao com as quatro operacoes ja calculadas.
+      * BATCH-TRAILER-REC (COPY TRAILER) compartilha o buffer da FD com
+      * TRANS-REPORT-REC, e o FILLER entre as colunas de detalhe nunca
+      * e realimentado por um MOVE explicito, entao TRANS-REPORT-REC e
+      * limpo com MOVE SPACES a cada linha antes de preenche-lo, para
+      * essas posicoes nunca vazarem lixo de memoria do runtime nem
+      * sobra do registro trailer por baixo das colunas do relatorio.
+      *****************************************************************
+       2000-PROCESSAR-LOTE.
+           OPEN INPUT TRANS-IN.
+           OPEN OUTPUT TRANS-REPORT.
+           PERFORM 2040-EMITIR-CABECALHO THRU 2040-EXIT.
+           PERFORM 2100-LER-TRANS-IN THRU 2100-EXIT.
+           PERFORM UNTIL FIM-TRANS-IN
+              MOVE TI-NUM1 TO WRK-NUM1
+              MOVE TI-NUM2 TO WRK-NUM2
+              PERFORM 3100-CALCULAR THRU 3100-EXIT
+              MOVE SPACES TO TRANS-REPORT-REC
+              MOVE WRK-NUM1 TO TR-NUM1
+              MOVE WRK-NUM2 TO TR-NUM2
+              MOVE WRK-SOMA TO TR-SOMA
+              MOVE WRK-SUBTRACAO TO TR-SUBTRACAO
+              IF DIVISAO-VALIDA
+                 MOVE WRK-DIVISAO TO TR-DIVISAO
+              ELSE
+                 MOVE ZEROS TO TR-DIVISAO
+              END-IF
+              MOVE WRK-MULTIPLICACAO TO TR-MULTIPLICACAO
+              PERFORM 2045-CONTROLAR-PAGINA THRU 2045-EXIT
+              WRITE TRANS-REPORT-REC
+              ADD 1 TO WRK-BT-CONTADOR
+              ADD WRK-SOMA TO WRK-BT-TOTAL
+              PERFORM 4000-ACUMULAR THRU 4000-EXIT
+              PERFORM 2100-LER-TRANS-IN THRU 2100-EXIT
+           END-PERFORM.
+           PERFORM 2150-GRAVAR-TRAILER-REPORT THRU 2150-EXIT.
+           CLOSE TRANS-IN.
+           CLOSE TRANS-REPORT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-TRANS-IN.
+           READ TRANS-IN
+               AT END SET FIM-TRANS-IN TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2040-EMITIR-CABECALHO - Grava o cabecalho de relatorio (nome
+      * do relatorio e data de execucao) seguido do cabecalho de
+      * coluna, e zera o contador de linhas da pagina corrente.
+      *****************************************************************
+       2040-EMITIR-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-DATA-HOJE TO WRK-DATA-HOJE-ED.
+           MOVE INST-NOME TO TRANS-REPORT-LINHA.
+           WRITE TRANS-REPORT-LINHA.
+           MOVE SPACES TO TRANS-REPORT-LINHA.
+           STRING 'RELATORIO DE OPERACOES ARITMETICAS' DELIMITED BY SIZE
+                  '  DATA: ' DELIMITED BY SIZE
+                  WRK-DATA-HOJE-ED DELIMITED BY SIZE
+                  '  PAGINA: ' DELIMITED BY SIZE
+                  WRK-NUM-PAGINA DELIMITED BY SIZE
+                  INTO TRANS-REPORT-LINHA
+           END-STRING.
+           WRITE TRANS-REPORT-LINHA.
+           MOVE SPACES TO TRANS-REPORT-LINHA.
+           STRING 'NUM1 NUM2   SOMA   SUBTRAI   DIVIDE   MULTIPLICA'
+                  DELIMITED BY SIZE
+                  INTO TRANS-REPORT-LINHA
+           END-STRING.
+           WRITE TRANS-REPORT-LINHA.
+           MOVE ZERO TO WRK-LINHA-PAGINA.
+       2040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2045-CONTROLAR-PAGINA - Conta as linhas de detalhe emitidas na
+      * pagina corrente e, ao atingir o limite, aciona um novo
+      * cabecalho antes da proxima linha.
+      *****************************************************************
+       2045-CONTROLAR-PAGINA.
+           ADD 1 TO WRK-LINHA-PAGINA.
+           IF WRK-LINHA-PAGINA > WRK-MAX-LINHAS
+              PERFORM 2040-EMITIR-CABECALHO THRU 2040-EXIT
+           END-IF.
+       2045-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2150-GRAVAR-TRAILER-REPORT - Acrescenta ao final de
+      * TRANS-REPORT o registro trailer do lote, com a quantidade de
+      * transacoes e o total de controle (soma das somas).
+      * BATCH-TRAILER-REC compartilha o buffer da FD com o registro de
+      * detalhe da ultima linha gravada, entao o literal BT-TIPO e
+      * refeito aqui (nao basta a VALUE clause de TRAILER.cpy, que so
+      * vale para a carga inicial do registro, ja sobrescrita pelas
+      * transacoes) para o trailer nao sair com sobra da ultima linha
+      * no lugar do literal TRAILER.
+      *****************************************************************
+       2150-GRAVAR-TRAILER-REPORT.
+           MOVE SPACES TO TRANS-REPORT-REC.
+           MOVE 'TRAILER' TO BT-TIPO.
+           MOVE WRK-BT-CONTADOR TO BT-QTD-REGISTROS.
+           MOVE WRK-BT-TOTAL    TO BT-TOTAL-CONTROLE.
+           WRITE BATCH-TRAILER-REC.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-ACUMULAR - Acrescenta a SOMA e a SUBTRACAO desta transacao
+      * ao acumulador do dia corrente em ACUM-DIA, zerando o total
+      * quando o ultimo registro gravado for de um dia anterior.
+      *****************************************************************
+       4000-ACUMULAR.
+           PERFORM 4100-LER-ACUMULADOR THRU 4100-EXIT.
+           ADD WRK-SOMA      TO AD-TOTAL-SOMA.
+           ADD WRK-SUBTRACAO TO AD-TOTAL-SUBTRACAO.
+           ADD 1 TO AD-QTD-TRANSACOES.
+           MOVE WRK-DATA-HOJE TO AD-DATA.
+           OPEN OUTPUT ACUM-DIA-FILE.
+           WRITE ACUM-DIA-REC.
+           CLOSE ACUM-DIA-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4100-LER-ACUMULADOR - Le o acumulador existente. Se nao houver
+      * arquivo, ou se o registro for de um dia anterior, comeca do
+      * zero para o dia corrente.
+      *****************************************************************
+       4100-LER-ACUMULADOR.
+           MOVE ZEROS TO AD-DATA AD-TOTAL-SOMA AD-TOTAL-SUBTRACAO
+                         AD-QTD-TRANSACOES.
+           OPEN INPUT ACUM-DIA-FILE.
+           IF WRK-ACUM-STATUS = '00'
+              READ ACUM-DIA-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF AD-DATA NOT = WRK-DATA-HOJE
+                        MOVE ZEROS TO AD-TOTAL-SOMA AD-TOTAL-SUBTRACAO
+                                      AD-QTD-TRANSACOES
+                     END-IF
+              END-READ
+              CLOSE ACUM-DIA-FILE
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-FECHAMENTO-DIA - Nao processa nenhuma transacao nova;
+      * apenas le e imprime o total acumulado do dia corrente.
+      *****************************************************************
+       5000-FECHAMENTO-DIA.
+           PERFORM 4100-LER-ACUMULADOR THRU 4100-EXIT.
+           DISPLAY 'FECHAMENTO DO DIA ' WRK-DATA-HOJE.
+           DISPLAY 'TRANSACOES PROCESSADAS: ' AD-QTD-TRANSACOES.
+           DISPLAY 'TOTAL SOMA: ' AD-TOTAL-SOMA.
+           DISPLAY 'TOTAL SUBTRACAO: ' AD-TOTAL-SUBTRACAO.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-ENTRADA-COM-CONTEXTO - Ponto de entrada alternativo usado
+      * pelo MENU-PRINCIPAL, que recebe o contexto do operador
+      * resolvido por VARIAVELNIVEL88 e o guarda em WORKING-STORAGE
+      * antes de desviar para o mesmo processamento da entrada direta
+      * (JCL), que nao passa nenhum contexto.
+      *****************************************************************
+       9000-ENTRADA-COM-CONTEXTO.
+       ENTRY 'PROGCOB05-CTX' USING OPER-CONTEXTO-LNK.
+           MOVE OC-AUTORIZADO-LOTE TO WRK-LOTE-AUTORIZADO.
+           GO TO 0000-MAINLINE.
