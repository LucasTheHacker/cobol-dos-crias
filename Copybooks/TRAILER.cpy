@@ -0,0 +1,31 @@
+      *****************************************************************
+      * TRAILER.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Registro-trailer padrao acrescentado ao final de cada
+      *           corte de lote nos arquivos de saida (historico de
+      *           notas, relatorio de CPF, contracheques, relatorio de
+      *           transacoes), com a contagem de registros do corte e o
+      *           total de controle correspondente. BT-TIPO com o
+      *           literal TRAILER identifica o registro para quem le o
+      *           arquivo depois, ja que os registros de detalhe do
+      *           mesmo arquivo nunca comecam com esse literal.
+      *****************************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - BT-TOTAL-CONTROLE ampliado para 9(11)V99, ja
+      *                    que MASCARACPF acumula CPFs de 11 digitos e
+      *                    o campo anterior (9(09)V99) descartava os
+      *                    dois digitos mais significativos.
+      * 09/08/2026 Tutu - BT-QTD-REGISTROS e BT-TOTAL-CONTROLE ganham
+      *                    VALUE ZEROS: este 01-level compartilha o
+      *                    buffer da FD com o 01 de detalhe de quem o
+      *                    inclui, e sem VALUE essas posicoes ficavam
+      *                    com o lixo de inicializacao do runtime ate
+      *                    o trailer ser gravado pela primeira vez.
+      *****************************************************************
+       01  BATCH-TRAILER-REC.
+           05 BT-TIPO               PIC X(07)  VALUE 'TRAILER'.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 BT-QTD-REGISTROS      PIC 9(07)  VALUE ZEROS.
+           05 FILLER                PIC X(01)  VALUE SPACE.
+           05 BT-TOTAL-CONTROLE     PIC 9(11)V99  VALUE ZEROS.
