@@ -0,0 +1,13 @@
+      *****************************************************************
+      * INSTCFG.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Nome da instituicao e locale padrao usados em
+      *           cabecalhos de relatorio e telas dos programas do
+      *           sistema, centralizados aqui para que uma mudanca de
+      *           nome ou locale seja feita em um unico lugar.
+      *****************************************************************
+       01  INST-CONFIG-REC.
+           05 INST-NOME             PIC X(40)
+                                     VALUE 'INSTITUTO CAMPOS DE ENSINO'.
+           05 INST-LOCALE-PADRAO    PIC X(03)  VALUE 'BRL'.
