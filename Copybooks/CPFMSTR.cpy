@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CPFMSTR.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Registro do cadastro mestre de CPFs, usado por
+      *           MASCARACPF para impedir o mesmo CPF ser cadastrado
+      *           duas vezes sob nomes diferentes.
+      * Alteracoes:
+      * 09/08/2026 Batista - CM-DATA-CADASTRO acrescentada para a
+      *                       rotina de retencao/expurgo (PURGA-DADOS)
+      *                       saber ha quanto tempo o registro esta
+      *                       parado no cadastro.
+      *****************************************************************
+       01  CPF-MASTER-REC.
+           05 CM-CPF                PIC 9(11).
+           05 CM-NOME               PIC X(20).
+           05 CM-DATA-CADASTRO      PIC 9(08).
