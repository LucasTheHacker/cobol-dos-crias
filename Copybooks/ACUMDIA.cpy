@@ -0,0 +1,12 @@
+      *****************************************************************
+      * ACUMDIA.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Acumulador diario de SOMA e SUBTRACAO das transacoes
+      *           processadas por PROGCOB05, zerado a cada novo dia.
+      *****************************************************************
+       01  ACUM-DIA-REC.
+           05 AD-DATA               PIC 9(08).
+           05 AD-TOTAL-SOMA         PIC S9(08)V99.
+           05 AD-TOTAL-SUBTRACAO    PIC S9(08)V99.
+           05 AD-QTD-TRANSACOES     PIC 9(05).
