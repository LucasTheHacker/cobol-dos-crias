@@ -0,0 +1,14 @@
+      *****************************************************************
+      * PAYSLIP.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Registro de contracheque gravado por VIRGULAMASCARA
+      *           em PAYSLIP-OUT, tambem lido pelo fechamento de
+      *           reconciliacao de fim de periodo.
+      *****************************************************************
+       01  PAYSLIP-OUT-REC.
+           05 PO-NOME              PIC X(20).
+           05 FILLER               PIC X(01)  VALUE SPACE.
+           05 PO-SALARIO-MASK      PIC X(18).
+           05 FILLER               PIC X(01)  VALUE SPACE.
+           05 PO-SITUACAO          PIC X(20).
