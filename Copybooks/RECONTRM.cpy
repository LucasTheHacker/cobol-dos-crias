@@ -0,0 +1,10 @@
+      *****************************************************************
+      * RECONTRM.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Linha do relatorio de reconciliacao de fim de
+      *           periodo, gravado por RECONCILIACAO-TERMO cruzando os
+      *           totais da turma (HIST-NOTAS) com a folha de pagamento
+      *           dos instrutores (PAYSLIP-OUT / YTD-SAL).
+      *****************************************************************
+       01  RECON-TERMO-REC                PIC X(80).
