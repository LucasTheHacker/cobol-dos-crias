@@ -0,0 +1,12 @@
+      *****************************************************************
+      * USERREG.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Registro do cadastro de usuarios e nivel de acesso,
+      *           usado por VARIAVELNIVEL88 para manter um registro
+      *           permanente de quem recebeu qual papel, em vez de
+      *           reperguntar de memoria a cada consulta.
+      *****************************************************************
+       01  USER-REG-REC.
+           05 UR-NOME               PIC X(20).
+           05 UR-ACESSO             PIC 9(02).
