@@ -0,0 +1,26 @@
+      *****************************************************************
+      * VALIDENT.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Parametros de chamada de VALIDA-ENTRADA, a rotina
+      *           comum de validacao de entrada numerica via CONSOLE.
+      *           VE-TAMANHO devolve ao chamador quantas posicoes de
+      *           VE-VALOR, a partir da 1, estao efetivamente
+      *           preenchidas (digitos mais a virgula, se houver), para
+      *           que o chamador possa mover somente essa parte para o
+      *           seu proprio campo numerico.
+      * Alteracoes:
+      * 09/08/2026 Tutu - VE-SECURE acrescentado para o chamador pedir
+      *                    entrada sem eco na tela (CPF, salario), em
+      *                    vez de sempre ecoar o que o operador digita.
+      *****************************************************************
+       01  VALID-ENTRADA-LNK.
+           05 VE-PROMPT          PIC X(50).
+           05 VE-VALOR           PIC X(15).
+           05 VE-TAMANHO         PIC 9(02) COMP.
+           05 VE-ACEITA-VIRGULA  PIC X(01).
+               88 VE-DECIMAL-PERMITIDO  VALUE 'S'.
+           05 VE-SECURE          PIC X(01).
+               88 VE-ENTRADA-SECRETA    VALUE 'S'.
+           05 VE-STATUS          PIC X(01).
+               88 VE-ENTRADA-VALIDA     VALUE 'S'.
