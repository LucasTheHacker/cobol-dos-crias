@@ -0,0 +1,20 @@
+      *****************************************************************
+      * OPERCTX.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Contexto do operador resolvido por VARIAVELNIVEL88 e
+      *           repassado pelo MENU-PRINCIPAL, via LINKAGE SECTION,
+      *           aos demais programas da suite chamados por ele, para
+      *           que o papel de acesso do operador possa gatear quais
+      *           funcoes de lote ele esta autorizado a rodar.
+      *****************************************************************
+       01  OPER-CONTEXTO-LNK.
+           05 OC-NOME               PIC X(20).
+           05 OC-ACESSO             PIC 9(02).
+               88 OC-ADM                    VALUE 01.
+               88 OC-SUPERVISOR             VALUE 02.
+               88 OC-OPERADOR               VALUE 03.
+               88 OC-AUDITOR                VALUE 04.
+           05 OC-RESULTADO          PIC X(25).
+           05 OC-AUTORIZADO-LOTE    PIC X(01).
+               88 OC-LOTE-AUTORIZADO        VALUE 'S'.
