@@ -0,0 +1,9 @@
+      *****************************************************************
+      * HOLIDAY.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Lista de feriados mantida para o calculo de dia util
+      *           em VARIAVELESTRUTURADA.
+      *****************************************************************
+       01  HOLIDAY-REC.
+           05 HD-DATA               PIC 9(08).
