@@ -0,0 +1,18 @@
+      *****************************************************************
+      * JCLPARM.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Texto do PARM do EXEC PGM= do JCL (ex.: MODO=2), para
+      *           que o ponto de entrada acionado pelo JCL possa
+      *           reconhecer o modo de execucao sem depender de um
+      *           operador respondendo ACCEPT FROM CONSOLE, que nao
+      *           existe em lote nao assistido. Um PARM autentico do
+      *           MVS chegaria via PROCEDURE DIVISION USING, mas o
+      *           compilador nao gera executavel para um programa
+      *           principal cuja PROCEDURE DIVISION tenha USING (mesma
+      *           limitacao ja documentada para OPER-CONTEXTO-LNK);
+      *           por isso o texto do PARM e obtido por ACCEPT FROM
+      *           COMMAND-LINE, o equivalente do dialeto para um
+      *           executavel autonomo receber parametros de invocacao.
+      *****************************************************************
+       01  WRK-PARM-JCL-TEXTO        PIC X(80).
