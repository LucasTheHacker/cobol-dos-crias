@@ -0,0 +1,11 @@
+      *****************************************************************
+      * ARCHLOG.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Registro do arquivo historico de fim de ano, gravado
+      *           por ARQUIVA-ANO a cada execucao, com a data da
+      *           execucao e as estatisticas do periodo (notas, folha
+      *           de pagamento, CPFs cadastrados), preservado
+      *           indefinidamente para fins de auditoria.
+      *****************************************************************
+       01  ARCHIVE-LOG-REC                PIC X(80).
