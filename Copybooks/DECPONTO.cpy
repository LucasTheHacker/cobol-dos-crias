@@ -0,0 +1,10 @@
+      *****************************************************************
+      * DECPONTO.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Clausula de locale numerico (virgula como separador
+      *           decimal) usada em SPECIAL-NAMES por todos os programas
+      *           do sistema, para que a troca de locale seja feita em
+      *           um unico lugar em vez de repetida em cada programa.
+      *****************************************************************
+           DECIMAL-POINT IS COMMA.
