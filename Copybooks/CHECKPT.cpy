@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CHECKPT.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Registro de checkpoint de reinicio para os processos
+      *           em lote sobre ROSTER-IN. Guarda a matricula do
+      *           ultimo aluno processado com sucesso.
+      *****************************************************************
+       01  CHECKPT-REC.
+           05 CKPT-ULT-MATRICULA    PIC X(10).
+           05 CKPT-QTD-PROCESSADOS  PIC 9(05).
