@@ -0,0 +1,11 @@
+      *****************************************************************
+      * PARMRET.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Parametros de retencao (em dias) para os dados
+      *           pessoais mantidos em CPF-MASTER e YTD-SAL, usados
+      *           pela rotina de expurgo PURGA-DADOS.
+      *****************************************************************
+       01  PARM-RET-REC.
+           05 PARM-RET-DIAS-CPF     PIC 9(05).
+           05 PARM-RET-DIAS-SAL     PIC 9(05).
