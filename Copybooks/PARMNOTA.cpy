@@ -0,0 +1,22 @@
+      *****************************************************************
+      * PARMNOTA.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Layout do parametro de corte de nota usado pelos
+      *           programas de condicionais (aprovacao/recuperacao).
+      *           Um registro por curso/turma, lido de PARM-NOTA.
+      * Alteracoes:
+      * 09/08/2026 Tutu - PARM-NOTA-PESO1/2/3 acrescentados: peso
+      *                    percentual de cada nota na media do curso
+      *                    (somando 100), permitindo turmas com um
+      *                    peso diferente de 50/50 entre as duas notas
+      *                    e cursos com uma terceira nota de
+      *                    participacao (PESO3 > 0).
+      *****************************************************************
+       01  PARM-NOTA-REC.
+           05 PARM-NOTA-CORTE       PIC 9(02)V9.
+           05 PARM-NOTA-RECUP       PIC 9(02)V9.
+           05 PARM-NOTA-EXAME       PIC 9(02)V9.
+           05 PARM-NOTA-PESO1       PIC 9(03).
+           05 PARM-NOTA-PESO2       PIC 9(03).
+           05 PARM-NOTA-PESO3       PIC 9(03).
