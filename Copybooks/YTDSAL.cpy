@@ -0,0 +1,17 @@
+      *****************************************************************
+      * YTDSAL.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Acumulado de salario no ano por funcionario, mantido
+      *           entre execucoes de VIRGULAMASCARA para os informes de
+      *           final de ano.
+      * Alteracoes:
+      * 09/08/2026 Batista - YS-DATA-ULT-ATUALIZACAO acrescentada para
+      *                       a rotina de retencao/expurgo (PURGA-DADOS)
+      *                       saber ha quanto tempo o acumulado nao e
+      *                       atualizado.
+      *****************************************************************
+       01  YTD-SAL-REC.
+           05 YS-NOME               PIC X(20).
+           05 YS-TOTAL-ANO          PIC 9(08)V99.
+           05 YS-DATA-ULT-ATUALIZACAO PIC 9(08).
