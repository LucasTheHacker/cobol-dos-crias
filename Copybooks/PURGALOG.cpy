@@ -0,0 +1,9 @@
+      *****************************************************************
+      * PURGALOG.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Linha do relatorio de expurgo gravado por
+      *           PURGA-DADOS, com o resumo da execucao da retencao de
+      *           CPF-MASTER e YTD-SAL.
+      *****************************************************************
+       01  PURGA-LOG-REC                  PIC X(80).
