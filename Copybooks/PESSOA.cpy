@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PESSOA.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Campos comuns de nome e salario compartilhados entre
+      *           VARIAVELNIVEL77, VIRGULAMASCARA e VARIAVEISNIVEL88,
+      *           para que uma mudanca de tamanho ou picture seja feita
+      *           em um unico lugar.
+      *****************************************************************
+       01  PESSOA-REC.
+           05 WRK-NOME              PIC X(20)     VALUE SPACES.
+           05 WRK-SALARIO           PIC 9(06)V99  VALUE ZEROS.
