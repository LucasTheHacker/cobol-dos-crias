@@ -0,0 +1,15 @@
+      *****************************************************************
+      * STUMSTR.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Cadastro mestre de alunos, indexado por matricula,
+      *           usado por CONDICIONAIS-IF e CONDICIONAIS-SWITCH para
+      *           resolver o nome do aluno antes de lancar a nota e
+      *           para registrar o ultimo resultado apurado contra a
+      *           matricula.
+      *****************************************************************
+       01  STUDENT-MASTER-REC.
+           05 SM-MATRICULA          PIC X(10).
+           05 SM-NOME               PIC X(20).
+           05 SM-ULTIMA-MEDIA       PIC 9(02)V9.
+           05 SM-ULTIMO-RESULTADO   PIC X(15).
