@@ -0,0 +1,13 @@
+      *****************************************************************
+      * AUDITLOG.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Registro de auditoria de checagem de acesso, usado
+      *           por VARIAVELNIVEL88 para registrar quem consultou o
+      *           acesso, quando, e qual foi o papel resolvido.
+      *****************************************************************
+       01  AUDIT-LOG-REC.
+           05 AL-DATA               PIC 9(08).
+           05 AL-HORA               PIC 9(06).
+           05 AL-NOME               PIC X(20).
+           05 AL-RESULTADO          PIC X(25).
