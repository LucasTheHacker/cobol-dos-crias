@@ -0,0 +1,21 @@
+      *****************************************************************
+      * HISTNOTA.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Registro do historico de notas gravado por
+      *           CONDICIONAIS-IF e CONDICIONAIS-SWITCH a cada aluno
+      *           processado, para reconstrucao de historico escolar.
+      *****************************************************************
+      * Alteracoes:
+      * 09/08/2026 Tutu - HN-NOTA3 acrescentado, para o exame final
+      *                    (terceira nota, usada na media ponderada)
+      *                    tambem ficar registrado no historico, e nao
+      *                    somente as duas primeiras notas.
+      *****************************************************************
+       01  HIST-NOTA-REC.
+           05 HN-MATRICULA          PIC X(10).
+           05 HN-NOTA1              PIC 9(02).
+           05 HN-NOTA2              PIC 9(02).
+           05 HN-NOTA3              PIC 9(02).
+           05 HN-MEDIA              PIC 9(02)V9.
+           05 HN-RESULTADO          PIC X(15).
