@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PARMPIN.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: PIN corporativo exigido para conceder acesso de ADM,
+      *           usado por VARIAVELNIVEL88. Externalizado para nao
+      *           ficar gravado no fonte do programa, como os demais
+      *           parametros configuraveis da suite (PARMNOTA, PARMSAL,
+      *           PARMRET).
+      *****************************************************************
+       01  PARM-PIN-REC.
+           05 PARM-PIN-ADM          PIC 9(04).
