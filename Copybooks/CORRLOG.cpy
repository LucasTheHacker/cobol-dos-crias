@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CORRLOG.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Registro de auditoria de correcao de cadastro, usado
+      *           por VIRGULAMASCARA para registrar quando o nome de um
+      *           funcionario em YTD-SAL foi corrigido, com o nome
+      *           antigo, o nome novo e o total do ano preservado na
+      *           troca.
+      *****************************************************************
+       01  CORR-LOG-REC.
+           05 CL-DATA               PIC 9(08).
+           05 CL-HORA               PIC 9(06).
+           05 CL-NOME-ANTIGO        PIC X(20).
+           05 CL-NOME-NOVO          PIC X(20).
+           05 CL-TOTAL-ANO          PIC 9(08)V99.
