@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CORRALU.cpy
+      * Autor: Tutu
+      * Data: 09/08/2026
+      * Objetivo: Registro de auditoria de correcao de cadastro, usado
+      *           por CONDICIONAIS-IF para registrar quando o nome de
+      *           um aluno em STUDENT-MASTER foi corrigido, com a
+      *           matricula, o nome antigo e o nome novo.
+      *****************************************************************
+       01  CORR-ALU-REC.
+           05 CA-DATA               PIC 9(08).
+           05 CA-HORA               PIC 9(06).
+           05 CA-MATRICULA          PIC X(10).
+           05 CA-NOME-ANTIGO        PIC X(20).
+           05 CA-NOME-NOVO          PIC X(20).
