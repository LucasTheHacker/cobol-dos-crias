@@ -0,0 +1,10 @@
+      *****************************************************************
+      * PARMSAL.cpy
+      * Autor: Batista
+      * Data: 09/08/2026
+      * Objetivo: Parametro de piso salarial (salario minimo vigente),
+      *           usado por VIRGULAMASCARA para rejeitar valores abaixo
+      *           do minimo legal em vez de aceitar qualquer digitacao.
+      *****************************************************************
+       01  PARM-SAL-REC.
+           05 PARM-SAL-MINIMO       PIC 9(06)V99.
